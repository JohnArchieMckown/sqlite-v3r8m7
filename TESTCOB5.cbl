@@ -0,0 +1,376 @@
+000100 PROCESS DYNAM,NAME,PGMNAME(COMPAT)                               00010000
+000200 PROCESS ADV,AWO,NOC(W),FSRT,FLAG(I,I)                            00020000
+000300 PROCESS INTDATE(ANSI),LANG(EN),LIB,LIST,MAP                      00030000
+000400 PROCESS NONUM,NUMPROC(PFD),OBJ,APOST                             00040000
+000500 PROCESS RENT,NOSEQ,SOURCE,NOSSRANGE,                             00050000
+000600 PROCESS NOTERM,NOTEST,VBREF,                                     00060000
+000700 PROCESS XREF(FULL),ZWB,FASTSRT,AR(E)                             00070000
+000800 ID DIVISION.                                                     00080000
+000900 PROGRAM-ID. 'TESTCOB5'.                                          00090000
+001000 AUTHOR. JOHN MCKOWN.                                             00100000
+001100 INSTALLATION. CBT Tape.                                          00110000
+001200 DATE-WRITTEN.                                                    00120000
+001300 DATE-COMPILED.                                                   00130000
+001400 SECURITY. NONE.                                                  00140000
+001500*                                                                 00150000
+001600* This program is an online, non-disruptive backup/export         00160000
+001700* utility built on the SQLITE3-BACKUP API (SQLITE3-BACKUP-INIT,   00170000
+001800* SQLITE3-BACKUP-STEP, SQLITE3-BACKUP-PAGECOUNT,                  00180000
+001900* SQLITE3-BACKUP-REMAINING, SQLITE3-BACKUP-FINISH). It opens the  00190000
+002000* live production data base read-only as the source and a dated   00200000
+002100* archive file read-write-create as the destination, drives the   00210000
+002200* backup loop to completion a chunk of pages at a time, and       00220000
+002300* reports pages copied and elapsed time so a live database can    00230000
+002400* be archived without a flat OS-level file copy.                  00240000
+002500*                                                                 00250000
+002600 ENVIRONMENT DIVISION.                                            00260000
+002700 CONFIGURATION SECTION.                                           00270000
+002800 SOURCE-COMPUTER. IBM-370.                                        00280000
+002900 OBJECT-COMPUTER. IBM-370.                                        00290000
+003000 SPECIAL-NAMES.                                                   00300000
+003100 INPUT-OUTPUT SECTION.                                            00310000
+003200 FILE-CONTROL.                                                    00320000
+003300 I-O-CONTROL.                                                     00330000
+003400*                                                                 00340000
+003500 DATA DIVISION.                                                   00350000
+003600 WORKING-STORAGE SECTION.                                         00360000
+003700 COPY COBSQLTE .                                                  00370000
+003800 01  CEE3DMP-PARAMETERS.                                          00380000
+003900     05 CEE3DMP-TITLE              PIC X(80)                      00390000
+004000        VALUE 'TEST DUMP'.                                        00400000
+004100     05 CEE3DMP-OPTIONS            PIC X(255)                     00410000
+004200        VALUE 'NOTRACE NOENTRY'.                                  00420000
+004300 01  LE-FC.                                                       00430000
+004400     02  CONDITION-TOKEN-VALUE.                                   00440000
+004500     COPY  CEEIGZCT.                                              00450000
+004600         03  CASE-1-CONDITION-ID.                                 00460000
+004700             04  SEVERITY    PIC S9(4) BINARY.                    00470000
+004800             04  MSG-NO      PIC S9(4) BINARY.                    00480000
+004900         03  CASE-2-CONDITION-ID                                  00490000
+005000                   REDEFINES CASE-1-CONDITION-ID.                 00500000
+005100             04  CLASS-CODE  PIC S9(4) BINARY.                    00510000
+005200             04  CAUSE-CODE  PIC S9(4) BINARY.                    00520000
+005300         03  CASE-SEV-CTL    PIC X.                               00530000
+005400         03  FACILITY-ID     PIC XXX.                             00540000
+005500     02  I-S-INFO            PIC S9(9) BINARY.                    00550000
+005600*                                                                 00560000
+005700 LOCAL-STORAGE SECTION.                                           00570000
+005800 01  LS-FULLWORD-RETURN.                                          00580000
+005900     05  LS-LIBVERSION-POINTER   POINTER.                         00590000
+006000     05  LS-LIBVERSION-BINVALUE  REDEFINES LS-LIBVERSION-POINTER  00600000
+006100                                 PIC S9(9) COMP-5.                00610000
+006200 77  LS-LIBVERSION-LENGTH    PIC S9(9) COMP-5                     00620000
+006300        VALUE IS 0.                                               00630000
+006400 77  LS-SRC-DB                USAGE IS POINTER.                   00640000
+006500 77  LS-DST-DB                USAGE IS POINTER.                   00650000
+006600 77  LS-BACKUP                USAGE IS POINTER.                   00660000
+006610 77  LS-ERROR-DB              USAGE IS POINTER.                   00661000
+006620 77  WS-ERROR-DB-SWITCH       PIC X.                               00662000
+006630     88  WS-ERROR-DB-IS-DST   VALUE IS 'Y'.                        00663000
+006700 77  LS-ZERO                  PIC S9(9) COMP-5                    00670000
+006800                              VALUE IS ZERO.                      00680000
+006900 77  LS-RC                    PIC S9(9) COMP-5.                   00690000
+007000 77  LS-SQL-RC                PIC S9(9) COMP-5.                   00700000
+007100 77  SQL-ZCHAR                PIC X(255).                         00710000
+007200 77  SQL-ZCHAR-2              PIC X(255).                         00720000
+007300 77  LS-OPEN-FLAGS            PIC S9(9) COMP-5.                   00730000
+007400 77  LS-NULL                  POINTER VALUE IS NULL.              00740000
+007500 77  LS-SQL-ERRCODE           PIC S9(9) COMP-5.                   00750000
+007600 77  LS-ERRMSG-POINTER        USAGE IS POINTER.                   00760000
+007700 77  WS-ERRMSG-TEXT           PIC X(255).                         00770000
+007800 77  WS-ERRMSG-LEN            PIC S9(4) COMP-5.                   00780000
+007820*                                                                 00782000
+007840* Milliseconds SQLITE3-BUSY-TIMEOUT waits/retries internally      00784000
+007850* before returning SQLITE-BUSY, so a transient lock from an       00785000
+007860* overlapping batch window does not abend this job outright.      00786000
+007870 77  LS-BUSY-TIMEOUT-MS   PIC S9(9) COMP-5                        00787000
+007880        VALUE IS 5000.                                            00788000
+007900*                                                                 00790000
+008000* The name arguments to SQLITE3-BACKUP-INIT are the logical       00800000
+008100* data base names within each connection, always "main" for       00810000
+008200* the primary (only) database of a simple connection like ours.   00820000
+008300*                                                                 00830000
+008400 77  WS-DST-MAIN-NAME          PIC X(5)                           00840000
+008450        VALUE IS Z'main'.                                         00845000
+008480 77  WS-SRC-MAIN-NAME          PIC X(5)                           00848000
+008500        VALUE IS Z'main'.                                         00850000
+008600*                                                                 00860000
+008700* Fields supporting the MVS-PARM controlled source/destination    00870000
+008800* paths. PARM value is 2 positional comma delimited fields:       00880000
+008900* SRCPATH,DSTPATH . An omitted DSTPATH gets a generated name      00890000
+009000* built from the source name plus the run date.                   00900000
+009100*                                                                 00910000
+009200 77  WS-PARM-SRCPATH           PIC X(200).                        00920000
+009300 77  WS-PARM-DSTPATH           PIC X(200).                        00930000
+009400 77  WS-SRC-LEN                PIC S9(4) COMP-5.                  00940000
+009500 77  WS-DST-LEN                PIC S9(4) COMP-5.                  00950000
+009510 77  WS-SQL-PTR                PIC S9(4) COMP-5.                  00951000
+009600 77  WS-RUN-DATE                PIC X(8).                         00960000
+009700*                                                                 00970000
+009800* Fields supporting the STEP/REMAINING drive loop and the         00980000
+009900* end-of-job pages-copied/elapsed-time report. Elapsed time is    00990000
+010000* a simple HH:MM:SS difference; a run that happens to straddle    01000000
+010100* midnight will report a negative or wrapped value, which is an   01010000
+010200* acceptable limitation for a utility whose runs normally take    01020000
+010300* well under a minute.                                            01030000
+010400*                                                                 01040000
+010500 77  WS-PAGES-PER-STEP          PIC S9(9) COMP-5                  01050000
+010600        VALUE IS 100.                                             01060000
+010700 77  WS-BACKUP-DONE-SWITCH      PIC X                             01070000
+010800                                VALUE IS 'N'.                     01080000
+010900     88  WS-BACKUP-DONE         VALUE IS 'Y'.                     01090000
+011000 77  WS-PAGECOUNT               PIC S9(9) COMP-5.                 01100000
+011100 77  WS-REMAINING               PIC S9(9) COMP-5.                 01110000
+011200 77  WS-PAGECOUNT-DISPLAY       PIC Z(8)9.                        01120000
+011300 77  WS-CURRENT-DATE-TIME       PIC X(21).                        01130000
+011400 01  WS-START-TIME.                                               01140000
+011500     05  WS-START-HH            PIC 9(2).                         01150000
+011600     05  WS-START-MM            PIC 9(2).                         01160000
+011700     05  WS-START-SS            PIC 9(2).                         01170000
+011800 01  WS-END-TIME.                                                 01180000
+011900     05  WS-END-HH              PIC 9(2).                         01190000
+012000     05  WS-END-MM              PIC 9(2).                         01200000
+012100     05  WS-END-SS              PIC 9(2).                         01210000
+012200 77  WS-START-SECONDS            PIC S9(9) COMP-5.                01220000
+012300 77  WS-END-SECONDS              PIC S9(9) COMP-5.                01230000
+012400 77  WS-ELAPSED-SECONDS          PIC S9(8).                       01240000
+012500 77  WS-ELAPSED-DISPLAY          PIC Z(7)9.                       01250000
+012600 LINKAGE SECTION.                                                 01260000
+012700 01  MVS-PARM.                                                    01270000
+012800     05 MVS-PARM-LENGTH      PIC S9(4) COMP-5.                    01280000
+012900     05 MVS-PARM-VALUE       PIC X(32760).                        01290000
+013000 77  LINKAGE-LIBVERSION      PIC X(101).                          01300000
+013100 77  LINKAGE-ERRMSG-TEXT     PIC X(1024).                         01310000
+013200*  MVS-PARM-VALUE LENGTH IS REALLY ONLY THE NUMBER OF CHARACTERS  01320000
+013300*  CONTAINED IN MVS-PARM-LENGTH. YOU NEED TO USE REFERENCE        01330000
+013400*  MODIFICATION TO MAKE SURE YOU DON'T EXCEED THE ACTUAL LENGTH   01340000
+013500*  PASSED TO THIS PROGRAM.                                        01350000
+013600*                                                                 01360000
+013700 PROCEDURE DIVISION USING MVS-PARM.                               01370000
+013800 START-UP.                                                        01380000
+013900     CALL 'SQLITE3A' USING SQLITE3-LIBVERSION                     01390000
+014000          RETURNING LS-LIBVERSION-POINTER                         01400000
+014100     END-CALL                                                     01410000
+014200     IF LS-LIBVERSION-POINTER NOT EQUAL TO NULL THEN              01420000
+014300        SET ADDRESS OF LINKAGE-LIBVERSION TO LS-LIBVERSION-POINTER01430000
+014400        MOVE ZERO TO LS-LIBVERSION-LENGTH                         01440000
+014500        INSPECT LINKAGE-LIBVERSION                                01450000
+014600                TALLYING LS-LIBVERSION-LENGTH                     01460000
+014700                FOR CHARACTERS BEFORE INITIAL LOW-VALUE           01470000
+014800        DISPLAY 'Sqlite version is '                              01480000
+014900                LINKAGE-LIBVERSION(1:LS-LIBVERSION-LENGTH)        01490000
+015000                UPON SYSOUT                                       01500000
+015100     END-IF                                                       01510000
+015200     CALL 'SQLITE3A' USING SQLITE3-INITIALIZE                     01520000
+015300     RETURNING LS-SQL-RC                                          01530000
+015400     END-CALL                                                     01540000
+015500     IF LS-SQL-RC NOT = SQLITE-OK THEN                            01550000
+015600        DISPLAY 'SQLITE-INITIALIZE FAILED. RC='                   01560000
+015700            LS-SQL-RC                                             01570000
+015800            UPON SYSOUT                                           01580000
+015900        MOVE +16 TO RETURN-CODE                                   01590000
+016000        GOBACK                                                    01600000
+016100     END-IF                                                       01610000
+016200     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE               01620000
+016300     .                                                            01630000
+018800 INITIALIZE-PATHS.                                                01880000
+018900     MOVE SPACES TO WS-PARM-SRCPATH                               01890000
+019000     MOVE SPACES TO WS-PARM-DSTPATH                               01900000
+019100     IF MVS-PARM-LENGTH IS GREATER THAN ZERO THEN                 01910000
+019200        UNSTRING MVS-PARM-VALUE(1:MVS-PARM-LENGTH)                01920000
+019300            DELIMITED BY ','                                      01930000
+019400             INTO WS-PARM-SRCPATH, WS-PARM-DSTPATH                01940000
+019500        END-UNSTRING                                              01950000
+019600     END-IF                                                       01960000
+019700     MOVE ZERO TO WS-SRC-LEN                                      01970000
+019800     INSPECT WS-PARM-SRCPATH TALLYING WS-SRC-LEN                  01980000
+019900             FOR CHARACTERS BEFORE INITIAL SPACE                  01990000
+020000     IF WS-SRC-LEN IS GREATER THAN ZERO THEN                      02000000
+020100        MOVE WS-PARM-SRCPATH(1:WS-SRC-LEN) TO SQL-ZCHAR           02010000
+020200        MOVE LOW-VALUES TO SQL-ZCHAR(WS-SRC-LEN + 1:1)            02020000
+020300     ELSE                                                         02030000
+020400        MOVE Z'/tmp/testcob5.sqlite3' TO SQL-ZCHAR                02040000
+020500     END-IF                                                       02050000
+020600     MOVE ZERO TO WS-DST-LEN                                      02060000
+020700     INSPECT WS-PARM-DSTPATH TALLYING WS-DST-LEN                  02070000
+020800             FOR CHARACTERS BEFORE INITIAL SPACE                  02080000
+020900     IF WS-DST-LEN IS GREATER THAN ZERO THEN                      02090000
+021000        MOVE WS-PARM-DSTPATH(1:WS-DST-LEN) TO SQL-ZCHAR-2         02100000
+021100        MOVE LOW-VALUES TO SQL-ZCHAR-2(WS-DST-LEN + 1:1)          02110000
+021200     ELSE                                                         02120000
+021250        MOVE 1 TO WS-SQL-PTR                                      02125000
+021300        STRING '/tmp/testcob5.sqlite3.' DELIMITED BY SIZE         02130000
+021400            WS-RUN-DATE DELIMITED BY SIZE                         02140000
+021500            '.bak' DELIMITED BY SIZE                              02150000
+021550            INTO SQL-ZCHAR-2                                      02155000
+021570            WITH POINTER WS-SQL-PTR                               02157000
+021700        END-STRING                                                02170000
+021750        MOVE LOW-VALUES TO SQL-ZCHAR-2(WS-SQL-PTR:1)              02175000
+021800     END-IF                                                       02180000
+021900     .                                                            02190000
+022000 OPEN-SOURCE-AND-DEST.                                            02200000
+022100     MOVE SQLITE-OPEN-READONLY TO LS-OPEN-FLAGS                   02210000
+022200     CALL SQLITE3A USING BY REFERENCE SQLITE3-OPEN-V2             02220000
+022300         BY REFERENCE SQL-ZCHAR                                   02230000
+022400         BY REFERENCE LS-SRC-DB                                   02240000
+022500         BY VALUE LS-OPEN-FLAGS                                   02250000
+022600         BY VALUE LS-NULL                                         02260000
+022700         RETURNING LS-SQL-RC                                      02270000
+022800     END-CALL                                                     02280000
+022900     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02290000
+023000        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02300000
+023100        DISPLAY 'OPEN OF SOURCE DATA BASE FAILED. RC='            02310000
+023200           LS-SQL-RC UPON SYSOUT                                  02320000
+023250        MOVE 'N' TO WS-ERROR-DB-SWITCH                            02325000
+023300        PERFORM DISPLAY-SQL-ERROR                                 02330000
+023400        MOVE +16 TO RETURN-CODE                                   02340000
+023500        GOBACK                                                    02350000
+023600     END-IF                                                       02360000
+023620     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        02362000
+023640         BY VALUE LS-SRC-DB                                       02364000
+023660         BY VALUE LS-BUSY-TIMEOUT-MS                              02366000
+023680         RETURNING LS-SQL-RC                                      02368000
+023690     END-CALL                                                     02369000
+023700     MOVE SQLITE-OPEN-READWRITE TO LS-OPEN-FLAGS                  02370000
+023800     ADD SQLITE-OPEN-CREATE TO LS-OPEN-FLAGS                      02380000
+023900     CALL SQLITE3A USING BY REFERENCE SQLITE3-OPEN-V2             02390000
+024000         BY REFERENCE SQL-ZCHAR-2                                 02400000
+024100         BY REFERENCE LS-DST-DB                                   02410000
+024200         BY VALUE LS-OPEN-FLAGS                                   02420000
+024300         BY VALUE LS-NULL                                         02430000
+024400         RETURNING LS-SQL-RC                                      02440000
+024500     END-CALL                                                     02450000
+024600     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02460000
+024700        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02470000
+024800        DISPLAY 'OPEN OF DESTINATION ARCHIVE FAILED. RC='         02480000
+024900           LS-SQL-RC UPON SYSOUT                                  02490000
+024950        MOVE 'Y' TO WS-ERROR-DB-SWITCH                            02495000
+025000        PERFORM DISPLAY-SQL-ERROR                                 02500000
+025100        MOVE +16 TO RETURN-CODE                                   02510000
+025200        GOBACK                                                    02520000
+025300     END-IF                                                       02530000
+025320     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        02532000
+025340         BY VALUE LS-DST-DB                                       02534000
+025360         BY VALUE LS-BUSY-TIMEOUT-MS                              02536000
+025380         RETURNING LS-SQL-RC                                      02538000
+025390     END-CALL                                                     02539000
+025400     .                                                            02540000
+025500 RUN-BACKUP.                                                      02550000
+025600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME           02560000
+025700     MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-START-HH                02570000
+025800     MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-START-MM               02580000
+025900     MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-START-SS               02590000
+026000     CALL SQLITE3A USING BY REFERENCE SQLITE3-BACKUP-INIT         02600000
+026100         BY VALUE LS-DST-DB                                       02610000
+026200         BY REFERENCE WS-DST-MAIN-NAME                            02620000
+026300         BY VALUE LS-SRC-DB                                       02630000
+026400         BY REFERENCE WS-SRC-MAIN-NAME                            02640000
+026500         RETURNING LS-BACKUP                                      02650000
+026600     END-CALL                                                     02660000
+026700     IF LS-BACKUP IS EQUAL TO NULL THEN                           02670000
+026800        DISPLAY 'SQLITE3-BACKUP-INIT FAILED.' UPON SYSOUT         02680000
+026900        MOVE +16 TO RETURN-CODE                                   02690000
+027000        GOBACK                                                    02700000
+027100     END-IF                                                       02710000
+027200     MOVE 'N' TO WS-BACKUP-DONE-SWITCH                            02720000
+027300     PERFORM UNTIL WS-BACKUP-DONE                                 02730000
+027400        CALL SQLITE3A USING BY REFERENCE SQLITE3-BACKUP-STEP      02740000
+027500            BY VALUE LS-BACKUP                                    02750000
+027600            BY VALUE WS-PAGES-PER-STEP                            02760000
+027700            RETURNING LS-SQL-RC                                   02770000
+027800        END-CALL                                                  02780000
+027900        CALL SQLITE3A USING BY REFERENCE SQLITE3-BACKUP-REMAINING 02790000
+028000            BY VALUE LS-BACKUP                                    02800000
+028100            RETURNING WS-REMAINING                                02810000
+028200        END-CALL                                                  02820000
+028300        CALL SQLITE3A USING BY REFERENCE SQLITE3-BACKUP-PAGECOUNT 02830000
+028400            BY VALUE LS-BACKUP                                    02840000
+028500            RETURNING WS-PAGECOUNT                                02850000
+028600        END-CALL                                                  02860000
+028700        DISPLAY '  BACKUP STEP RC=' LS-SQL-RC                     02870000
+028800            ' REMAINING=' WS-REMAINING                            02880000
+028900            ' PAGECOUNT=' WS-PAGECOUNT                            02890000
+029000            UPON SYSOUT                                           02900000
+029100        IF LS-SQL-RC IS EQUAL TO SQLITE-DONE THEN                 02910000
+029200           MOVE 'Y' TO WS-BACKUP-DONE-SWITCH                      02920000
+029300        ELSE                                                      02930000
+029400           IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND             02940000
+029500              LS-SQL-RC IS NOT EQUAL TO SQLITE-BUSY AND           02950000
+029600              LS-SQL-RC IS NOT EQUAL TO SQLITE-LOCKED THEN        02960000
+029700              DISPLAY 'SQLITE3-BACKUP-STEP FAILED. RC='           02970000
+029800                 LS-SQL-RC UPON SYSOUT                            02980000
+029900              MOVE 'Y' TO WS-BACKUP-DONE-SWITCH                   02990000
+030000           END-IF                                                 03000000
+030100        END-IF                                                    03010000
+030200     END-PERFORM                                                  03020000
+030300     CALL SQLITE3A USING BY REFERENCE SQLITE3-BACKUP-FINISH       03030000
+030400         BY VALUE LS-BACKUP                                       03040000
+030500         RETURNING LS-SQL-RC                                      03050000
+030600     END-CALL                                                     03060000
+030700     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK THEN                  03070000
+030800        DISPLAY 'SQLITE3-BACKUP-FINISH FAILED. RC='               03080000
+030900           LS-SQL-RC UPON SYSOUT                                  03090000
+031000        MOVE +16 TO RETURN-CODE                                   03100000
+031100     END-IF                                                       03110000
+031200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME           03120000
+031300     MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-END-HH                  03130000
+031400     MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-END-MM                 03140000
+031500     MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-END-SS                 03150000
+031600     .                                                            03160000
+031700 SHUTDOWN.                                                        03170000
+031800     COMPUTE WS-START-SECONDS =                                   03180000
+031900        WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS       03190000
+032000     COMPUTE WS-END-SECONDS =                                     03200000
+032100        WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS             03210000
+032200     COMPUTE WS-ELAPSED-SECONDS =                                 03220000
+032300        WS-END-SECONDS - WS-START-SECONDS                         03230000
+032400     MOVE WS-PAGECOUNT TO WS-PAGECOUNT-DISPLAY                    03240000
+032500     MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-DISPLAY                03250000
+032600     DISPLAY 'BACKUP COMPLETE. PAGES COPIED=' WS-PAGECOUNT-DISPLAY03260000
+032700         UPON SYSOUT                                              03270000
+032800     DISPLAY 'ELAPSED SECONDS (APPROX)      =' WS-ELAPSED-DISPLAY 03280000
+032900         UPON SYSOUT                                              03290000
+033000     CALL SQLITE3A USING BY REFERENCE SQLITE3-CLOSE               03300000
+033100         BY VALUE LS-SRC-DB                                       03310000
+033200         RETURNING LS-SQL-RC                                      03320000
+033300     END-CALL                                                     03330000
+033400     CALL SQLITE3A USING BY REFERENCE SQLITE3-CLOSE               03340000
+033500         BY VALUE LS-DST-DB                                       03350000
+033600         RETURNING LS-SQL-RC                                      03360000
+033700     END-CALL                                                     03370000
+033800     CALL SQLITE3A USING SQLITE3-SHUTDOWN                         03380000
+033900         RETURNING LS-SQL-RC                                      03390000
+034000     END-CALL                                                     03400000
+034100     GOBACK                                                       03410000
+034200     .                                                            03420000
+034210                                                                  03421000
+034220 DISPLAY-SQL-ERROR.                                               03422000
+034221     IF WS-ERROR-DB-IS-DST THEN                                   03422100
+034222        MOVE LS-DST-DB TO LS-ERROR-DB                             03422200
+034223     ELSE                                                         03422300
+034224        MOVE LS-SRC-DB TO LS-ERROR-DB                             03422400
+034225     END-IF                                                       03422500
+034226     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRCODE             03422600
+034227         BY VALUE LS-ERROR-DB                                     03422700
+034228         RETURNING LS-SQL-ERRCODE                                 03422800
+034229     END-CALL                                                     03422900
+034230     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRMSG              03423000
+034232         BY VALUE LS-ERROR-DB                                     03423200
+034234         RETURNING LS-ERRMSG-POINTER                              03423400
+034236     END-CALL                                                     03423600
+034238     MOVE SPACES TO WS-ERRMSG-TEXT                                03423800
+034240     MOVE ZERO TO WS-ERRMSG-LEN                                   03424000
+034242     IF LS-ERRMSG-POINTER IS NOT EQUAL TO NULL THEN               03424200
+034244        SET ADDRESS OF LINKAGE-ERRMSG-TEXT                        03424400
+034246           TO LS-ERRMSG-POINTER                                   03424600
+034248        INSPECT LINKAGE-ERRMSG-TEXT                               03424800
+034250           TALLYING WS-ERRMSG-LEN                                 03425000
+034252           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                03425200
+034254        MOVE LINKAGE-ERRMSG-TEXT(1:WS-ERRMSG-LEN)                 03425400
+034256           TO WS-ERRMSG-TEXT                                      03425600
+034258     END-IF                                                       03425800
+034260     DISPLAY '  SQLITE ERRCODE=' LS-SQL-ERRCODE                   03426000
+034262         ' ERRMSG=' WS-ERRMSG-TEXT(1:WS-ERRMSG-LEN)               03426200
+034264         UPON SYSOUT                                              03426400
+034266     .                                                            03426600
+034300 END PROGRAM 'TESTCOB5'.                                          03430000
