@@ -0,0 +1,654 @@
+000100 PROCESS DYNAM,NAME,PGMNAME(COMPAT)                               00010000
+000200 PROCESS ADV,AWO,NOC(W),FSRT,FLAG(I,I)                            00020000
+000300 PROCESS INTDATE(ANSI),LANG(EN),LIB,LIST,MAP                      00030000
+000400 PROCESS NONUM,NUMPROC(PFD),OBJ,APOST                             00040000
+000500 PROCESS RENT,NOSEQ,SOURCE,NOSSRANGE,                             00050000
+000600 PROCESS NOTERM,NOTEST,VBREF,                                     00060000
+000700 PROCESS XREF(FULL),ZWB,FASTSRT,AR(E)                             00070000
+000800 ID DIVISION.                                                     00080000
+000900 PROGRAM-ID. 'TESTCOB4'.                                          00090000
+001000 AUTHOR. JOHN MCKOWN.                                             00100000
+001100 INSTALLATION. CBT Tape.                                          00110000
+001200 DATE-WRITTEN.                                                    00120000
+001300 DATE-COMPILED.                                                   00130000
+001400 SECURITY. NONE.                                                  00140000
+001500*                                                                 00150000
+001600* This program is an ETL loader. It reads business records from   00160000
+001700* a sequential extract file (LOADREC copybook layout), validates  00170000
+001800* each one, and binds the fields into a prepared INSERT against   00180000
+001900* the SQLITE table named in MVS-PARM-VALUE using                  00190000
+002000* SQLITE3-BIND-INT/TEXT/DOUBLE. Any record that fails validation  00200000
+002100* or the bind/step call is written to a reject file along with    00210000
+002200* the reason instead of stopping the run. An end-of-job control   00220000
+002300* total of records read/inserted/rejected is displayed so the     00230000
+002400* load can be reconciled like any other batch feed.               00240000
+002500*                                                                 00250000
+002600 ENVIRONMENT DIVISION.                                            00260000
+002700 CONFIGURATION SECTION.                                           00270000
+002800 SOURCE-COMPUTER. IBM-370.                                        00280000
+002900 OBJECT-COMPUTER. IBM-370.                                        00290000
+003000 SPECIAL-NAMES.                                                   00300000
+003100 INPUT-OUTPUT SECTION.                                            00310000
+003200 FILE-CONTROL.                                                    00320000
+003300     SELECT LOADIN-FILE ASSIGN TO LOADIN                          00330000
+003400         ORGANIZATION IS SEQUENTIAL.                              00340000
+003500     SELECT REJECT-FILE ASSIGN TO REJECT                          00350000
+003600         ORGANIZATION IS SEQUENTIAL.                              00360000
+003700 I-O-CONTROL.                                                     00370000
+003800*                                                                 00380000
+003900 DATA DIVISION.                                                   00390000
+004000 FILE SECTION.                                                    00400000
+004100 FD  LOADIN-FILE                                                  00410000
+004200     RECORDING MODE IS F                                          00420000
+004300     LABEL RECORDS ARE STANDARD.                                  00430000
+004400 01  LOADIN-RECORD.                                               00440000
+004500     COPY LOADREC .                                               00450000
+004600 FD  REJECT-FILE                                                  00460000
+004700     RECORDING MODE IS F                                          00470000
+004800     LABEL RECORDS ARE STANDARD.                                  00480000
+004900 01  REJECT-RECORD              PIC X(132).                       00490000
+005000*                                                                 00500000
+005100 WORKING-STORAGE SECTION.                                         00510000
+005200 COPY COBSQLTE .                                                  00520000
+005300 01  CEE3DMP-PARAMETERS.                                          00530000
+005400     05 CEE3DMP-TITLE              PIC X(80)                      00540000
+005500        VALUE 'TEST DUMP'.                                        00550000
+005600     05 CEE3DMP-OPTIONS            PIC X(255)                     00560000
+005700        VALUE 'NOTRACE NOENTRY'.                                  00570000
+005800 01  LE-FC.                                                       00580000
+005900     02  CONDITION-TOKEN-VALUE.                                   00590000
+006000     COPY  CEEIGZCT.                                              00600000
+006100         03  CASE-1-CONDITION-ID.                                 00610000
+006200             04  SEVERITY    PIC S9(4) BINARY.                    00620000
+006300             04  MSG-NO      PIC S9(4) BINARY.                    00630000
+006400         03  CASE-2-CONDITION-ID                                  00640000
+006500                   REDEFINES CASE-1-CONDITION-ID.                 00650000
+006600             04  CLASS-CODE  PIC S9(4) BINARY.                    00660000
+006700             04  CAUSE-CODE  PIC S9(4) BINARY.                    00670000
+006800         03  CASE-SEV-CTL    PIC X.                               00680000
+006900         03  FACILITY-ID     PIC XXX.                             00690000
+007000     02  I-S-INFO            PIC S9(9) BINARY.                    00700000
+007100*                                                                 00710000
+007200 LOCAL-STORAGE SECTION.                                           00720000
+007300 01  LS-FULLWORD-RETURN.                                          00730000
+007400     05  LS-LIBVERSION-POINTER   POINTER.                         00740000
+007500     05  LS-LIBVERSION-BINVALUE  REDEFINES LS-LIBVERSION-POINTER  00750000
+007600                                 PIC S9(9) COMP-5.                00760000
+007700 77  LS-LIBVERSION-LENGTH    PIC S9(9) COMP-5                     00770000
+007800        VALUE IS 0.                                               00780000
+007900 77  LS-DB                   USAGE IS POINTER.                    00790000
+008000 77  LS-INSERT-STMT          USAGE IS POINTER.                    00800000
+008100 77  LS-ZERO                 PIC S9(9) COMP-5                     00810000
+008200                             VALUE IS ZERO.                       00820000
+008300 77  LS-RC                   PIC S9(9) COMP-5.                    00830000
+008400 77  LS-SQL-RC               PIC S9(9) COMP-5.                    00840000
+008500 77  SQL-ZCHAR               PIC X(255).                          00850000
+008600 77  LS-MINUS-ONE            PIC S9(9) COMP-5                     00860000
+008700        VALUE IS -1.                                              00870000
+008800 77  LS-ONE                  PIC S9(9) COMP-5                     00880000
+008900        VALUE IS 1.                                               00890000
+009000 77  LS-TWO                  PIC S9(9) COMP-5                     00900000
+009100        VALUE IS 2.                                               00910000
+009200 77  LS-THREE                PIC S9(9) COMP-5                     00920000
+009300        VALUE IS 3.                                               00930000
+009310 77  LS-FOUR                 PIC S9(9) COMP-5                     00931000
+009320        VALUE IS 4.                                               00932000
+009330 77  LS-FIVE                 PIC S9(9) COMP-5                     00933000
+009340        VALUE IS 5.                                               00934000
+009350 77  LS-SIX                  PIC S9(9) COMP-5                     00935000
+009360        VALUE IS 6.                                               00936000
+009400 77  LS-OPEN-FLAGS           PIC S9(9) COMP-5.                    00940000
+009500 77  LS-NULL                 POINTER VALUE IS NULL.               00950000
+009600 77  LS-SQL-ERRCODE          PIC S9(9) COMP-5.                    00960000
+009700 77  LS-ERRMSG-POINTER       USAGE IS POINTER.                    00970000
+009800 77  WS-ERRMSG-TEXT          PIC X(255).                          00980000
+009900 77  WS-ERRMSG-LEN           PIC S9(4) COMP-5.                    00990000
+009920*                                                                 00992000
+009940* Milliseconds SQLITE3-BUSY-TIMEOUT waits/retries internally      00994000
+009950* before returning SQLITE-BUSY, so a transient lock from an       00995000
+009960* overlapping batch window does not abend this job outright.      00996000
+009970 77  LS-BUSY-TIMEOUT-MS   PIC S9(9) COMP-5                        00997000
+009980        VALUE IS 5000.                                            00998000
+010000*                                                                 01000000
+010100* Fields supporting a PARM-driven data base path and table name,  01010000
+010200* the same MVS-PARM convention TESTCOB1/TESTCOB2 use. PARM value  01020000
+010300* is 2 positional comma delimited fields: DBPATH,TABLENAME . An   01030000
+010400* omitted trailing field or an empty PARM keeps the built in      01040000
+010500* default for that field.                                         01050000
+010600*                                                                 01060000
+010700 77  WS-PARM-DBPATH          PIC X(255).                          01070000
+010800 77  WS-PARM-TABLE           PIC X(30).                           01080000
+010900 77  WS-PARM-LEN             PIC S9(4) COMP-5.                    01090000
+011000 77  WS-TABLE-NAME           PIC X(30)                            01100000
+011100        VALUE IS 'LOADTAB'.                                       01110000
+011200 77  WS-TABLE-NAME-LEN       PIC S9(4) COMP-5.                    01120000
+011300 77  WS-SQL-PTR              PIC S9(4) COMP-5.                    01130000
+011400*                                                                 01140000
+011500* Fields supporting the input/reject/bind processing and the      01150000
+011600* end-of-job control totals.                                      01160000
+011700*                                                                 01170000
+011800 77  WS-EOF-SWITCH           PIC X                                01180000
+011900                             VALUE IS 'N'.                        01190000
+012000     88  WS-EOF              VALUE IS 'Y'.                        01200000
+012100 77  WS-REJECT-REASON        PIC X(40).                           01210000
+012200 77  WS-REJECT-LEN           PIC S9(4) COMP-5.                    01220000
+012300 77  LS-BIND-AMOUNT-HFP      USAGE COMP-2.                        01230000
+012400 77  LS-BIND-AMOUNT-BFP      USAGE COMP-2.                        01240000
+012500 77  WS-READ-COUNT           PIC S9(9) COMP-5                     01250000
+012600                             VALUE IS ZERO.                       01260000
+012700 77  WS-INSERT-COUNT         PIC S9(9) COMP-5                     01270000
+012800                             VALUE IS ZERO.                       01280000
+012900 77  WS-REJECT-COUNT         PIC S9(9) COMP-5                     01290000
+013000                             VALUE IS ZERO.                       01300000
+013100 77  WS-READ-DISPLAY         PIC Z(8)9.                           01310000
+013200 77  WS-INSERT-DISPLAY       PIC Z(8)9.                           01320000
+013300 77  WS-REJECT-DISPLAY       PIC Z(8)9.                           01330000
+013310*                                                                 01331000
+013320* Fields supporting an AUDIT_LOG table and a reusable             01332000
+013330* WRITE-AUDIT-LOG paragraph, so every row this loader             01333000
+013340* inserts leaves a change-history trail behind: which             01334000
+013350* table, what operation, before/after values, when (via           01335000
+013360* CEEGMT/LS-LILIAN, the same timing service TESTCOB1              01336000
+013370* uses), and which job ran it (via the LE CEE3JPI                 01337000
+013380* job-information service).                                       01338000
+013390*                                                                 01339000
+013400 77  LS-LILIAN               PIC S9(9) COMP-5.                    01340000
+013410 77  LS-AUDIT-GMT-SECS       USAGE COMP-2.                        01341000
+013420 77  LS-AUDIT-STMT           USAGE IS POINTER.                    01342000
+013430 77  WS-AUDIT-TABLE          PIC X(30).                           01343000
+013440 77  WS-AUDIT-OP             PIC X(10).                           01344000
+013450 77  WS-AUDIT-BEFORE         PIC X(60).                           01345000
+013460 77  WS-AUDIT-AFTER          PIC X(60).                           01346000
+013470 77  LS-JPI-FUNC             PIC S9(9) COMP-5                     01347000
+013480        VALUE IS 1.                                               01348000
+013490 77  LS-JPI-BUFLEN           PIC S9(9) COMP-5                     01349000
+013500        VALUE IS 8.                                               01350000
+013510 77  LS-JPI-RETLEN           PIC S9(9) COMP-5.                    01351000
+013520 77  WS-JOB-NAME             PIC X(8).                            01352000
+013600 LINKAGE SECTION.                                                 01340000
+013610 01  MVS-PARM.                                                    01361000
+013600     05 MVS-PARM-LENGTH      PIC S9(4) COMP-5.                    01360000
+013700     05 MVS-PARM-VALUE       PIC X(32760).                        01370000
+013800 77  LINKAGE-LIBVERSION      PIC X(101).                          01380000
+013900 77  LINKAGE-ERRMSG-TEXT     PIC X(1024).                         01390000
+014000*  MVS-PARM-VALUE LENGTH IS REALLY ONLY THE NUMBER OF CHARACTERS  01400000
+014100*  CONTAINED IN MVS-PARM-LENGTH. YOU NEED TO USE REFERENCE        01410000
+014200*  MODIFICATION TO MAKE SURE YOU DON'T EXCEED THE ACTUAL LENGTH   01420000
+014300*  PASSED TO THIS PROGRAM.                                        01430000
+014400*                                                                 01440000
+014500 PROCEDURE DIVISION USING MVS-PARM.                               01450000
+014600 START-UP.                                                        01460000
+014700     CALL 'SQLITE3A' USING SQLITE3-LIBVERSION                     01470000
+014800          RETURNING LS-LIBVERSION-POINTER                         01480000
+014900     END-CALL                                                     01490000
+015000     IF LS-LIBVERSION-POINTER NOT EQUAL TO NULL THEN              01500000
+015100        SET ADDRESS OF LINKAGE-LIBVERSION TO LS-LIBVERSION-POINTER01510000
+015200        MOVE ZERO TO LS-LIBVERSION-LENGTH                         01520000
+015300        INSPECT LINKAGE-LIBVERSION                                01530000
+015400                TALLYING LS-LIBVERSION-LENGTH                     01540000
+015500                FOR CHARACTERS BEFORE INITIAL LOW-VALUE           01550000
+015600        DISPLAY 'Sqlite version is '                              01560000
+015700                LINKAGE-LIBVERSION(1:LS-LIBVERSION-LENGTH)        01570000
+015800                UPON SYSOUT                                       01580000
+015900     END-IF                                                       01590000
+016000     CALL 'SQLITE3A' USING SQLITE3-INITIALIZE                     01600000
+016100     RETURNING LS-SQL-RC                                          01610000
+016200     END-CALL                                                     01620000
+016300     IF LS-SQL-RC NOT = SQLITE-OK THEN                            01630000
+016400        DISPLAY 'SQLITE-INITIALIZE FAILED. RC='                   01640000
+016500            LS-SQL-RC                                             01650000
+016600            UPON SYSOUT                                           01660000
+016700        MOVE +16 TO RETURN-CODE                                   01670000
+016800        GOBACK                                                    01680000
+016900     END-IF                                                       01690000
+016920      MOVE SPACES TO WS-JOB-NAME                                  01692000
+016940      CALL 'CEE3JPI' USING LS-JPI-FUNC, WS-JOB-NAME,              01694000
+016960              LS-JPI-BUFLEN, LS-JPI-RETLEN, LE-FC                 01696000
+017000     .                                                            01700000
+019500 INITIALIZE-SQLITE.                                               01950000
+019600     IF MVS-PARM-LENGTH IS EQUAL TO ZERO THEN                     01960000
+019700        MOVE Z'/tmp/testcob4.sqlite3' TO SQL-ZCHAR                01970000
+019800     ELSE                                                         01980000
+019820        MOVE SPACES TO WS-PARM-DBPATH                             01982000
+019840        MOVE SPACES TO WS-PARM-TABLE                              01984000
+019900        UNSTRING MVS-PARM-VALUE(1:MVS-PARM-LENGTH)                01990000
+020000            DELIMITED BY ','                                      02000000
+020100             INTO WS-PARM-DBPATH, WS-PARM-TABLE                   02010000
+020200        END-UNSTRING                                              02020000
+020300        MOVE ZERO TO WS-PARM-LEN                                  02030000
+020400        INSPECT WS-PARM-DBPATH TALLYING WS-PARM-LEN               02040000
+020500                FOR CHARACTERS BEFORE INITIAL SPACE               02050000
+020600        IF WS-PARM-LEN IS GREATER THAN ZERO THEN                  02060000
+020700           MOVE WS-PARM-DBPATH(1:WS-PARM-LEN) TO SQL-ZCHAR        02070000
+020800           MOVE LOW-VALUES TO SQL-ZCHAR(WS-PARM-LEN + 1:1)        02080000
+020900        ELSE                                                      02090000
+021000           MOVE Z'/tmp/testcob4.sqlite3' TO SQL-ZCHAR             02100000
+021100        END-IF                                                    02110000
+021200        IF WS-PARM-TABLE IS NOT EQUAL TO SPACES THEN              02120000
+021300           MOVE WS-PARM-TABLE TO WS-TABLE-NAME                    02130000
+021400        END-IF                                                    02140000
+021500     END-IF                                                       02150000
+021600     MOVE ZERO TO WS-TABLE-NAME-LEN                               02160000
+021700     INSPECT WS-TABLE-NAME TALLYING WS-TABLE-NAME-LEN             02170000
+021800             FOR CHARACTERS BEFORE INITIAL SPACE                  02180000
+021900     MOVE SQLITE-OPEN-READWRITE TO LS-OPEN-FLAGS                  02190000
+022000     ADD SQLITE-OPEN-CREATE TO LS-OPEN-FLAGS                      02200000
+022100     CALL SQLITE3A USING BY REFERENCE SQLITE3-OPEN-V2             02210000
+022200         BY REFERENCE SQL-ZCHAR                                   02220000
+022300         BY REFERENCE LS-DB                                       02230000
+022400         BY VALUE LS-OPEN-FLAGS                                   02240000
+022500         BY VALUE LS-NULL                                         02250000
+022600         RETURNING LS-SQL-RC                                      02260000
+022700     END-CALL                                                     02270000
+022800     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02280000
+022900        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02290000
+023000        DISPLAY 'SQLITE3-OPEN FAILED. RC='                        02300000
+023100           LS-SQL-RC UPON SYSOUT                                  02310000
+023200        PERFORM DISPLAY-SQL-ERROR                                 02320000
+023300        MOVE +16 TO RETURN-CODE                                   02330000
+023400        GOBACK                                                    02340000
+023500     END-IF                                                       02350000
+023520     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        02352000
+023540         BY VALUE LS-DB                                           02354000
+023560         BY VALUE LS-BUSY-TIMEOUT-MS                              02356000
+023580         RETURNING LS-SQL-RC                                      02358000
+023590     END-CALL                                                     02359000
+023600     .                                                            02360000
+023700 CREATE-TABLE.                                                    02370000
+023800     MOVE 1 TO WS-SQL-PTR                                         02380000
+023900     STRING 'CREATE TABLE IF NOT EXISTS ' DELIMITED BY SIZE       02390000
+024000         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     02400000
+024100         '(ID INTEGER PRIMARY KEY,' DELIMITED BY SIZE             02410000
+024200         'NAME TEXT,AMOUNT REAL)' DELIMITED BY SIZE               02420000
+024300         INTO SQL-ZCHAR                                           02430000
+024400         WITH POINTER WS-SQL-PTR                                  02440000
+024500     END-STRING                                                   02450000
+024600     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   02460000
+024700     CALL SQLITE3A USING BY REFERENCE SQLITE3-EXEC                02470000
+024800         BY VALUE LS-DB                                           02480000
+024900         BY REFERENCE SQL-ZCHAR                                   02490000
+025000         BY VALUE LS-ZERO                                         02500000
+025100         BY VALUE LS-ZERO                                         02510000
+025200         BY VALUE LS-ZERO                                         02520000
+025300         RETURNING LS-SQL-RC                                      02530000
+025400     END-CALL                                                     02540000
+025500     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02550000
+025600        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02560000
+025700        DISPLAY 'CREATE TABLE FAILED. RC='                        02570000
+025800           LS-SQL-RC UPON SYSOUT                                  02580000
+025900        PERFORM DISPLAY-SQL-ERROR                                 02590000
+026000        MOVE +16 TO RETURN-CODE                                   02600000
+026100        GOBACK                                                    02610000
+026200     END-IF                                                       02620000
+026300     .                                                            02630000
+026310 CREATE-AUDIT-LOG-TABLE.                                          02631000
+026315     MOVE 1 TO WS-SQL-PTR                                         02631500
+026320     STRING 'CREATE TABLE IF NOT EXISTS AUDIT_LOG (' DELIMITED    02632000
+026325         BY SIZE                                                  02632500
+026330         'TABLE_NAME TEXT, OPERATION TEXT, ' DELIMITED BY SIZE    02633000
+026335         'BEFORE_VALUE TEXT, AFTER_VALUE TEXT, ' DELIMITED        02633500
+026340         BY SIZE                                                  02634000
+026345         'LOG_TIME REAL, JOB_NAME TEXT)' DELIMITED BY SIZE        02634500
+026350         INTO SQL-ZCHAR                                           02635000
+026355         WITH POINTER WS-SQL-PTR                                  02635500
+026360     END-STRING                                                   02636000
+026365     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   02636500
+026368     CALL SQLITE3A USING BY REFERENCE SQLITE3-EXEC                02636800
+026370         BY VALUE LS-DB                                           02637000
+026372         BY REFERENCE SQL-ZCHAR                                   02637200
+026374         BY VALUE LS-ZERO                                         02637400
+026376         BY VALUE LS-ZERO                                         02637600
+026378         BY VALUE LS-ZERO                                         02637800
+026380         RETURNING LS-SQL-RC                                      02638000
+026382     END-CALL                                                     02638200
+026384     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02638400
+026386        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02638600
+026388        DISPLAY 'CREATE AUDIT_LOG TABLE FAILED. RC='              02638800
+026390           LS-SQL-RC UPON SYSOUT                                  02639000
+026392        PERFORM DISPLAY-SQL-ERROR                                 02639200
+026394        MOVE +16 TO RETURN-CODE                                   02639400
+026395        GOBACK                                                    02639500
+026396     END-IF                                                       02639600
+026397     .                                                            02639700
+026400 PREPARE-INSERT.                                                  02640000
+026500     MOVE 1 TO WS-SQL-PTR                                         02650000
+026600     STRING 'INSERT INTO ' DELIMITED BY SIZE                      02660000
+026700         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     02670000
+026800         '(ID,NAME,AMOUNT) VALUES(?,?,?)' DELIMITED BY SIZE       02680000
+026900         INTO SQL-ZCHAR                                           02690000
+027000         WITH POINTER WS-SQL-PTR                                  02700000
+027100     END-STRING                                                   02710000
+027200     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   02720000
+027300     CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2          02730000
+027400         BY VALUE LS-DB                                           02740000
+027500         BY REFERENCE SQL-ZCHAR                                   02750000
+027600         BY VALUE LS-MINUS-ONE                                    02760000
+027700         BY REFERENCE LS-INSERT-STMT                              02770000
+027800         BY VALUE LS-ZERO                                         02780000
+027900         RETURNING LS-SQL-RC                                      02790000
+028000     END-CALL                                                     02800000
+028100     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02810000
+028200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02820000
+028300        DISPLAY 'PREPARE OF INSERT FAILED. RC='                   02830000
+028400           LS-SQL-RC UPON SYSOUT                                  02840000
+028500        PERFORM DISPLAY-SQL-ERROR                                 02850000
+028600        MOVE +16 TO RETURN-CODE                                   02860000
+028700        GOBACK                                                    02870000
+028800     END-IF                                                       02880000
+028900     .                                                            02890000
+028910 PREPARE-AUDIT-INSERT.                                            02891000
+028915     MOVE 1 TO WS-SQL-PTR                                         02891500
+028920     STRING 'INSERT INTO AUDIT_LOG(TABLE_NAME,OPERATION,'         02892000
+028925         DELIMITED BY SIZE                                        02892500
+028930         'BEFORE_VALUE,AFTER_VALUE,LOG_TIME,JOB_NAME) '           02893000
+028935         DELIMITED BY SIZE                                        02893500
+028940         'VALUES(?,?,?,?,?,?)' DELIMITED BY SIZE                  02894000
+028945         INTO SQL-ZCHAR                                           02894500
+028950         WITH POINTER WS-SQL-PTR                                  02895000
+028955     END-STRING                                                   02895500
+028960     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   02896000
+028962     CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2          02896200
+028964         BY VALUE LS-DB                                           02896400
+028966         BY REFERENCE SQL-ZCHAR                                   02896600
+028968         BY VALUE LS-MINUS-ONE                                    02896800
+028970         BY REFERENCE LS-AUDIT-STMT                               02897000
+028972         BY VALUE LS-ZERO                                         02897200
+028974         RETURNING LS-SQL-RC                                      02897400
+028976     END-CALL                                                     02897600
+028978     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02897800
+028980        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02898000
+028982        DISPLAY 'PREPARE OF AUDIT INSERT FAILED. RC='             02898200
+028984           LS-SQL-RC UPON SYSOUT                                  02898400
+028986        PERFORM DISPLAY-SQL-ERROR                                 02898600
+028988        MOVE +16 TO RETURN-CODE                                   02898800
+028990        GOBACK                                                    02899000
+028992     END-IF                                                       02899200
+028994     .                                                            02899400
+029000 BEGIN-TRANSACTION.                                               02900000
+029100     MOVE Z'BEGIN TRANSACTION' TO SQL-ZCHAR                       02910000
+029200     CALL SQLITE3A USING BY REFERENCE SQLITE3-EXEC                02920000
+029300         BY VALUE LS-DB                                           02930000
+029400         BY REFERENCE SQL-ZCHAR                                   02940000
+029500         BY VALUE LS-ZERO                                         02950000
+029600         BY VALUE LS-ZERO                                         02960000
+029700         BY VALUE LS-ZERO                                         02970000
+029800         RETURNING LS-SQL-RC                                      02980000
+029900     END-CALL                                                     02990000
+030000     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   03000000
+030100        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03010000
+030200        DISPLAY 'BEGIN TRANSACTION FAILED. RC='                   03020000
+030300           LS-SQL-RC UPON SYSOUT                                  03030000
+030400        PERFORM DISPLAY-SQL-ERROR                                 03040000
+030500        MOVE +16 TO RETURN-CODE                                   03050000
+030600        GOBACK                                                    03060000
+030700     END-IF                                                       03070000
+030750     GO TO PROCESS-INPUT                                          03075000
+030800     .                                                            03080000
+030805**                                                                03080500
+030806* Reusable audit paragraph: caller sets WS-AUDIT-TABLE,           03080600
+030807* WS-AUDIT-OP, WS-AUDIT-BEFORE, and WS-AUDIT-AFTER, then          03080700
+030808* PERFORMs this to record the change in AUDIT_LOG. A              03080800
+030809* failure here is logged but does not GOBACK, since a             03080900
+030810* broken audit trail should not itself abend the load.            03081000
+030811**                                                                03081100
+030812 WRITE-AUDIT-LOG.                                                 03081200
+030813     CALL 'CEEGMT' USING LS-LILIAN, LS-AUDIT-GMT-SECS, LE-FC      03081300
+030814     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT           03081400
+030815         BY VALUE LS-AUDIT-STMT                                   03081500
+030816         BY VALUE LS-ONE                                          03081600
+030817         BY REFERENCE WS-AUDIT-TABLE                              03081700
+030818         BY VALUE 30                                              03081800
+030819         BY VALUE SQLITE-TRANSIENT                                03081900
+030820         RETURNING LS-SQL-RC                                      03082000
+030821     END-CALL                                                     03082100
+030822     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT           03082200
+030823         BY VALUE LS-AUDIT-STMT                                   03082300
+030824         BY VALUE LS-TWO                                          03082400
+030825         BY REFERENCE WS-AUDIT-OP                                 03082500
+030826         BY VALUE 10                                              03082600
+030827         BY VALUE SQLITE-TRANSIENT                                03082700
+030828         RETURNING LS-SQL-RC                                      03082800
+030829     END-CALL                                                     03082900
+030830     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT           03083000
+030831         BY VALUE LS-AUDIT-STMT                                   03083100
+030832         BY VALUE LS-THREE                                        03083200
+030833         BY REFERENCE WS-AUDIT-BEFORE                             03083300
+030834         BY VALUE 60                                              03083400
+030835         BY VALUE SQLITE-TRANSIENT                                03083500
+030836         RETURNING LS-SQL-RC                                      03083600
+030837     END-CALL                                                     03083700
+030838     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT           03083800
+030839         BY VALUE LS-AUDIT-STMT                                   03083900
+030840         BY VALUE LS-FOUR                                         03084000
+030841         BY REFERENCE WS-AUDIT-AFTER                              03084100
+030842         BY VALUE 60                                              03084200
+030843         BY VALUE SQLITE-TRANSIENT                                03084300
+030844         RETURNING LS-SQL-RC                                      03084400
+030845     END-CALL                                                     03084500
+030846     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-DOUBLE         03084600
+030847         BY VALUE LS-AUDIT-STMT                                   03084700
+030848         BY VALUE LS-FIVE                                         03084800
+030849         BY VALUE LS-AUDIT-GMT-SECS                               03084900
+030850         RETURNING LS-SQL-RC                                      03085000
+030851     END-CALL                                                     03085100
+030852     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT           03085200
+030853         BY VALUE LS-AUDIT-STMT                                   03085300
+030854         BY VALUE LS-SIX                                          03085400
+030855         BY REFERENCE WS-JOB-NAME                                 03085500
+030856         BY VALUE 8                                               03085600
+030857         BY VALUE SQLITE-TRANSIENT                                03085700
+030858         RETURNING LS-SQL-RC                                      03085800
+030859     END-CALL                                                     03085900
+030860     CALL SQLITE3A USING BY REFERENCE SQLITE3-STEP                03086000
+030861         BY VALUE LS-AUDIT-STMT                                   03086100
+030862         RETURNING LS-SQL-RC                                      03086200
+030863     END-CALL                                                     03086300
+030864     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   03086400
+030865        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03086500
+030866        DISPLAY 'AUDIT LOG INSERT FAILED. RC='                    03086600
+030867           LS-SQL-RC UPON SYSOUT                                  03086700
+030868        PERFORM DISPLAY-SQL-ERROR                                 03086800
+030869     END-IF                                                       03086900
+030870     CALL SQLITE3A USING BY REFERENCE SQLITE3-RESET               03087000
+030871         BY VALUE LS-AUDIT-STMT                                   03087100
+030872         RETURNING LS-SQL-RC                                      03087200
+030873     END-CALL                                                     03087300
+030874     .                                                            03087400
+030900 PROCESS-INPUT.                                                   03090000
+031000     OPEN INPUT LOADIN-FILE                                       03100000
+031100     OPEN OUTPUT REJECT-FILE                                      03110000
+031200     MOVE 'N' TO WS-EOF-SWITCH                                    03120000
+031300     PERFORM UNTIL WS-EOF                                         03130000
+031400        READ LOADIN-FILE                                          03140000
+031500           AT END                                                 03150000
+031600              MOVE 'Y' TO WS-EOF-SWITCH                           03160000
+031700           NOT AT END                                             03170000
+031800              ADD 1 TO WS-READ-COUNT                              03180000
+031900              PERFORM VALIDATE-AND-LOAD-RECORD                    03190000
+032000        END-READ                                                  03200000
+032100     END-PERFORM                                                  03210000
+032200     CLOSE LOADIN-FILE                                            03220000
+032300     CLOSE REJECT-FILE                                            03230000
+032350     GO TO COMMIT-TRANSACTION                                     03235000
+032400     .                                                            03240000
+032500 VALIDATE-AND-LOAD-RECORD.                                        03250000
+032600     MOVE SPACES TO WS-REJECT-REASON                              03260000
+032700     IF LOAD-ID OF LOADIN-RECORD IS NOT NUMERIC THEN              03270000
+032800        MOVE 'INVALID (NON-NUMERIC) ID' TO WS-REJECT-REASON       03280000
+032900     ELSE                                                         03290000
+033000        IF LOAD-ID OF LOADIN-RECORD IS EQUAL TO ZERO THEN         03300000
+033100           MOVE 'ID MUST BE GREATER THAN ZERO' TO WS-REJECT-REASON03310000
+033200        END-IF                                                    03320000
+033300     END-IF                                                       03330000
+033400     IF WS-REJECT-REASON IS EQUAL TO SPACES AND                   03340000
+033500        LOAD-NAME OF LOADIN-RECORD IS EQUAL TO SPACES THEN        03350000
+033600        MOVE 'NAME IS REQUIRED' TO WS-REJECT-REASON               03360000
+033700     END-IF                                                       03370000
+033800     IF WS-REJECT-REASON IS EQUAL TO SPACES AND                   03380000
+033900        LOAD-AMOUNT OF LOADIN-RECORD IS NOT NUMERIC THEN          03390000
+034000        MOVE 'INVALID (NON-NUMERIC) AMOUNT' TO WS-REJECT-REASON   03400000
+034100     END-IF                                                       03410000
+034200     IF WS-REJECT-REASON IS NOT EQUAL TO SPACES THEN              03420000
+034300        PERFORM WRITE-REJECT                                      03430000
+034400     ELSE                                                         03440000
+034500        PERFORM BIND-AND-INSERT-RECORD                            03450000
+034600     END-IF                                                       03460000
+034700     .                                                            03470000
+034800 BIND-AND-INSERT-RECORD.                                          03480000
+034900     CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-INT            03490000
+035000         BY VALUE LS-INSERT-STMT                                  03500000
+035100         BY VALUE LS-ONE                                          03510000
+035200         BY VALUE LOAD-ID OF LOADIN-RECORD                        03520000
+035300         RETURNING LS-SQL-RC                                      03530000
+035400     END-CALL                                                     03540000
+035500     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   03550000
+035600        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03560000
+035700        MOVE 'BIND OF ID FAILED' TO WS-REJECT-REASON              03570000
+035800        PERFORM DISPLAY-SQL-ERROR                                 03580000
+035900        PERFORM WRITE-REJECT                                      03590000
+036000     ELSE                                                         03600000
+036100        CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT        03610000
+036200            BY VALUE LS-INSERT-STMT                               03620000
+036300            BY VALUE LS-TWO                                       03630000
+036400            BY REFERENCE LOAD-NAME OF LOADIN-RECORD               03640000
+036500            BY VALUE 40                                           03650000
+036600            BY VALUE SQLITE-TRANSIENT                             03660000
+036700            RETURNING LS-SQL-RC                                   03670000
+036800        END-CALL                                                  03680000
+036900        IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                03690000
+037000           LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN             03700000
+037100           MOVE 'BIND OF NAME FAILED' TO WS-REJECT-REASON         03710000
+037200           PERFORM DISPLAY-SQL-ERROR                              03720000
+037300           PERFORM WRITE-REJECT                                   03730000
+037400        ELSE                                                      03740000
+037500           COMPUTE LS-BIND-AMOUNT-HFP =                           03750000
+037600                   LOAD-AMOUNT OF LOADIN-RECORD                   03760000
+037700           CALL SQLITE3A USING                                    03770000
+037800               BY REFERENCE CONVERT-HFP-TO-BFP                    03780000
+037900               BY VALUE LS-BIND-AMOUNT-HFP                        03790000
+038000               BY REFERENCE LS-BIND-AMOUNT-BFP                    03800000
+038100           END-CALL                                               03810000
+038200           CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-DOUBLE   03820000
+038300               BY VALUE LS-INSERT-STMT                            03830000
+038400               BY VALUE LS-THREE                                  03840000
+038500               BY VALUE LS-BIND-AMOUNT-BFP                        03850000
+038600               RETURNING LS-SQL-RC                                03860000
+038700           END-CALL                                               03870000
+038800           IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND             03880000
+038900              LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN          03890000
+039000              MOVE 'BIND OF AMOUNT FAILED' TO WS-REJECT-REASON    03900000
+039100              PERFORM DISPLAY-SQL-ERROR                           03910000
+039200              PERFORM WRITE-REJECT                                03920000
+039300           ELSE                                                   03930000
+039400              CALL SQLITE3A USING BY REFERENCE SQLITE3-STEP       03940000
+039500                  BY VALUE LS-INSERT-STMT                         03950000
+039600                  RETURNING LS-SQL-RC                             03960000
+039700              END-CALL                                            03970000
+039800              IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND          03980000
+039900                 LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN       03990000
+040000                 MOVE 'INSERT (STEP) FAILED' TO WS-REJECT-REASON  04000000
+040100                 PERFORM DISPLAY-SQL-ERROR                        04010000
+040200                 PERFORM WRITE-REJECT                             04020000
+040300              ELSE                                                04030000
+040400                 ADD 1 TO WS-INSERT-COUNT                         04040000
+040410                 MOVE WS-TABLE-NAME TO WS-AUDIT-TABLE             04041000
+040412                 MOVE 'INSERT' TO WS-AUDIT-OP                     04041200
+040414                 MOVE SPACES TO WS-AUDIT-BEFORE                   04041400
+040416                 MOVE SPACES TO WS-AUDIT-AFTER                    04041600
+040418                 STRING 'ID=' DELIMITED BY SIZE                   04041800
+040420                     LOAD-ID OF LOADIN-RECORD DELIMITED BY SIZE   04042000
+040422                     ' NAME=' DELIMITED BY SIZE                   04042200
+040424                     LOAD-NAME OF LOADIN-RECORD DELIMITED BY SIZE 04042400
+040426                     INTO WS-AUDIT-AFTER                          04042600
+040428                 END-STRING                                       04042800
+040430                 PERFORM WRITE-AUDIT-LOG                          04043000
+040500              END-IF                                              04050000
+040600           END-IF                                                 04060000
+040700        END-IF                                                    04070000
+040800     END-IF                                                       04080000
+040900     CALL SQLITE3A USING BY REFERENCE SQLITE3-RESET               04090000
+041000         BY VALUE LS-INSERT-STMT                                  04100000
+041100         RETURNING LS-SQL-RC                                      04110000
+041200     END-CALL                                                     04120000
+041300     .                                                            04130000
+041400 WRITE-REJECT.                                                    04140000
+041500     ADD 1 TO WS-REJECT-COUNT                                     04150000
+041600     MOVE ZERO TO WS-REJECT-LEN                                   04160000
+041700     INSPECT WS-REJECT-REASON TALLYING WS-REJECT-LEN              04170000
+041800             FOR CHARACTERS BEFORE INITIAL SPACE                  04180000
+041900     MOVE SPACES TO REJECT-RECORD                                 04190000
+042000     STRING LOADIN-RECORD DELIMITED BY SIZE                       04200000
+042100         ' *** REJECTED: ' DELIMITED BY SIZE                      04210000
+042200         WS-REJECT-REASON(1:WS-REJECT-LEN) DELIMITED BY SIZE      04220000
+042300         INTO REJECT-RECORD                                       04230000
+042400     END-STRING                                                   04240000
+042500     WRITE REJECT-RECORD                                          04250000
+042600     .                                                            04260000
+042700 COMMIT-TRANSACTION.                                              04270000
+042800     MOVE Z'COMMIT TRANSACTION' TO SQL-ZCHAR                      04280000
+042900     CALL SQLITE3A USING BY REFERENCE SQLITE3-EXEC                04290000
+043000         BY VALUE LS-DB                                           04300000
+043100         BY REFERENCE SQL-ZCHAR                                   04310000
+043200         BY VALUE LS-ZERO                                         04320000
+043300         BY VALUE LS-ZERO                                         04330000
+043400         BY VALUE LS-ZERO                                         04340000
+043500         RETURNING LS-SQL-RC                                      04350000
+043600     END-CALL                                                     04360000
+043700     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   04370000
+043800        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                04380000
+043900        DISPLAY 'COMMIT TRANSACTION FAILED. RC='                  04390000
+044000           LS-SQL-RC UPON SYSOUT                                  04400000
+044100        PERFORM DISPLAY-SQL-ERROR                                 04410000
+044200        MOVE +16 TO RETURN-CODE                                   04420000
+044300        GOBACK                                                    04430000
+044400     END-IF                                                       04440000
+044500     CALL SQLITE3A USING BY REFERENCE SQLITE3-FINALIZE            04450000
+044600         BY VALUE LS-INSERT-STMT                                  04460000
+044700         RETURNING LS-SQL-RC                                      04470000
+044800     END-CALL                                                     04480000
+044810     CALL SQLITE3A USING BY REFERENCE SQLITE3-FINALIZE            04481000
+044820         BY VALUE LS-AUDIT-STMT                                   04482000
+044830         RETURNING LS-SQL-RC                                      04483000
+044840     END-CALL                                                     04484000
+044900     .                                                            04490000
+045000 SHUTDOWN.                                                        04500000
+045100     MOVE WS-READ-COUNT TO WS-READ-DISPLAY                        04510000
+045200     MOVE WS-INSERT-COUNT TO WS-INSERT-DISPLAY                    04520000
+045300     MOVE WS-REJECT-COUNT TO WS-REJECT-DISPLAY                    04530000
+045400     DISPLAY 'RECORDS READ    =' WS-READ-DISPLAY UPON SYSOUT      04540000
+045500     DISPLAY 'RECORDS INSERTED=' WS-INSERT-DISPLAY UPON SYSOUT    04550000
+045600     DISPLAY 'RECORDS REJECTED=' WS-REJECT-DISPLAY UPON SYSOUT    04560000
+045700     IF WS-REJECT-COUNT IS GREATER THAN ZERO THEN                 04570000
+045800        MOVE +4 TO RETURN-CODE                                    04580000
+045900     END-IF                                                       04590000
+046000     CALL SQLITE3A USING SQLITE3-SHUTDOWN                         04600000
+046100         RETURNING LS-SQL-RC                                      04610000
+046200     END-CALL                                                     04620000
+046300     GOBACK                                                       04630000
+046400     .                                                            04640000
+046410                                                                  04641000
+046420 DISPLAY-SQL-ERROR.                                               04642000
+046422     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRCODE             04642200
+046424         BY VALUE LS-DB                                           04642400
+046426         RETURNING LS-SQL-ERRCODE                                 04642600
+046428     END-CALL                                                     04642800
+046430     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRMSG              04643000
+046432         BY VALUE LS-DB                                           04643200
+046434         RETURNING LS-ERRMSG-POINTER                              04643400
+046436     END-CALL                                                     04643600
+046438     MOVE SPACES TO WS-ERRMSG-TEXT                                04643800
+046440     MOVE ZERO TO WS-ERRMSG-LEN                                   04644000
+046442     IF LS-ERRMSG-POINTER IS NOT EQUAL TO NULL THEN               04644200
+046444        SET ADDRESS OF LINKAGE-ERRMSG-TEXT                        04644400
+046446           TO LS-ERRMSG-POINTER                                   04644600
+046448        INSPECT LINKAGE-ERRMSG-TEXT                               04644800
+046450           TALLYING WS-ERRMSG-LEN                                 04645000
+046452           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                04645200
+046454        MOVE LINKAGE-ERRMSG-TEXT(1:WS-ERRMSG-LEN)                 04645400
+046456           TO WS-ERRMSG-TEXT                                      04645600
+046458     END-IF                                                       04645800
+046460     DISPLAY '  SQLITE ERRCODE=' LS-SQL-ERRCODE                   04646000
+046462         ' ERRMSG=' WS-ERRMSG-TEXT(1:WS-ERRMSG-LEN)               04646200
+046464         UPON SYSOUT                                              04646400
+046466     .                                                            04646600
+046500 END PROGRAM 'TESTCOB4'.                                          04650000
