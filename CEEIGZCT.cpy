@@ -0,0 +1,5 @@
+      * CEEIGZCT - IBM Language Environment condition-token layout.
+      * Local placeholder pending the site's SCEESAMP/CEE copylib;
+      * supplies no fields beyond what TESTCOB1/TESTCOB2 already
+      * hand-code in their own CASE-1-CONDITION-ID/CASE-2-CONDITION-ID
+      * fields, which describe the same 12-byte feedback code.
