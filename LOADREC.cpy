@@ -0,0 +1,10 @@
+000100* LOADREC - sequential extract record layout for TESTCOB4, the    00010000
+000200* business-record ETL loader. One record per input row;           00020000
+000300* TESTCOB4 binds each field into the prepared INSERT with         00030000
+000400* SQLITE3-BIND-INT/TEXT/DOUBLE and validates before binding.      00040000
+000500* This copybook is COPYed directly under the FD's own 01 level,   00050000
+000600* so it supplies 05-level fields only, no 01 of its own.          00060000
+000700 05  LOAD-ID                 PIC 9(9).                            00070000
+000800 05  LOAD-NAME               PIC X(40).                           00080000
+000900 05  LOAD-AMOUNT             PIC 9(7)V99.                         00090000
+001000 05  FILLER                  PIC X(22).                           00100000
