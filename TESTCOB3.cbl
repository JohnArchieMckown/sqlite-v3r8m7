@@ -0,0 +1,366 @@
+000100 PROCESS DYNAM,NAME,PGMNAME(COMPAT)                               00010000
+000200 PROCESS ADV,AWO,NOC(W),FSRT,FLAG(I,I)                            00020000
+000300 PROCESS INTDATE(ANSI),LANG(EN),LIB,LIST,MAP                      00030000
+000400 PROCESS NONUM,NUMPROC(PFD),OBJ,APOST                             00040000
+000500 PROCESS RENT,NOSEQ,SOURCE,NOSSRANGE,                             00050000
+000600 PROCESS NOTERM,NOTEST,VBREF,                                     00060000
+000700 PROCESS XREF(FULL),ZWB,FASTSRT,AR(E)                             00070000
+000800 ID DIVISION.                                                     00080000
+000900 PROGRAM-ID. 'TESTCOB3'.                                          00090000
+001000 AUTHOR. JOHN MCKOWN.                                             00100000
+001100 INSTALLATION. CBT Tape.                                          00110000
+001200 DATE-WRITTEN.                                                    00120000
+001300 DATE-COMPILED.                                                   00130000
+001400 SECURITY. NONE.                                                  00140000
+001500*                                                                 00150000
+001600* This program is an ad-hoc SQL utility (ISQL-style). It opens    00160000
+001700* the SQLITE data base named in MVS-PARM-VALUE for update, reads  00170000
+001800* one SQL statement per SYSIN card image, runs each one through   00180000
+001900* SQLITE3-PREPARE-V2/SQLITE3-STEP/SQLITE3-FINALIZE, and echoes    00190000
+002000* the statement text plus its result rows or SQLITE-RC to         00200000
+002100* SYSOUT. Intended for one-off lookups and fixes instead of       00210000
+002200* writing a new COBOL program for each ad-hoc query.              00220000
+002300*                                                                 00230000
+002400 ENVIRONMENT DIVISION.                                            00240000
+002500 CONFIGURATION SECTION.                                           00250000
+002600 SOURCE-COMPUTER. IBM-370.                                        00260000
+002700 OBJECT-COMPUTER. IBM-370.                                        00270000
+002800 SPECIAL-NAMES.                                                   00280000
+002900 INPUT-OUTPUT SECTION.                                            00290000
+003000 FILE-CONTROL.                                                    00300000
+003100     SELECT SYSIN-FILE ASSIGN TO SYSIN                            00310000
+003200         ORGANIZATION IS SEQUENTIAL.                              00320000
+003300 I-O-CONTROL.                                                     00330000
+003400*                                                                 00340000
+003500 DATA DIVISION.                                                   00350000
+003600 FILE SECTION.                                                    00360000
+003700 FD  SYSIN-FILE                                                   00370000
+003800     RECORDING MODE IS F                                          00380000
+003900     LABEL RECORDS ARE STANDARD.                                  00390000
+004000 01  SYSIN-RECORD               PIC X(80).                        00400000
+004100*                                                                 00410000
+004200 WORKING-STORAGE SECTION.                                         00420000
+004300 COPY COBSQLTE .                                                  00430000
+004400 01  CEE3DMP-PARAMETERS.                                          00440000
+004500     05 CEE3DMP-TITLE              PIC X(80)                      00450000
+004600        VALUE 'TEST DUMP'.                                        00460000
+004700     05 CEE3DMP-OPTIONS            PIC X(255)                     00470000
+004800        VALUE 'NOTRACE NOENTRY'.                                  00480000
+004900 01  LE-FC.                                                       00490000
+005000     02  CONDITION-TOKEN-VALUE.                                   00500000
+005100 COPY  CEEIGZCT.                                                  00510000
+005200         03  CASE-1-CONDITION-ID.                                 00520000
+005300             04  SEVERITY    PIC S9(4) BINARY.                    00530000
+005400             04  MSG-NO      PIC S9(4) BINARY.                    00540000
+005500         03  CASE-2-CONDITION-ID                                  00550000
+005600                   REDEFINES CASE-1-CONDITION-ID.                 00560000
+005700             04  CLASS-CODE  PIC S9(4) BINARY.                    00570000
+005800             04  CAUSE-CODE  PIC S9(4) BINARY.                    00580000
+005900         03  CASE-SEV-CTL    PIC X.                               00590000
+006000         03  FACILITY-ID     PIC XXX.                             00600000
+006100     02  I-S-INFO            PIC S9(9) BINARY.                    00610000
+006200*                                                                 00620000
+006300 LOCAL-STORAGE SECTION.                                           00630000
+006400 01  LS-FULLWORD-RETURN.                                          00640000
+006500     05  LS-LIBVERSION-POINTER   POINTER.                         00650000
+006600     05  LS-LIBVERSION-BINVALUE  REDEFINES LS-LIBVERSION-POINTER  00660000
+006700                                      PIC S9(9) COMP-5.           00670000
+006800 77  LS-LIBVERSION-LENGTH    PIC S9(9) COMP-5                     00680000
+006900         VALUE IS 0.                                              00690000
+007000 77  LS-DB                   USAGE IS POINTER.                    00700000
+007100 77  LS-STMT                 USAGE IS POINTER.                    00710000
+007200 77  LS-COLUMN-POINTER       USAGE IS POINTER.                    00720000
+007300 77  LS-ZERO                 PIC S9(9) COMP-5                     00730000
+007400                              VALUE IS ZERO.                      00740000
+007500 77  LS-MINUS-ONE            PIC S9(9) COMP-5                     00750000
+007600                              VALUE IS -1.                        00760000
+007700 77  LS-NULL                 POINTER VALUE IS NULL.               00770000
+007710*                                                                 00771000
+007720* Milliseconds SQLITE3-BUSY-TIMEOUT waits/retries internally      00772000
+007730* before returning SQLITE-BUSY, so a transient lock from an       00773000
+007740* overlapping batch window does not abend this job outright.      00774000
+007750 77  LS-BUSY-TIMEOUT-MS   PIC S9(9) COMP-5                        00775000
+007760        VALUE IS 5000.                                            00776000
+007800 77  LS-RC                   PIC S9(9) COMP-5.                    00780000
+007900 77  LS-SQL-RC               PIC S9(9) COMP-5.                    00790000
+007910 77  LS-SQL-ERRCODE          PIC S9(9) COMP-5.                    00791000
+007920 77  LS-ERRMSG-POINTER       USAGE IS POINTER.                    00792000
+007930 77  WS-ERRMSG-TEXT          PIC X(255).                          00793000
+007940 77  WS-ERRMSG-LEN           PIC S9(4) COMP-5.                    00794000
+008000 77  LS-OPEN-FLAGS           PIC S9(9) COMP-5.                    00800000
+008100 77  LS-COLUMN-NUMBER        PIC S9(9) COMP-5.                    00810000
+008200 77  LS-I                    PIC S9(9) COMP-5.                    00820000
+008300 77  LS-DOUBLE-BFP           USAGE COMP-2.                        00830000
+008400 77  LS-DOUBLE-HFP           USAGE COMP-2.                        00840000
+008500 77  SQL-ZCHAR               PIC X(255).                          00850000
+009100*                                                                 00910000
+009200* Fields supporting a generic SYSIN-driven statement loop: one    00920000
+009300* SQL statement per card image, with a generic column dump of     00930000
+009400* whatever result set (if any) that statement returns, reusing    00940000
+009500* the same column-type dispatch TESTCOB2 uses for its table dump. 00950000
+009600*                                                                 00960000
+009700 77  WS-EOF-SWITCH           PIC X                                00970000
+009800                              VALUE IS 'N'.                       00980000
+009900     88  WS-EOF              VALUE IS 'Y'.                        00990000
+010000 77  WS-STMT-LEN             PIC S9(4) COMP-5.                    01000000
+010100 77  WS-ROW-COUNT            PIC S9(9) COMP-5.                    01010000
+010200 77  WS-COLUMN-COUNT         PIC S9(9) COMP-5.                    01020000
+010300 77  WS-COL-NAME             PIC X(128).                          01030000
+010400 77  WS-COL-NAME-LEN         PIC S9(4) COMP-5.                    01040000
+010500 77  WS-COL-VALUE            PIC X(255).                          01050000
+010600 77  WS-COL-VALUE-LEN        PIC S9(4) COMP-5.                    01060000
+010700 77  WS-COL-SQLTYPE          PIC S9(9) COMP-5.                    01070000
+010800 LINKAGE SECTION.                                                 01080000
+010900 01  MVS-PARM.                                                    01090000
+011000     05 MVS-PARM-LENGTH      PIC S9(4) COMP-5.                    01100000
+011100     05 MVS-PARM-VALUE       PIC X(32760).                        01110000
+011200 77  LINKAGE-LIBVERSION      PIC X(101).                          01120000
+011300 77  LINKAGE-COLUMN-TEXT     PIC X(1024).                         01130000
+011400* MVS-PARM-VALUE LENGTH IS REALLY ONLY THE NUMBER OF CHARACTERS   01140000
+011500* CONTAINED IN MVS-PARM-LENGTH. YOU NEED TO USE REFERENCE         01150000
+011600* MODIFICATION TO MAKE SURE YOU DON'T EXCEED THE ACTUAL LENGTH    01160000
+011700* PASSED TO THIS PROGRAM.                                         01170000
+011800*                                                                 01180000
+011900 PROCEDURE DIVISION USING MVS-PARM.                               01190000
+012000 START-UP.                                                        01200000
+012100     CALL SQLITE3A USING SQLITE3-LIBVERSION                       01210000
+012200          RETURNING LS-LIBVERSION-POINTER                         01220000
+012300     END-CALL                                                     01230000
+012400     IF LS-LIBVERSION-POINTER NOT EQUAL TO NULL THEN              01240000
+012500        SET ADDRESS OF LINKAGE-LIBVERSION TO LS-LIBVERSION-POINTER01250000
+012600        INSPECT LINKAGE-LIBVERSION                                01260000
+012700            TALLYING LS-LIBVERSION-LENGTH                         01270000
+012800            FOR CHARACTERS BEFORE INITIAL LOW-VALUE               01280000
+012900        DISPLAY 'Sqlite version is '                              01290000
+013000            LINKAGE-LIBVERSION(1:LS-LIBVERSION-LENGTH)            01300000
+013100            UPON SYSOUT                                           01310000
+013200     END-IF                                                       01320000
+013300     CALL SQLITE3A USING SQLITE3-INITIALIZE                       01330000
+013400     RETURNING LS-SQL-RC                                          01340000
+013500     END-CALL                                                     01350000
+013600     IF LS-SQL-RC NOT = SQLITE-OK THEN                            01360000
+013700        DISPLAY 'SQLITE-INITIALIZE FAILED. RC='                   01370000
+013800           LS-SQL-RC                                              01380000
+013900           UPON SYSOUT                                            01390000
+014000        MOVE +16 TO RETURN-CODE                                   01400000
+014100        GOBACK                                                    01410000
+014200     END-IF                                                       01420000
+014300     .                                                            01430000
+014400 INITIALIZE-SQLITE.                                               01440000
+014500     IF MVS-PARM-LENGTH IS GREATER THAN 254 THEN                  01450000
+014600        DISPLAY 'INPUT DATA BASE NAME IS TOO LONG.'               01460000
+014700            ' LENGTH=' MVS-PARM-LENGTH                            01470000
+014800            UPON SYSOUT                                           01480000
+014900        MOVE +16 TO RETURN-CODE                                   01490000
+015000        GOBACK                                                    01500000
+015100     END-IF                                                       01510000
+015200     IF MVS-PARM-LENGTH IS EQUAL TO ZERO THEN                     01520000
+015300        MOVE Z'/tmp/testcob3.sqlite3' TO SQL-ZCHAR                01530000
+015400     ELSE                                                         01540000
+015500        MOVE MVS-PARM-VALUE(1:MVS-PARM-LENGTH) TO                 01550000
+015600           SQL-ZCHAR                                              01560000
+015700        MOVE LOW-VALUES TO                                        01570000
+015800           SQL-ZCHAR(MVS-PARM-LENGTH + 1:1)                       01580000
+015900     END-IF                                                       01590000
+016000     MOVE SQLITE-OPEN-READWRITE TO LS-OPEN-FLAGS                  01600000
+016100     CALL SQLITE3A USING BY REFERENCE SQLITE3-OPEN-V2             01610000
+016200         BY REFERENCE SQL-ZCHAR                                   01620000
+016300         BY REFERENCE LS-DB                                       01630000
+016400         BY VALUE LS-OPEN-FLAGS                                   01640000
+016500         BY VALUE LS-NULL                                         01650000
+016600         RETURNING LS-SQL-RC                                      01660000
+016700     END-CALL                                                     01670000
+016800     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   01680000
+016900        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                01690000
+017000        DISPLAY 'SQLITE3-OPEN FAILED. RC='                        01700000
+017100           LS-SQL-RC UPON SYSOUT                                  01710000
+017200        MOVE +16 TO RETURN-CODE                                   01720000
+017300        GOBACK                                                    01730000
+017400     END-IF                                                       01740000
+017420     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        01742000
+017440         BY VALUE LS-DB                                           01744000
+017460         BY VALUE LS-BUSY-TIMEOUT-MS                              01746000
+017480         RETURNING LS-SQL-RC                                      01748000
+017490     END-CALL                                                     01749000
+017500     .                                                            01750000
+017600 SYSIN-LOOP.                                                      01760000
+017700     OPEN INPUT SYSIN-FILE                                        01770000
+017800     MOVE 'N' TO WS-EOF-SWITCH                                    01780000
+017900     PERFORM UNTIL WS-EOF                                         01790000
+018000        READ SYSIN-FILE                                           01800000
+018100           AT END                                                 01810000
+018200              MOVE 'Y' TO WS-EOF-SWITCH                           01820000
+018300           NOT AT END                                             01830000
+018400              PERFORM RUN-ONE-STATEMENT                           01840000
+018500        END-READ                                                  01850000
+018600     END-PERFORM                                                  01860000
+018700     CLOSE SYSIN-FILE                                             01870000
+018750     GO TO SHUTDOWN                                               01875000
+018800     .                                                            01880000
+018900 RUN-ONE-STATEMENT.                                               01890000
+019000     MOVE ZERO TO WS-STMT-LEN                                     01900000
+019100     INSPECT SYSIN-RECORD TALLYING WS-STMT-LEN                    01910000
+019200         FOR CHARACTERS BEFORE INITIAL SPACE                      01920000
+019300     IF WS-STMT-LEN IS GREATER THAN ZERO THEN                     01930000
+019400        DISPLAY 'ISQL> ' SYSIN-RECORD(1:WS-STMT-LEN)              01940000
+019500           UPON SYSOUT                                            01950000
+019600        MOVE SYSIN-RECORD(1:WS-STMT-LEN) TO SQL-ZCHAR             01960000
+019700        MOVE LOW-VALUES TO SQL-ZCHAR(WS-STMT-LEN + 1:1)           01970000
+019800        CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2       01980000
+019900            BY VALUE LS-DB                                        01990000
+020000            BY REFERENCE SQL-ZCHAR                                02000000
+020100            BY VALUE LS-MINUS-ONE                                 02010000
+020200            BY REFERENCE LS-STMT                                  02020000
+020300            BY VALUE LS-ZERO                                      02030000
+020400            RETURNING LS-SQL-RC                                   02040000
+020500        END-CALL                                                  02050000
+020600        IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                02060000
+020700           LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN             02070000
+020800           DISPLAY '  PREPARE FAILED. RC=' LS-SQL-RC              02080000
+020900              UPON SYSOUT                                         02090000
+020950           PERFORM DISPLAY-SQL-ERROR                              02095000
+021000        ELSE                                                      02100000
+021100           CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-COUNT  02110000
+021200               BY VALUE LS-STMT                                   02120000
+021300               RETURNING WS-COLUMN-COUNT                          02130000
+021400           END-CALL                                               02140000
+021500           PERFORM STEP-STATEMENT                                 02150000
+021600           CALL SQLITE3A USING                                    02160000
+021700               BY REFERENCE SQLITE3-FINALIZE                      02170000
+021800               BY VALUE LS-STMT                                   02180000
+021900               RETURNING LS-SQL-RC                                02190000
+022000           END-CALL                                               02200000
+022100        END-IF                                                    02210000
+022200     END-IF                                                       02220000
+022300     .                                                            02230000
+022400 STEP-STATEMENT.                                                  02240000
+022500     MOVE ZERO TO WS-ROW-COUNT                                    02250000
+022600     MOVE +0 TO LS-SQL-RC                                         02260000
+022700     PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                 02270000
+022800        CALL SQLITE3A USING                                       02280000
+022900            BY REFERENCE SQLITE3-STEP                             02290000
+023000            BY VALUE LS-STMT                                      02300000
+023100            RETURNING LS-SQL-RC                                   02310000
+023200        END-CALL                                                  02320000
+023300        EVALUATE LS-SQL-RC                                        02330000
+023400        WHEN SQLITE-ROW                                           02340000
+023500             ADD 1 TO WS-ROW-COUNT                                02350000
+023600             PERFORM DUMP-ONE-ROW                                 02360000
+023700             MOVE +0 TO LS-SQL-RC                                 02370000
+023800        WHEN SQLITE-DONE                                          02380000
+023900             MOVE +4 TO LS-SQL-RC                                 02390000
+024000        WHEN OTHER                                                02400000
+024100             DISPLAY '  STEP FAILED. RC=' LS-SQL-RC               02410000
+024200                UPON SYSOUT                                       02420000
+024250             PERFORM DISPLAY-SQL-ERROR                            02425000
+024300             MOVE -2 TO LS-SQL-RC                                 02430000
+024400        END-EVALUATE                                              02440000
+024500     END-PERFORM                                                  02450000
+024600     DISPLAY '  ' WS-ROW-COUNT ' ROW(S)' UPON SYSOUT              02460000
+024700     .                                                            02470000
+024800 DUMP-ONE-ROW.                                                    02480000
+024900     PERFORM VARYING LS-COLUMN-NUMBER FROM +0 BY +1               02490000
+025000        UNTIL LS-COLUMN-NUMBER >= WS-COLUMN-COUNT                 02500000
+025100        CALL SQLITE3A USING                                       02510000
+025200            BY REFERENCE SQLITE3-COLUMN-NAME                      02520000
+025300            BY VALUE LS-STMT                                      02530000
+025400            BY VALUE LS-COLUMN-NUMBER                             02540000
+025500            RETURNING LS-COLUMN-POINTER                           02550000
+025600        END-CALL                                                  02560000
+025700        MOVE SPACES TO WS-COL-NAME                                02570000
+025800        MOVE ZERO TO WS-COL-NAME-LEN                              02580000
+025900        IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN            02590000
+026000           SET ADDRESS OF LINKAGE-COLUMN-TEXT TO LS-COLUMN-POINTER02600000
+026100           INSPECT LINKAGE-COLUMN-TEXT TALLYING WS-COL-NAME-LEN   02610000
+026200              FOR CHARACTERS BEFORE INITIAL LOW-VALUE             02620000
+026300           MOVE LINKAGE-COLUMN-TEXT(1:WS-COL-NAME-LEN)            02630000
+026400              TO WS-COL-NAME                                      02640000
+026500        END-IF                                                    02650000
+026600        CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-TYPE      02660000
+026700            BY VALUE LS-STMT                                      02670000
+026800            BY VALUE LS-COLUMN-NUMBER                             02680000
+026900            RETURNING WS-COL-SQLTYPE                              02690000
+027000        END-CALL                                                  02700000
+027100        EVALUATE WS-COL-SQLTYPE                                   02710000
+027200        WHEN SQLITE-INTEGER                                       02720000
+027300             CALL SQLITE3A USING                                  02730000
+027400                 BY REFERENCE SQLITE3-COLUMN-INT                  02740000
+027500                 BY VALUE LS-STMT                                 02750000
+027600                 BY VALUE LS-COLUMN-NUMBER                        02760000
+027700                 RETURNING LS-I                                   02770000
+027800             END-CALL                                             02780000
+027900             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN) '='    02790000
+028000                 LS-I UPON SYSOUT                                 02800000
+028100        WHEN SQLITE-FLOAT                                         02810000
+028200             CALL SQLITE3A USING                                  02820000
+028300                 BY REFERENCE SQLITE3-COLUMN-DOUBLE               02830000
+028400                 BY REFERENCE LS-DOUBLE-BFP                       02840000
+028500                 BY VALUE LS-STMT                                 02850000
+028600                 BY VALUE LS-COLUMN-NUMBER                        02860000
+028700             END-CALL                                             02870000
+028800             CALL SQLITE3A USING                                  02880000
+028900                 BY REFERENCE CONVERT-BFP-TO-HFP                  02890000
+029000                 BY VALUE LS-DOUBLE-BFP                           02900000
+029100                 BY REFERENCE LS-DOUBLE-HFP                       02910000
+029200             END-CALL                                             02920000
+029300             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN) '='    02930000
+029400                 LS-DOUBLE-HFP UPON SYSOUT                        02940000
+029500        WHEN SQLITE-TEXT                                          02950000
+029600             CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-TEXT 02960000
+029700                 BY VALUE LS-STMT                                 02970000
+029800                 BY VALUE LS-COLUMN-NUMBER                        02980000
+029900                 RETURNING LS-COLUMN-POINTER                      02990000
+030000             END-CALL                                             03000000
+030100             MOVE SPACES TO WS-COL-VALUE                          03010000
+030200             MOVE ZERO TO WS-COL-VALUE-LEN                        03020000
+030300             IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN       03030000
+030400                SET ADDRESS OF LINKAGE-COLUMN-TEXT                03040000
+030500                   TO LS-COLUMN-POINTER                           03050000
+030600                INSPECT LINKAGE-COLUMN-TEXT                       03060000
+030700                   TALLYING WS-COL-VALUE-LEN                      03070000
+030800                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE        03080000
+030900                MOVE LINKAGE-COLUMN-TEXT(1:WS-COL-VALUE-LEN)      03090000
+031000                   TO WS-COL-VALUE                                03100000
+031100             END-IF                                               03110000
+031200             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN) '='    03120000
+031300                 WS-COL-VALUE(1:WS-COL-VALUE-LEN) UPON SYSOUT     03130000
+031400        WHEN SQLITE-NULL                                          03140000
+031500             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN)        03150000
+031600                 '=<NULL>' UPON SYSOUT                            03160000
+031700        WHEN OTHER                                                03170000
+031800             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN)        03180000
+031900                 '=<BLOB>' UPON SYSOUT                            03190000
+032000        END-EVALUATE                                              03200000
+032100     END-PERFORM                                                  03210000
+032200     .                                                            03220000
+032300 SHUTDOWN.                                                        03230000
+032400     CALL SQLITE3A USING SQLITE3-SHUTDOWN                         03240000
+032500         RETURNING LS-SQL-RC                                      03250000
+032600     END-CALL                                                     03260000
+032700     GOBACK                                                       03270000
+032800     .                                                            03280000
+032810                                                                  03281000
+032820 DISPLAY-SQL-ERROR.                                                03282000
+032830     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRCODE             03283000
+032840         BY VALUE LS-DB                                           03284000
+032850         RETURNING LS-SQL-ERRCODE                                 03285000
+032860     END-CALL                                                     03286000
+032870     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRMSG              03287000
+032880         BY VALUE LS-DB                                           03288000
+032890         RETURNING LS-ERRMSG-POINTER                              03289000
+032900     END-CALL                                                     03290000
+032910     MOVE SPACES TO WS-ERRMSG-TEXT                                03291000
+032920     MOVE ZERO TO WS-ERRMSG-LEN                                   03292000
+032930     IF LS-ERRMSG-POINTER IS NOT EQUAL TO NULL THEN               03293000
+032940        SET ADDRESS OF LINKAGE-COLUMN-TEXT                        03294000
+032950           TO LS-ERRMSG-POINTER                                   03295000
+032960        INSPECT LINKAGE-COLUMN-TEXT                               03296000
+032970           TALLYING WS-ERRMSG-LEN                                 03297000
+032980           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                03298000
+032990        MOVE LINKAGE-COLUMN-TEXT(1:WS-ERRMSG-LEN)                 03299000
+033000           TO WS-ERRMSG-TEXT                                      03300000
+033010     END-IF                                                       03301000
+033020     DISPLAY '  SQLITE ERRCODE=' LS-SQL-ERRCODE                   03302000
+033030         ' ERRMSG=' WS-ERRMSG-TEXT(1:WS-ERRMSG-LEN)               03303000
+033040         UPON SYSOUT                                              03304000
+033050     .                                                            03305000
