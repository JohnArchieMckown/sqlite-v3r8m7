@@ -24,11 +24,23 @@
 002400 SPECIAL-NAMES.                                                   00240000
 002500 INPUT-OUTPUT SECTION.                                            00250000
 002600 FILE-CONTROL.                                                    00260000
+002610     SELECT REPORT1-FD ASSIGN TO REPORT1                          00261000
+002620         ORGANIZATION IS SEQUENTIAL.                              00262000
+002630     SELECT BLOBDS-FD ASSIGN TO BLOBDS                            00263000
+002640     ORGANIZATION IS SEQUENTIAL.                                  00264000
 002700 I-O-CONTROL.                                                     00270000
-002800*    APPLY WRITE-ONLY ON REPORT1-FD.                              00280000
+002800     APPLY WRITE-ONLY ON REPORT1-FD.                              00280000
 002900*                                                                 00290000
 003000 DATA DIVISION.                                                   00300000
 003100 FILE SECTION.                                                    00310000
+003110 FD  REPORT1-FD                                                   00311000
+003120     RECORDING MODE IS F                                          00312000
+003130     LABEL RECORDS ARE STANDARD.                                  00313000
+003140 01  REPORT1-RECORD          PIC X(132).                          00314000
+003142 FD  BLOBDS-FD                                                    00314200
+003144     RECORDING MODE IS F                                          00314400
+003146     LABEL RECORDS ARE STANDARD.                                  00314600
+003148 01  BLOBDS-RECORD          PIC X(4096).                          00314800
 003200                                                                  00320000
 003300*                                                                 00330000
 003400 WORKING-STORAGE SECTION.                                         00340000
@@ -73,16 +85,108 @@
 007300        VALUE IS -1.                                              00730000
 007400 77  LS-ONE                  PIC S9(9) COMP-5                     00740000
 007500        VALUE IS 1.                                               00750000
+007520 77  LS-TWO                  PIC S9(9) COMP-5                     00752000
+007540        VALUE IS 2.                                               00754000
 007600 77  LS-SOURCEID-LENGTH      PIC S9(9) COMP-5.                    00760000
 007700 77  LS-DOUBLE-BFP           USAGE COMP-2.                        00770000
 007800 77  LS-DOUBLE-HFP           USAGE COMP-2.                        00780003
 007900 77  LS-OPEN-FLAGS           PIC S9(9) COMP-5.                    00790002
 008000 77  LS-NULL                 POINTER VALUE IS NULL.               00800002
-008100 LINKAGE SECTION.                                                 00810000
+008001*                                                                 00800100
+008002* Fields supporting an MVS-PARM controlled open mode: DBPATH      00800200
+008003* alone keeps the historical read-only browse behavior; an        00800300
+008004* optional comma delimited MODE field of RW or RWC requests       00800400
+008005* SQLITE-OPEN-READWRITE, optionally OR (ADD) ed with              00800500
+008006* SQLITE-OPEN-CREATE, for ad-hoc maintenance corrections.         00800600
+008007 77  WS-PARM-DBPATH          PIC X(255).                          00800700
+008008 77  WS-PARM-MODE            PIC X(3).                            00800800
+008009 77  WS-PARM-LEN             PIC S9(4) COMP-5.                    00800900
+008010*                                                                 00801000
+008012* Fields supporting a generic dump of every table in the data     00801200
+008014* base, discovered from sqlite_master, instead of a single        00801400
+008016* hardcoded table and column list.                                00801600
+008018*                                                                 00801800
+008020 77  LS-TABLE-STMT            USAGE IS POINTER.                   00802000
+008022 77  LS-COLUMN-POINTER        USAGE IS POINTER.                   00802200
+008024 77  WS-TABLE-NAME            PIC X(128).                         00802400
+008026 77  WS-TABLE-NAME-LEN        PIC S9(4) COMP-5.                   00802600
+008028 77  WS-COLUMN-COUNT          PIC S9(9) COMP-5.                   00802800
+008030 77  WS-COL-NAME              PIC X(128).                         00803000
+008032 77  WS-COL-NAME-LEN          PIC S9(4) COMP-5.                   00803200
+008034 77  WS-COL-VALUE             PIC X(255).                         00803400
+008036 77  WS-COL-VALUE-LEN         PIC S9(4) COMP-5.                   00803600
+008038 77  WS-COL-SQLTYPE           PIC S9(9) COMP-5.                   00803800
+008040 77  WS-SQL-PTR               PIC S9(4) COMP-5.                   00804000
+008042**                                                                00804200
+008044** Fields supporting a formatted, paginated report of the         00804400
+008046** dumped rows on REPORT1-FD (heading with program name,          00804600
+008048** run date, and page number; a detail line per fetched           00804800
+008050** row) instead of raw DISPLAY output.                            00805000
+008052**                                                                00805200
+008054 77  WS-REPORT-LINE          PIC X(132).                          00805400
+008056 77  WS-RPT-PTR              PIC S9(4) COMP-5.                    00805600
+008058 77  WS-RUN-DATE             PIC X(8).                            00805800
+008060 77  WS-PAGE-COUNT           PIC S9(4) COMP-5                     00806000
+008062                         VALUE IS ZERO.                           00806200
+008064 77  WS-PAGE-NUM-DISPLAY     PIC Z(4)9.                           00806400
+008066 77  WS-LINE-COUNT           PIC S9(4) COMP-5                     00806600
+008068                         VALUE IS ZERO.                           00806800
+008070 77  WS-LINES-PER-PAGE       PIC S9(4) COMP-5                     00807000
+008072                         VALUE IS 60.                             00807200
+008074 77  WS-COL-NUM-DISPLAY       PIC -(9)9.                          00807400
+008076 77  WS-COL-DBL-DISPLAY       PIC -(9)9.9(4).                     00807600
+008078*                                                                 00807800
+008080* Fields supporting surfacing SQLITE3-ERRCODE/SQLITE3-ERRMSG      00808000
+008082*  text on every failure path, in addition to the bare numeric    00808200
+008084* LS-SQL-RC already displayed there.                              00808400
+008086*                                                                 00808600
+008088 77  LS-SQL-ERRCODE           PIC S9(9) COMP-5.                   00808800
+008090 77  LS-ERRMSG-POINTER        USAGE IS POINTER.                   00809000
+008092 77  WS-ERRMSG-TEXT           PIC X(255).                         00809200
+008094 77  WS-ERRMSG-LEN            PIC S9(4) COMP-5.                   00809400
+008096*                                                                 00809600
+008097* Milliseconds SQLITE3-BUSY-TIMEOUT waits/retries internally      00809700
+008098* before returning SQLITE-BUSY, so a transient lock from an       00809800
+008099* overlapping batch window does not abend this job outright.      00809900
+008100 77  LS-BUSY-TIMEOUT-MS   PIC S9(9) COMP-5                        00810000
+008102        VALUE IS 5000.                                            00810200
+008104*                                                                 00810400
+008106* Fields supporting streaming a BLOB column out to (EXTRACT)      00810600
+008108* or in from (LOAD) a sequential z/OS dataset, one chunk at       00810800
+008110* a time via incremental SQLITE3-BLOB-READ/WRITE calls, since     00811000
+008112* a BLOB too large for a single host variable can still be        00811200
+008114* moved this way. PARM adds BLOBOP (EXTRACT or LOAD), TABLE,      00811400
+008116* COLUMN, and ROWID as three more comma delimited fields          00811600
+008118* after DBPATH,MODE.                                              00811800
+008120*                                                                 00812000
+008122 77  WS-PARM-BLOBOP          PIC X(7).                            00812200
+008124 77  WS-PARM-BTABLE          PIC X(128).                          00812400
+008126 77  WS-PARM-BCOLUMN         PIC X(128).                          00812600
+008128 77  WS-PARM-BROWID          PIC X(18).                           00812800
+008130 77  LS-BLOB                 USAGE IS POINTER.                    00813000
+008132 77  LS-BLOB-STMT            USAGE IS POINTER.                    00813200
+008134 77  LS-BLOB-ROWID           PIC S9(18) COMP-5.                   00813400
+008136 77  LS-BLOB-FLAGS           PIC S9(9) COMP-5.                    00813600
+008138 77  LS-BLOB-OFFSET          PIC S9(9) COMP-5.                    00813800
+008140 77  LS-BLOB-CHUNK-LEN       PIC S9(9) COMP-5.                    00814000
+008142 77  LS-BLOB-BUFSIZE         PIC S9(9) COMP-5                     00814200
+008144         VALUE IS 4096.                                           00814400
+008146 77  LS-BLOB-TOTAL-BYTES     PIC S9(9) COMP-5.                    00814600
+008148 77  WS-BLOB-TOTAL-DISPLAY   PIC 9(9).                            00814800
+008150 77  WS-BLOB-BUFFER          PIC X(4096).                         00815000
+008152 77  SQL-DBNAME-ZCHAR        PIC X(5) VALUE IS Z'main'.           00815200
+008154 77  SQL-TABLE-ZCHAR         PIC X(129).                          00815400
+008156 77  SQL-COLUMN-ZCHAR        PIC X(129).                          00815600
+008157 77  WS-EOF-SWITCH           PIC X                                00815700
+008158                             VALUE IS 'N'.                        00815800
+008159     88  WS-EOF              VALUE IS 'Y'.                        00815900
+008158*                                                                 00815800
+008300 LINKAGE SECTION.                                                 00830000
 008200 01  MVS-PARM.                                                    00820000
 008300     05 MVS-PARM-LENGTH      PIC S9(4) COMP-5.                    00830000
 008400     05 MVS-PARM-VALUE       PIC X(32760).                        00840000
 008500 77  LINKAGE-SOURCEID        PIC X(101).                          00850000
+008550 77  LINKAGE-COLUMN-TEXT     PIC X(1024).                         00855000
 008600* MVS-PARM-VALUE LENGTH IS REALLY ONLY THE NUMBER OF CHARACTERS   00860000
 008700* CONTAINED IN MVS-PARM-LENGTH. YOU NEED TO USE REFERENCE         00870000
 008800* MODIFICATION TO MAKE SURE YOU DON'T EXCEED THE ACTUAL LENGTH    00880000
@@ -129,6 +233,8 @@
 012900            UPON SYSOUT                                           01290000
 013000        GOBACK                                                    01300000
 013100     END-IF                                                       01310000
+013102     OPEN OUTPUT REPORT1-FD                                       01310200
+013104     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE               01310400
 013200     .                                                            01320000
 013300 INITIALIZE-SQLITE.                                               01330000
 013400*                                                                 01340000
@@ -150,14 +256,41 @@
 015000        MOVE +16 TO RETURN-CODE                                   01500000
 015100     END-IF                                                       01510000
 015200     IF MVS-PARM-LENGTH IS EQUAL TO ZERO THEN                     01520000
-015300        MOVE Z'/tmp/testcob2.sqlite3' TO SQL-ZCHAR                01530006
+015300        MOVE Z'/tmp/testcob2.sqlite3' TO SQL-ZCHAR                01530000
+015320        MOVE SPACES TO WS-PARM-MODE                               01532000
 015400     ELSE                                                         01540000
-015500        MOVE MVS-PARM-VALUE(1:MVS-PARM-LENGTH) TO                 01550000
-015600             SQL-ZCHAR                                            01560000
-015700        MOVE LOW-VALUES TO                                        01570000
-015800             SQL-ZCHAR(MVS-PARM-LENGTH + 1:1)                     01580000
+015420        MOVE SPACES TO WS-PARM-DBPATH                             01542000
+015440        MOVE SPACES TO WS-PARM-MODE                               01544000
+015450         MOVE SPACES TO WS-PARM-BLOBOP                            01545000
+015452         MOVE SPACES TO WS-PARM-BTABLE                            01545200
+015454         MOVE SPACES TO WS-PARM-BCOLUMN                           01545400
+015456         MOVE SPACES TO WS-PARM-BROWID                            01545600
+015460        UNSTRING MVS-PARM-VALUE(1:MVS-PARM-LENGTH)                01546000
+015480            DELIMITED BY ','                                      01548000
+015500             INTO WS-PARM-DBPATH, WS-PARM-MODE,                   01550000
+015510                  WS-PARM-BLOBOP, WS-PARM-BTABLE,                 01551000
+015512                  WS-PARM-BCOLUMN, WS-PARM-BROWID                 01551200
+015520        END-UNSTRING                                              01552000
+015540        MOVE ZERO TO WS-PARM-LEN                                  01554000
+015560        INSPECT WS-PARM-DBPATH TALLYING WS-PARM-LEN               01556000
+015580                FOR CHARACTERS BEFORE INITIAL SPACE               01558000
+015600        IF WS-PARM-LEN IS GREATER THAN ZERO THEN                  01560000
+015620           MOVE WS-PARM-DBPATH(1:WS-PARM-LEN) TO SQL-ZCHAR        01562000
+015640           MOVE LOW-VALUES TO SQL-ZCHAR(WS-PARM-LEN + 1:1)        01564000
+015660        ELSE                                                      01566000
+015680           MOVE Z'/tmp/testcob2.sqlite3' TO SQL-ZCHAR             01568000
+015700        END-IF                                                    01570000
 015900     END-IF                                                       01590000
-016000     MOVE SQLITE-OPEN-READONLY TO LS-OPEN-FLAGS                   01600002
+015920     IF WS-PARM-MODE IS EQUAL TO 'RWC' THEN                       01592000
+015940        MOVE SQLITE-OPEN-READWRITE TO LS-OPEN-FLAGS               01594000
+015960        ADD SQLITE-OPEN-CREATE TO LS-OPEN-FLAGS                   01596000
+015980     ELSE                                                         01598000
+015990        IF WS-PARM-MODE IS EQUAL TO 'RW' THEN                     01599000
+015991           MOVE SQLITE-OPEN-READWRITE TO LS-OPEN-FLAGS            01599100
+015992        ELSE                                                      01599200
+015993           MOVE SQLITE-OPEN-READONLY TO LS-OPEN-FLAGS             01599300
+015994        END-IF                                                    01599400
+015995     END-IF                                                       01599500
 016100     CALL SQLITE3A USING BY REFERENCE SQLITE3-OPEN-V2             01610002
 016200          BY REFERENCE SQL-ZCHAR                                  01620000
 016300          BY REFERENCE LS-DB                                      01630000
@@ -169,94 +302,607 @@
 016900        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                01690000
 017000        DISPLAY 'SQLITE3-OPEN FAILED. RC='                        01700000
 017100           LS-SQL-RC UPON SYSOUT                                  01710000
+017150        PERFORM DISPLAY-SQL-ERROR                                 01715000
 017200        MOVE +16 TO RETURN-CODE                                   01720002
 017300        GOBACK                                                    01730000
 017400     END-IF                                                       01740000
-017500     .                                                            01750000
-017600 PREPARE-SELECT.                                                  01760003
-017700     MOVE Z'SELECT int,fd FROM xz;' TO SQL-ZCHAR                  01770003
-017800     CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2          01780004
-017900          BY VALUE LS-DB                                          01790003
-018000          BY REFERENCE SQL-ZCHAR                                  01800003
-018100          BY VALUE LS-MINUS-ONE                                   01810003
-018200          BY REFERENCE LS-SELECT-STMT                             01820003
-018300          BY VALUE LS-ZERO                                        01830003
-018400          RETURNING LS-SQL-RC                                     01840003
-018500     END-CALL                                                     01850003
-018600*    MOVE RETURN-CODE TO LS-SQL-RC                                01860003
-018700D    DISPLAY 'SELECT PREPARE RC=' LS-SQL-RC UPON SYSOUT           01870003
-018800     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   01880003
-018900        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                01890003
-019000        DISPLAY 'PREPARE OF SELECT FAILED. RC='                   01900003
-019100           LS-SQL-RC UPON SYSOUT                                  01910003
-019200        GOBACK                                                    01920003
-019300     END-IF                                                       01930003
-019400     .                                                            01940003
-019500 SELECT-LOOP.                                                     01950003
-019600     MOVE +0 TO LS-SQL-RC                                         01960003
-019700     PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                 01970003
-019800       DISPLAY 'SQLITE3-STEP' UPON SYSOUT                         01980003
-019900       CALL SQLITE3A USING                                        01990003
-020000            BY REFERENCE SQLITE3-STEP                             02000003
-020100            BY VALUE LS-SELECT-STMT                               02010003
-020200            RETURNING LS-SQL-RC                                   02020003
-020300       END-CALL                                                   02030003
-020400       DISPLAY 'LS-SQL-RC=' LS-SQL-RC UPON SYSOUT                 02040003
-020500       EVALUATE LS-SQL-RC                                         02050003
-020600       WHEN SQLITE-ROW                                            02060003
-020700            MOVE +0 TO LS-COLUMN-NUMBER                           02070003
-020800            DISPLAY 'SQLITE-ROW' UPON SYSOUT                      02080003
-020900            CALL SQLITE3A USING                                   02090003
-021000                 BY REFERENCE SQLITE3-COLUMN-INT                  02100003
-021100                 BY VALUE LS-SELECT-STMT                          02110003
-021200                 BY VALUE LS-COLUMN-NUMBER                        02120003
-021300                 RETURNING LS-I                                   02130003
-021400            END-CALL                                              02140003
-021500            MOVE +1 TO LS-COLUMN-NUMBER                           02150003
-021600            CALL SQLITE3A USING                                   02160003
-021700                 BY REFERENCE SQLITE3-COLUMN-DOUBLE               02170003
-021800                 BY REFERENCE LS-DOUBLE-BFP                       02180003
-021900                 BY VALUE LS-SELECT-STMT                          02190003
-022000                 BY VALUE LS-COLUMN-NUMBER                        02200003
-022100            END-CALL                                              02210003
-022200            CALL SQLITE3A USING                                   02220003
-022300                 BY REFERENCE CONVERT-BFP-TO-HFP                  02230003
-022400                 BY VALUE LS-DOUBLE-BFP                           02240003
-022500                 BY REFERENCE LS-DOUBLE-HFP                       02250003
-022600            END-CALL                                              02260003
-022700*           MOVE -1.999 TO LS-DOUBLE-HFP                          02270003
-022800            DISPLAY 'FETCHED DATA int=' LS-I                      02280005
-022900                    ' fd=' LS-DOUBLE-HFP                          02290005
-023000                    UPON SYSOUT                                   02300003
-023100            MOVE +0 TO LS-SQL-RC                                  02310003
-023200       WHEN SQLITE-OK                                             02320003
-023300            DISPLAY 'SQLITE-OK' UPON SYSOUT                       02330003
-023400            MOVE +0 TO LS-SQL-RC                                  02340003
-023500       WHEN SQLITE-DONE                                           02350003
-023600            DISPLAY 'SQLITE-DONE' UPON SYSOUT                     02360003
-023700            MOVE +4 TO LS-SQL-RC                                  02370003
-023800       WHEN OTHER                                                 02380003
-023900            DISPLAY 'SQLITE-OTHER ' LS-SQL-RC UPON SYSOUT         02390003
-024000            MOVE -2 TO LS-SQL-RC                                  02400003
-024100     END-EVALUATE                                                 02410003
-024200     END-PERFORM                                                  02420003
-024300     CALL SQLITE3A USING                                          02430003
-024400          BY REFERENCE SQLITE3-FINALIZE                           02440003
-024500          BY VALUE LS-SELECT-STMT                                 02450003
-024600          RETURNING LS-SQL-RC                                     02460003
-024700     END-CALL                                                     02470003
-024800D    DISPLAY 'SELECT FINALIZE RC=' LS-SQL-RC UPON SYSOUT          02480003
-024900     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02490003
-025000        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02500003
-025100        DISPLAY 'FINALIZE FAILED. RC='                            02510003
-025200           LS-SQL-RC UPON SYSOUT                                  02520003
-025300        GOBACK                                                    02530003
-025400     END-IF                                                       02540003
-025500     .                                                            02550003
+017420     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        01742000
+017440         BY VALUE LS-DB                                           01744000
+017460         BY VALUE LS-BUSY-TIMEOUT-MS                              01746000
+017480         RETURNING LS-SQL-RC                                      01748000
+017490     END-CALL                                                     01749000
+017492      IF WS-PARM-BLOBOP IS NOT EQUAL TO SPACES THEN               01749200
+017493         IF WS-PARM-BLOBOP IS EQUAL TO 'EXTRACT' THEN             01749300
+017494            PERFORM EXTRACT-BLOB                                  01749400
+017495         ELSE                                                     01749500
+017496            PERFORM LOAD-BLOB                                     01749600
+017497         END-IF                                                   01749700
+017498         PERFORM SHUTDOWN                                         01749800
+017499         GOBACK                                                   01749900
+017500      END-IF                                                      01750000
+017505     GO TO PREPARE-TABLE-LIST                                     01750500
+017510     .                                                            01751000
+017520 EXTRACT-BLOB.                                                    01752000
+017530*                                                                 01753000
+017540* Streams one BLOB column value out to BLOBDS a chunk at a        01754000
+017550* time via SQLITE3-BLOB-OPEN/READ/BYTES/CLOSE, instead of         01755000
+017560* fetching it into a single host variable. The first BLOBDS       01756000
+017570* record is a 9 digit total-byte-count header so LOAD-BLOB        01757000
+017580* knows how much of the last chunk is real data.                  01758000
+017590*                                                                 01759000
+017600     MOVE ZERO TO WS-TABLE-NAME-LEN                               01760000
+017610     INSPECT WS-PARM-BTABLE TALLYING WS-TABLE-NAME-LEN            01761000
+017620             FOR CHARACTERS BEFORE INITIAL SPACE                  01762000
+017630     MOVE SPACES TO SQL-TABLE-ZCHAR                               01763000
+017640     MOVE WS-PARM-BTABLE(1:WS-TABLE-NAME-LEN) TO SQL-TABLE-ZCHAR  01764000
+017650     MOVE LOW-VALUES TO SQL-TABLE-ZCHAR(WS-TABLE-NAME-LEN + 1:1)  01765000
+017660     MOVE ZERO TO WS-COL-NAME-LEN                                 01766000
+017670     INSPECT WS-PARM-BCOLUMN TALLYING WS-COL-NAME-LEN             01767000
+017680             FOR CHARACTERS BEFORE INITIAL SPACE                  01768000
+017690     MOVE SPACES TO SQL-COLUMN-ZCHAR                              01769000
+017700     MOVE WS-PARM-BCOLUMN(1:WS-COL-NAME-LEN) TO SQL-COLUMN-ZCHAR  01770000
+017710     MOVE LOW-VALUES TO SQL-COLUMN-ZCHAR(WS-COL-NAME-LEN + 1:1)   01771000
+017720     COMPUTE LS-BLOB-ROWID = FUNCTION NUMVAL(WS-PARM-BROWID)      01772000
+017730     MOVE ZERO TO LS-BLOB-FLAGS                                   01773000
+017740     CALL SQLITE3A USING BY REFERENCE SQLITE3-BLOB-OPEN           01774000
+017750         BY VALUE LS-DB                                           01775000
+017760         BY REFERENCE SQL-DBNAME-ZCHAR                            01776000
+017770         BY REFERENCE SQL-TABLE-ZCHAR                             01777000
+017780         BY REFERENCE SQL-COLUMN-ZCHAR                            01778000
+017790         BY VALUE LS-BLOB-ROWID                                   01779000
+017800         BY VALUE LS-BLOB-FLAGS                                   01780000
+017810         BY REFERENCE LS-BLOB                                     01781000
+017820         RETURNING LS-SQL-RC                                      01782000
+017830     END-CALL                                                     01783000
+017840     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK THEN                  01784000
+017850        DISPLAY 'BLOB OPEN FOR EXTRACT FAILED. RC='               01785000
+017860           LS-SQL-RC UPON SYSOUT                                  01786000
+017870        PERFORM DISPLAY-SQL-ERROR                                 01787000
+017880        MOVE +16 TO RETURN-CODE                                   01788000
+017890     ELSE                                                         01789000
+017900        CALL SQLITE3A USING BY REFERENCE SQLITE3-BLOB-BYTES       01790000
+017910            BY VALUE LS-BLOB                                      01791000
+017920            RETURNING LS-BLOB-TOTAL-BYTES                         01792000
+017930        END-CALL                                                  01793000
+017940        MOVE LS-BLOB-TOTAL-BYTES TO WS-BLOB-TOTAL-DISPLAY         01794000
+017950        DISPLAY 'EXTRACTING BLOB '                                01795000
+017960            SQL-TABLE-ZCHAR(1:WS-TABLE-NAME-LEN) "."              01796000
+017970            SQL-COLUMN-ZCHAR(1:WS-COL-NAME-LEN)                   01797000
+017980            ' ROWID=' WS-PARM-BROWID                              01798000
+017990            ' BYTES=' WS-BLOB-TOTAL-DISPLAY                       01799000
+018000            UPON SYSOUT                                           01800000
+018010        OPEN OUTPUT BLOBDS-FD                                     01801000
+018020        MOVE SPACES TO WS-BLOB-BUFFER                             01802000
+018030        MOVE WS-BLOB-TOTAL-DISPLAY TO WS-BLOB-BUFFER(1:9)         01803000
+018040        MOVE WS-BLOB-BUFFER TO BLOBDS-RECORD                      01804000
+018050        WRITE BLOBDS-RECORD                                       01805000
+018060        MOVE ZERO TO LS-BLOB-OFFSET                               01806000
+018070        PERFORM UNTIL LS-BLOB-OFFSET IS GREATER THAN OR EQUAL     01807000
+018080                TO LS-BLOB-TOTAL-BYTES                            01808000
+018090           COMPUTE LS-BLOB-CHUNK-LEN =                            01809000
+018100                   LS-BLOB-TOTAL-BYTES - LS-BLOB-OFFSET           01810000
+018110           IF LS-BLOB-CHUNK-LEN IS GREATER THAN LS-BLOB-BUFSIZE   01811000
+018120              MOVE LS-BLOB-BUFSIZE TO LS-BLOB-CHUNK-LEN           01812000
+018130           END-IF                                                 01813000
+018140           MOVE SPACES TO WS-BLOB-BUFFER                          01814000
+018150           CALL SQLITE3A USING BY REFERENCE SQLITE3-BLOB-READ     01815000
+018160               BY VALUE LS-BLOB                                   01816000
+018170               BY REFERENCE WS-BLOB-BUFFER                        01817000
+018180               BY VALUE LS-BLOB-CHUNK-LEN                         01818000
+018190               BY VALUE LS-BLOB-OFFSET                            01819000
+018200               RETURNING LS-SQL-RC                                01820000
+018210           END-CALL                                               01821000
+018220           IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK THEN            01822000
+018230              DISPLAY 'BLOB READ FAILED. RC=' LS-SQL-RC           01823000
+018240                 UPON SYSOUT                                      01824000
+018250              PERFORM DISPLAY-SQL-ERROR                           01825000
+018260              MOVE +16 TO RETURN-CODE                             01826000
+018270              MOVE LS-BLOB-TOTAL-BYTES TO LS-BLOB-OFFSET          01827000
+018280           ELSE                                                   01828000
+018290              MOVE WS-BLOB-BUFFER TO BLOBDS-RECORD                01829000
+018300              WRITE BLOBDS-RECORD                                 01830000
+018310              ADD LS-BLOB-CHUNK-LEN TO LS-BLOB-OFFSET             01831000
+018320           END-IF                                                 01832000
+018330        END-PERFORM                                               01833000
+018340        CLOSE BLOBDS-FD                                           01834000
+018350        CALL SQLITE3A USING BY REFERENCE SQLITE3-BLOB-CLOSE       01835000
+018360            BY VALUE LS-BLOB                                      01836000
+018370            RETURNING LS-SQL-RC                                   01837000
+018380        END-CALL                                                  01838000
+018390     END-IF                                                       01839000
+018400     .                                                            01840000
+018410 LOAD-BLOB.                                                       01841000
+018420*                                                                 01842000
+018430* Streams BLOBDS back into one BLOB column a chunk at a time      01843000
+018440* via SQLITE3-BLOB-WRITE. The target column must already hold     01844000
+018450* at least as many bytes as the BLOBDS header reports, since      01845000
+018460* the BLOB I/O API can only write into an existing BLOB, never    01846000
+018470* grow one -- an UPDATE ... SET col=zeroblob(n) resizes it first. 01847000
+018480*                                                                 01848000
+018490     MOVE ZERO TO WS-TABLE-NAME-LEN                               01849000
+018500     INSPECT WS-PARM-BTABLE TALLYING WS-TABLE-NAME-LEN            01850000
+018510             FOR CHARACTERS BEFORE INITIAL SPACE                  01851000
+018520     MOVE SPACES TO SQL-TABLE-ZCHAR                               01852000
+018530     MOVE WS-PARM-BTABLE(1:WS-TABLE-NAME-LEN) TO SQL-TABLE-ZCHAR  01853000
+018540     MOVE LOW-VALUES TO SQL-TABLE-ZCHAR(WS-TABLE-NAME-LEN + 1:1)  01854000
+018550     MOVE ZERO TO WS-COL-NAME-LEN                                 01855000
+018560     INSPECT WS-PARM-BCOLUMN TALLYING WS-COL-NAME-LEN             01856000
+018570             FOR CHARACTERS BEFORE INITIAL SPACE                  01857000
+018580     MOVE SPACES TO SQL-COLUMN-ZCHAR                              01858000
+018590     MOVE WS-PARM-BCOLUMN(1:WS-COL-NAME-LEN) TO SQL-COLUMN-ZCHAR  01859000
+018600     MOVE LOW-VALUES TO SQL-COLUMN-ZCHAR(WS-COL-NAME-LEN + 1:1)   01860000
+018610     COMPUTE LS-BLOB-ROWID = FUNCTION NUMVAL(WS-PARM-BROWID)      01861000
+018612     MOVE 'N' TO WS-EOF-SWITCH                                    01861200
+018620     OPEN INPUT BLOBDS-FD                                         01862000
+018630     READ BLOBDS-FD                                               01863000
+018640         AT END                                                   01864000
+018650            DISPLAY 'BLOBDS DATASET IS EMPTY' UPON SYSOUT         01865000
+018660            MOVE +16 TO RETURN-CODE                               01866000
+018665            MOVE 'Y' TO WS-EOF-SWITCH                             01866500
+018680     END-READ                                                     01868000
+018682     IF NOT WS-EOF THEN                                           01868200
+018690        MOVE BLOBDS-RECORD(1:9) TO WS-BLOB-TOTAL-DISPLAY          01869000
+018700        MOVE WS-BLOB-TOTAL-DISPLAY TO LS-BLOB-TOTAL-BYTES         01870000
+018702     ELSE                                                         01870200
+018704        MOVE ZERO TO LS-BLOB-TOTAL-BYTES                          01870400
+018706     END-IF                                                       01870600
+018710     IF LS-BLOB-TOTAL-BYTES IS GREATER THAN ZERO THEN             01871000
+018720        MOVE 1 TO WS-SQL-PTR                                      01872000
+018730        STRING 'UPDATE ' DELIMITED BY SIZE                        01873000
+018740            SQL-TABLE-ZCHAR(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE01874000
+018750            ' SET ' DELIMITED BY SIZE                             01875000
+018760            SQL-COLUMN-ZCHAR(1:WS-COL-NAME-LEN) DELIMITED BY SIZE 01876000
+018770            ' = zeroblob(?) WHERE rowid = ?;' DELIMITED BY SIZE   01877000
+018780            INTO SQL-ZCHAR                                        01878000
+018790            WITH POINTER WS-SQL-PTR                               01879000
+018800        END-STRING                                                01880000
+018810        MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                01881000
+018820        CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2       01882000
+018830            BY VALUE LS-DB                                        01883000
+018840            BY REFERENCE SQL-ZCHAR                                01884000
+018850            BY VALUE LS-MINUS-ONE                                 01885000
+018860            BY REFERENCE LS-BLOB-STMT                             01886000
+018870            BY VALUE LS-ZERO                                      01887000
+018880            RETURNING LS-SQL-RC                                   01888000
+018890        END-CALL                                                  01889000
+018900        IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                01890000
+018910           LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN             01891000
+018920           DISPLAY 'PREPARE OF BLOB RESIZE FAILED. RC='           01892000
+018930              LS-SQL-RC UPON SYSOUT                               01893000
+018940           PERFORM DISPLAY-SQL-ERROR                              01894000
+018950           MOVE +16 TO RETURN-CODE                                01895000
+018960        ELSE                                                      01896000
+018970           CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-INT64    01897000
+018980               BY VALUE LS-BLOB-STMT                              01898000
+018990               BY VALUE LS-ONE                                    01899000
+019000               BY VALUE LS-BLOB-TOTAL-BYTES                       01900000
+019010               RETURNING LS-SQL-RC                                01901000
+019020           END-CALL                                               01902000
+019030           CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-INT64    01903000
+019040               BY VALUE LS-BLOB-STMT                              01904000
+019050               BY VALUE LS-TWO                                    01905000
+019060               BY VALUE LS-BLOB-ROWID                             01906000
+019070               RETURNING LS-SQL-RC                                01907000
+019080           END-CALL                                               01908000
+019090           CALL SQLITE3A USING BY REFERENCE SQLITE3-STEP          01909000
+019100               BY VALUE LS-BLOB-STMT                              01910000
+019110               RETURNING LS-SQL-RC                                01911000
+019120           END-CALL                                               01912000
+019130           CALL SQLITE3A USING BY REFERENCE SQLITE3-FINALIZE      01913000
+019140               BY VALUE LS-BLOB-STMT                              01914000
+019150               RETURNING LS-RC                                    01915000
+019160           END-CALL                                               01916000
+019170           IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND             01917000
+019180              LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN          01918000
+019190              DISPLAY 'BLOB RESIZE FAILED. RC=' LS-SQL-RC         01919000
+019200                 UPON SYSOUT                                      01920000
+019210              PERFORM DISPLAY-SQL-ERROR                           01921000
+019220              MOVE +16 TO RETURN-CODE                             01922000
+019230           ELSE                                                   01923000
+019240              MOVE ZERO TO LS-BLOB-FLAGS                          01924000
+019250              ADD 1 TO LS-BLOB-FLAGS                              01925000
+019260              CALL SQLITE3A USING BY REFERENCE SQLITE3-BLOB-OPEN  01926000
+019270                  BY VALUE LS-DB                                  01927000
+019280                  BY REFERENCE SQL-DBNAME-ZCHAR                   01928000
+019290                  BY REFERENCE SQL-TABLE-ZCHAR                    01929000
+019300                  BY REFERENCE SQL-COLUMN-ZCHAR                   01930000
+019310                  BY VALUE LS-BLOB-ROWID                          01931000
+019320                  BY VALUE LS-BLOB-FLAGS                          01932000
+019330                  BY REFERENCE LS-BLOB                            01933000
+019340                  RETURNING LS-SQL-RC                             01934000
+019350              END-CALL                                            01935000
+019360              IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK THEN         01936000
+019370                 DISPLAY 'BLOB OPEN FOR LOAD FAILED. RC='         01937000
+019380                    LS-SQL-RC UPON SYSOUT                         01938000
+019390                 PERFORM DISPLAY-SQL-ERROR                        01939000
+019400                 MOVE +16 TO RETURN-CODE                          01940000
+019410              ELSE                                                01941000
+019420                 DISPLAY 'LOADING BLOB '                          01942000
+019430                     SQL-TABLE-ZCHAR(1:WS-TABLE-NAME-LEN) "."     01943000
+019440                     SQL-COLUMN-ZCHAR(1:WS-COL-NAME-LEN)          01944000
+019450                     ' ROWID=' WS-PARM-BROWID                     01945000
+019460                     ' BYTES=' WS-BLOB-TOTAL-DISPLAY              01946000
+019470                     UPON SYSOUT                                  01947000
+019480                 MOVE ZERO TO LS-BLOB-OFFSET                      01948000
+019490                 MOVE "N" TO WS-EOF-SWITCH                        01949000
+019500                 PERFORM UNTIL LS-BLOB-OFFSET IS GREATER THAN     01950000
+019510                         OR EQUAL TO LS-BLOB-TOTAL-BYTES          01951000
+019520                         OR WS-EOF                                01952000
+019530                    COMPUTE LS-BLOB-CHUNK-LEN =                   01953000
+019540                            LS-BLOB-TOTAL-BYTES - LS-BLOB-OFFSET  01954000
+019550                    IF LS-BLOB-CHUNK-LEN IS GREATER THAN          01955000
+019560                       LS-BLOB-BUFSIZE THEN                       01956000
+019570                       MOVE LS-BLOB-BUFSIZE TO LS-BLOB-CHUNK-LEN  01957000
+019580                    END-IF                                        01958000
+019590                    READ BLOBDS-FD                                01959000
+019600                        AT END                                    01960000
+019610                           MOVE "Y" TO WS-EOF-SWITCH              01961000
+019620                           DISPLAY 'BLOBDS ENDED EARLY, ONLY '    01962000
+019630                              LS-BLOB-OFFSET ' OF '               01963000
+019640                              WS-BLOB-TOTAL-DISPLAY               01964000
+019650                              ' BYTES LOADED' UPON SYSOUT         01965000
+019660                           MOVE +16 TO RETURN-CODE                01966000
+019670                        NOT AT END                                01967000
+019680                           MOVE BLOBDS-RECORD TO WS-BLOB-BUFFER   01968000
+019690                           CALL SQLITE3A USING                    01969000
+019700                               BY REFERENCE SQLITE3-BLOB-WRITE    01970000
+019710                               BY VALUE LS-BLOB                   01971000
+019720                               BY REFERENCE WS-BLOB-BUFFER        01972000
+019730                               BY VALUE LS-BLOB-CHUNK-LEN         01973000
+019740                               BY VALUE LS-BLOB-OFFSET            01974000
+019750                               RETURNING LS-SQL-RC                01975000
+019760                           END-CALL                               01976000
+019770                           IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK 01977000
+019780                           THEN                                   01978000
+019790                              DISPLAY 'BLOB WRITE FAILED. RC='    01979000
+019800                                 LS-SQL-RC UPON SYSOUT            01980000
+019810                              PERFORM DISPLAY-SQL-ERROR           01981000
+019820                              MOVE +16 TO RETURN-CODE             01982000
+019830                              MOVE "Y" TO WS-EOF-SWITCH           01983000
+019840                           ELSE                                   01984000
+019850                              ADD LS-BLOB-CHUNK-LEN TO            01985000
+019860                                  LS-BLOB-OFFSET                  01986000
+019870                           END-IF                                 01987000
+019880                    END-READ                                      01988000
+019890                 END-PERFORM                                      01989000
+019900                 CLOSE BLOBDS-FD                                  01990000
+019910                 CALL SQLITE3A USING                              01991000
+019920                     BY REFERENCE SQLITE3-BLOB-CLOSE              01992000
+019930                     BY VALUE LS-BLOB                             01993000
+019940                     RETURNING LS-SQL-RC                          01994000
+019950                 END-CALL                                         01995000
+019960              END-IF                                              01996000
+019970           END-IF                                                 01997000
+019980        END-IF                                                    01998000
+019990     END-IF                                                       01999000
+020000     .                                                            02000000
+017610 PREPARE-TABLE-LIST.                                              01761000
+017620      MOVE 1 TO WS-SQL-PTR                                        01762000
+017630      STRING 'SELECT name FROM sqlite_master ' DELIMITED BY SIZE  01763000
+017640            'WHERE type=' DELIMITED BY SIZE                       01764000
+017650            '''table''' DELIMITED BY SIZE                         01765000
+017660            ' ORDER BY name;' DELIMITED BY SIZE                   01766000
+017670            INTO SQL-ZCHAR                                        01767000
+017680            WITH POINTER WS-SQL-PTR                               01768000
+017690      END-STRING                                                  01769000
+017700      MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                  01770000
+017710      CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2         01771000
+017720          BY VALUE LS-DB                                          01772000
+017730          BY REFERENCE SQL-ZCHAR                                  01773000
+017740          BY VALUE LS-MINUS-ONE                                   01774000
+017750          BY REFERENCE LS-TABLE-STMT                              01775000
+017760          BY VALUE LS-ZERO                                        01776000
+017770          RETURNING LS-SQL-RC                                     01777000
+017780      END-CALL                                                    01778000
+017790      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  01779000
+017800         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               01780000
+017810         DISPLAY 'PREPARE OF TABLE LIST FAILED. RC='              01781000
+017820            LS-SQL-RC UPON SYSOUT                                 01782000
+017825         PERFORM DISPLAY-SQL-ERROR                                01782500
+017830         GOBACK                                                   01783000
+017840      END-IF                                                      01784000
+017845      PERFORM WRITE-REPORT-HEADING                                01784500
+017850      .                                                           01785000
+017860 TABLE-LOOP.                                                      01786000
+017870      MOVE +0 TO LS-SQL-RC                                        01787000
+017880      PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                01788000
+017890        CALL SQLITE3A USING                                       01789000
+017900            BY REFERENCE SQLITE3-STEP                             01790000
+017910            BY VALUE LS-TABLE-STMT                                01791000
+017920            RETURNING LS-SQL-RC                                   01792000
+017930        END-CALL                                                  01793000
+017940        EVALUATE LS-SQL-RC                                        01794000
+017950        WHEN SQLITE-ROW                                           01795000
+017960             PERFORM GET-TABLE-NAME                               01796000
+017970             PERFORM DUMP-ONE-TABLE                               01797000
+017980             MOVE +0 TO LS-SQL-RC                                 01798000
+017990        WHEN SQLITE-DONE                                          01799000
+018000             MOVE +4 TO LS-SQL-RC                                 01800000
+018010        WHEN OTHER                                                01801000
+018020             DISPLAY 'TABLE LIST STEP FAILED. RC='                01802000
+018030                LS-SQL-RC UPON SYSOUT                             01803000
+018035             PERFORM DISPLAY-SQL-ERROR                            01803500
+018040             MOVE -2 TO LS-SQL-RC                                 01804000
+018050        END-EVALUATE                                              01805000
+018060      END-PERFORM                                                 01806000
+018070      CALL SQLITE3A USING                                         01807000
+018080          BY REFERENCE SQLITE3-FINALIZE                           01808000
+018090          BY VALUE LS-TABLE-STMT                                  01809000
+018100          RETURNING LS-SQL-RC                                     01810000
+018110      END-CALL                                                    01811000
+018120      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  01812000
+018130         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               01813000
+018140         DISPLAY 'TABLE LIST FINALIZE FAILED. RC='                01814000
+018150            LS-SQL-RC UPON SYSOUT                                 01815000
+018155         PERFORM DISPLAY-SQL-ERROR                                01815500
+018160         GOBACK                                                   01816000
+018170      END-IF                                                      01817000
+018175      PERFORM SHUTDOWN                                            01817500
+018177      GOBACK                                                      01817700
+018180      .                                                           01818000
+018190 GET-TABLE-NAME.                                                  01819000
+018200      MOVE +0 TO LS-COLUMN-NUMBER                                 01820000
+018210      CALL SQLITE3A USING                                         01821000
+018220          BY REFERENCE SQLITE3-COLUMN-TEXT                        01822000
+018230          BY VALUE LS-TABLE-STMT                                  01823000
+018240          BY VALUE LS-COLUMN-NUMBER                               01824000
+018250          RETURNING LS-COLUMN-POINTER                             01825000
+018260      END-CALL                                                    01826000
+018270      MOVE SPACES TO WS-TABLE-NAME                                01827000
+018280      MOVE ZERO TO WS-TABLE-NAME-LEN                              01828000
+018290      IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN              01829000
+018300         SET ADDRESS OF LINKAGE-COLUMN-TEXT TO LS-COLUMN-POINTER  01830000
+018310         INSPECT LINKAGE-COLUMN-TEXT TALLYING WS-TABLE-NAME-LEN   01831000
+018320            FOR CHARACTERS BEFORE INITIAL LOW-VALUE               01832000
+018330         MOVE LINKAGE-COLUMN-TEXT(1:WS-TABLE-NAME-LEN)            01833000
+018340            TO WS-TABLE-NAME                                      01834000
+018350      END-IF                                                      01835000
+018360      DISPLAY 'TABLE: ' WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)        01836000
+018370         UPON SYSOUT                                              01837000
+018372      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN                  01837200
+018374         PERFORM WRITE-REPORT-HEADING                             01837400
+018376      END-IF                                                      01837600
+018378      MOVE SPACES TO WS-REPORT-LINE                               01837800
+018380      MOVE 1 TO WS-RPT-PTR                                        01838000
+018382      STRING 'TABLE: ' DELIMITED BY SIZE                          01838200
+018384          WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE    01838400
+018386          INTO WS-REPORT-LINE                                     01838600
+018388          WITH POINTER WS-RPT-PTR                                 01838800
+018390      END-STRING                                                  01839000
+018392      MOVE WS-REPORT-LINE TO REPORT1-RECORD                       01839200
+018394      WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                 01839400
+018396      ADD 1 TO WS-LINE-COUNT                                      01839600
+018398      .                                                           01839800
+018390 DUMP-ONE-TABLE.                                                  01839000
+018400      MOVE 1 TO WS-SQL-PTR                                        01840000
+018410      STRING 'SELECT * FROM ' DELIMITED BY SIZE                   01841000
+018420            WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE  01842000
+018430            ';' DELIMITED BY SIZE                                 01843000
+018440            INTO SQL-ZCHAR                                        01844000
+018450            WITH POINTER WS-SQL-PTR                               01845000
+018460      END-STRING                                                  01846000
+018470      MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                  01847000
+018480      CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2         01848000
+018490          BY VALUE LS-DB                                          01849000
+018500          BY REFERENCE SQL-ZCHAR                                  01850000
+018510          BY VALUE LS-MINUS-ONE                                   01851000
+018520          BY REFERENCE LS-SELECT-STMT                             01852000
+018530          BY VALUE LS-ZERO                                        01853000
+018540          RETURNING LS-SQL-RC                                     01854000
+018550      END-CALL                                                    01855000
+018560      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  01856000
+018570         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               01857000
+018580         DISPLAY 'PREPARE OF ' WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) 01858000
+018590            ' FAILED. RC=' LS-SQL-RC UPON SYSOUT                  01859000
+018595         PERFORM DISPLAY-SQL-ERROR                                01859500
+018600         GOBACK                                                   01860000
+018610      END-IF                                                      01861000
+018620      CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-COUNT       01862000
+018630          BY VALUE LS-SELECT-STMT                                 01863000
+018640          RETURNING WS-COLUMN-COUNT                               01864000
+018650      END-CALL                                                    01865000
+018660      DISPLAY '  COLUMNS=' WS-COLUMN-COUNT UPON SYSOUT            01866000
+018670      MOVE +0 TO LS-SQL-RC                                        01867000
+018680      PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                01868000
+018690        CALL SQLITE3A USING                                       01869000
+018700            BY REFERENCE SQLITE3-STEP                             01870000
+018710            BY VALUE LS-SELECT-STMT                               01871000
+018720            RETURNING LS-SQL-RC                                   01872000
+018730        END-CALL                                                  01873000
+018740        EVALUATE LS-SQL-RC                                        01874000
+018750        WHEN SQLITE-ROW                                           01875000
+018760             PERFORM DUMP-ONE-ROW                                 01876000
+018770             MOVE +0 TO LS-SQL-RC                                 01877000
+018780        WHEN SQLITE-DONE                                          01878000
+018790             MOVE +4 TO LS-SQL-RC                                 01879000
+018800        WHEN OTHER                                                01880000
+018810             DISPLAY 'ROW STEP FAILED FOR '                       01881000
+018820                WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                01882000
+018830                ' RC=' LS-SQL-RC UPON SYSOUT                      01883000
+018835             PERFORM DISPLAY-SQL-ERROR                            01883500
+018840             MOVE -2 TO LS-SQL-RC                                 01884000
+018850        END-EVALUATE                                              01885000
+018860      END-PERFORM                                                 01886000
+018870      CALL SQLITE3A USING                                         01887000
+018880          BY REFERENCE SQLITE3-FINALIZE                           01888000
+018890          BY VALUE LS-SELECT-STMT                                 01889000
+018900          RETURNING LS-SQL-RC                                     01890000
+018910      END-CALL                                                    01891000
+018920      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  01892000
+018930         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               01893000
+018940         DISPLAY 'FINALIZE FAILED FOR '                           01894000
+018950            WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                    01895000
+018960            ' RC=' LS-SQL-RC UPON SYSOUT                          01896000
+018965         PERFORM DISPLAY-SQL-ERROR                                01896500
+018970         GOBACK                                                   01897000
+018980      END-IF                                                      01898000
+018990      .                                                           01899000
+019000 DUMP-ONE-ROW.                                                    01900000
+019002     MOVE SPACES TO WS-REPORT-LINE                                01900200
+019004     MOVE 1 TO WS-RPT-PTR                                         01900400
+019010      PERFORM VARYING LS-COLUMN-NUMBER FROM +0 BY +1              01901000
+019020         UNTIL LS-COLUMN-NUMBER >= WS-COLUMN-COUNT                01902000
+019030        CALL SQLITE3A USING                                       01903000
+019040            BY REFERENCE SQLITE3-COLUMN-NAME                      01904000
+019050            BY VALUE LS-SELECT-STMT                               01905000
+019060            BY VALUE LS-COLUMN-NUMBER                             01906000
+019070            RETURNING LS-COLUMN-POINTER                           01907000
+019080        END-CALL                                                  01908000
+019090        MOVE SPACES TO WS-COL-NAME                                01909000
+019100        MOVE ZERO TO WS-COL-NAME-LEN                              01910000
+019110        IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN            01911000
+019120           SET ADDRESS OF LINKAGE-COLUMN-TEXT TO LS-COLUMN-POINTER01912000
+019130           INSPECT LINKAGE-COLUMN-TEXT TALLYING WS-COL-NAME-LEN   01913000
+019140              FOR CHARACTERS BEFORE INITIAL LOW-VALUE             01914000
+019150           MOVE LINKAGE-COLUMN-TEXT(1:WS-COL-NAME-LEN)            01915000
+019160              TO WS-COL-NAME                                      01916000
+019170        END-IF                                                    01917000
+019180        CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-TYPE      01918000
+019190            BY VALUE LS-SELECT-STMT                               01919000
+019200            BY VALUE LS-COLUMN-NUMBER                             01920000
+019210            RETURNING WS-COL-SQLTYPE                              01921000
+019220        END-CALL                                                  01922000
+019230        EVALUATE WS-COL-SQLTYPE                                   01923000
+019240        WHEN SQLITE-INTEGER                                       01924000
+019250             CALL SQLITE3A USING                                  01925000
+019260                 BY REFERENCE SQLITE3-COLUMN-INT                  01926000
+019270                 BY VALUE LS-SELECT-STMT                          01927000
+019280                 BY VALUE LS-COLUMN-NUMBER                        01928000
+019290                 RETURNING LS-I                                   01929000
+019300             END-CALL                                             01930000
+019310             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN) '='    01931000
+019320                 LS-I UPON SYSOUT                                 01932000
+019322     MOVE LS-I TO WS-COL-NUM-DISPLAY                              01932200
+019324     STRING WS-COL-NAME(1:WS-COL-NAME-LEN) DELIMITED BY SIZE      01932400
+019326         '=' DELIMITED BY SIZE                                    01932600
+019328         WS-COL-NUM-DISPLAY DELIMITED BY SIZE                     01932800
+019330         ' ' DELIMITED BY SIZE                                    01933000
+019332         INTO WS-REPORT-LINE                                      01933200
+019334         WITH POINTER WS-RPT-PTR                                  01933400
+019336     END-STRING                                                   01933600
+019330        WHEN SQLITE-FLOAT                                         01933000
+019340             CALL SQLITE3A USING                                  01934000
+019350                 BY REFERENCE SQLITE3-COLUMN-DOUBLE               01935000
+019360                 BY REFERENCE LS-DOUBLE-BFP                       01936000
+019370                 BY VALUE LS-SELECT-STMT                          01937000
+019380                 BY VALUE LS-COLUMN-NUMBER                        01938000
+019390             END-CALL                                             01939000
+019400             CALL SQLITE3A USING                                  01940000
+019410                 BY REFERENCE CONVERT-BFP-TO-HFP                  01941000
+019420                 BY VALUE LS-DOUBLE-BFP                           01942000
+019430                 BY REFERENCE LS-DOUBLE-HFP                       01943000
+019440             END-CALL                                             01944000
+019450             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN) '='    01945000
+019460                 LS-DOUBLE-HFP UPON SYSOUT                        01946000
+019462     MOVE LS-DOUBLE-HFP TO WS-COL-DBL-DISPLAY                     01946200
+019464     STRING WS-COL-NAME(1:WS-COL-NAME-LEN) DELIMITED BY SIZE      01946400
+019466         '=' DELIMITED BY SIZE                                    01946600
+019468         WS-COL-DBL-DISPLAY DELIMITED BY SIZE                     01946800
+019470         ' ' DELIMITED BY SIZE                                    01947000
+019472         INTO WS-REPORT-LINE                                      01947200
+019474         WITH POINTER WS-RPT-PTR                                  01947400
+019476     END-STRING                                                   01947600
+019470        WHEN SQLITE-TEXT                                          01947000
+019480             CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-TEXT 01948000
+019490                 BY VALUE LS-SELECT-STMT                          01949000
+019500                 BY VALUE LS-COLUMN-NUMBER                        01950000
+019510                 RETURNING LS-COLUMN-POINTER                      01951000
+019520             END-CALL                                             01952000
+019530             MOVE SPACES TO WS-COL-VALUE                          01953000
+019540             MOVE ZERO TO WS-COL-VALUE-LEN                        01954000
+019550             IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN       01955000
+019560                SET ADDRESS OF LINKAGE-COLUMN-TEXT                01956000
+019570                   TO LS-COLUMN-POINTER                           01957000
+019580                INSPECT LINKAGE-COLUMN-TEXT                       01958000
+019590                   TALLYING WS-COL-VALUE-LEN                      01959000
+019600                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE        01960000
+019610                MOVE LINKAGE-COLUMN-TEXT(1:WS-COL-VALUE-LEN)      01961000
+019620                   TO WS-COL-VALUE                                01962000
+019630             END-IF                                               01963000
+019640             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN) '='    01964000
+019650                 WS-COL-VALUE(1:WS-COL-VALUE-LEN) UPON SYSOUT     01965000
+019652     STRING WS-COL-NAME(1:WS-COL-NAME-LEN) DELIMITED BY SIZE      01965200
+019654         '=' DELIMITED BY SIZE                                    01965400
+019656         WS-COL-VALUE(1:WS-COL-VALUE-LEN) DELIMITED BY SIZE       01965600
+019658         ' ' DELIMITED BY SIZE                                    01965800
+019660         INTO WS-REPORT-LINE                                      01966000
+019662         WITH POINTER WS-RPT-PTR                                  01966200
+019664     END-STRING                                                   01966400
+019660        WHEN SQLITE-NULL                                          01966000
+019670             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN)        01967000
+019680                 '=<NULL>' UPON SYSOUT                            01968000
+019682     STRING WS-COL-NAME(1:WS-COL-NAME-LEN) DELIMITED BY SIZE      01968200
+019684         '=<NULL> ' DELIMITED BY SIZE                             01968400
+019686         INTO WS-REPORT-LINE                                      01968600
+019688         WITH POINTER WS-RPT-PTR                                  01968800
+019690     END-STRING                                                   01969000
+019690        WHEN OTHER                                                01969000
+019700             DISPLAY '    ' WS-COL-NAME(1:WS-COL-NAME-LEN)        01970000
+019710                 '=<BLOB>' UPON SYSOUT                            01971000
+019712     STRING WS-COL-NAME(1:WS-COL-NAME-LEN) DELIMITED BY SIZE      01971200
+019714         '=<BLOB> ' DELIMITED BY SIZE                             01971400
+019716         INTO WS-REPORT-LINE                                      01971600
+019718         WITH POINTER WS-RPT-PTR                                  01971800
+019720     END-STRING                                                   01972000
+019720        END-EVALUATE                                              01972000
+019730      END-PERFORM                                                 01973000
+019732     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN                   01973200
+019734        PERFORM WRITE-REPORT-HEADING                              01973400
+019736     END-IF                                                       01973600
+019738     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        01973800
+019739     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  01973900
+019741     ADD 1 TO WS-LINE-COUNT                                       01974100
+019740      .                                                           01974000
+025450 WRITE-REPORT-HEADING.                                            02545000
+025452     ADD 1 TO WS-PAGE-COUNT                                       02545200
+025454     MOVE WS-PAGE-COUNT TO WS-PAGE-NUM-DISPLAY                    02545400
+025456     MOVE SPACES TO WS-REPORT-LINE                                02545600
+025458     MOVE 1 TO WS-RPT-PTR                                         02545800
+025460     STRING 'TESTCOB2' DELIMITED BY SIZE                          02546000
+025462         '   RUN DATE: ' DELIMITED BY SIZE                        02546200
+025464         WS-RUN-DATE DELIMITED BY SIZE                            02546400
+025466         '   PAGE: ' DELIMITED BY SIZE                            02546600
+025468         WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE                    02546800
+025470         INTO WS-REPORT-LINE                                      02547000
+025472         WITH POINTER WS-RPT-PTR                                  02547200
+025474     END-STRING                                                   02547400
+025476     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        02547600
+025478     WRITE REPORT1-RECORD AFTER ADVANCING PAGE                    02547800
+025480     MOVE 'TABLE / COLUMN DATA' TO REPORT1-RECORD                 02548000
+025482     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  02548200
+025484     MOVE ZERO TO WS-LINE-COUNT                                   02548400
+025486     .                                                            02548600
+025488                                                                  02548800
 025600 SHUTDOWN.                                                        02560000
 025700     CALL SQLITE3A USING SQLITE3-SHUTDOWN                         02570000
 025800          RETURNING LS-SQL-RC                                     02580000
 025900     END-CALL                                                     02590000
+025950     CLOSE REPORT1-FD                                             02595000
 026000     GOBACK                                                       02600000
 026100     .                                                            02610000
+026110                                                                  02611000
+026120 DISPLAY-SQL-ERROR.                                               02612000
+026122     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRCODE             02612200
+026124         BY VALUE LS-DB                                           02612400
+026126         RETURNING LS-SQL-ERRCODE                                 02612600
+026128     END-CALL                                                     02612800
+026130     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRMSG              02613000
+026132         BY VALUE LS-DB                                           02613200
+026134         RETURNING LS-ERRMSG-POINTER                              02613400
+026136     END-CALL                                                     02613600
+026138     MOVE SPACES TO WS-ERRMSG-TEXT                                02613800
+026140     MOVE ZERO TO WS-ERRMSG-LEN                                   02614000
+026142     IF LS-ERRMSG-POINTER IS NOT EQUAL TO NULL THEN               02614200
+026144        SET ADDRESS OF LINKAGE-COLUMN-TEXT                        02614400
+026146           TO LS-ERRMSG-POINTER                                   02614600
+026148        INSPECT LINKAGE-COLUMN-TEXT                               02614800
+026150           TALLYING WS-ERRMSG-LEN                                 02615000
+026152           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                02615200
+026154        MOVE LINKAGE-COLUMN-TEXT(1:WS-ERRMSG-LEN)                 02615400
+026156           TO WS-ERRMSG-TEXT                                      02615600
+026158     END-IF                                                       02615800
+026160     DISPLAY '  SQLITE ERRCODE=' LS-SQL-ERRCODE                   02616000
+026162         ' ERRMSG=' WS-ERRMSG-TEXT(1:WS-ERRMSG-LEN)               02616200
+026164         UPON SYSOUT                                              02616400
+026166     .                                                            02616600
 026200 END PROGRAM 'TESTCOB2'.                                          02620001
