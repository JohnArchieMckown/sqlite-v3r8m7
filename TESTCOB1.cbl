@@ -20,11 +20,17 @@
 002000 SPECIAL-NAMES.                                                   00200000
 002100 INPUT-OUTPUT SECTION.                                            00210000
 002200 FILE-CONTROL.                                                    00220000
+002210     SELECT REPORT1-FD ASSIGN TO REPORT1                          00221000
+002220         ORGANIZATION IS SEQUENTIAL.                              00222000
 002300 I-O-CONTROL.                                                     00230000
-002400*    APPLY WRITE-ONLY ON REPORT1-FD.                              00240000
+002400     APPLY WRITE-ONLY ON REPORT1-FD.                              00240000
 002500*                                                                 00250000
 002600 DATA DIVISION.                                                   00260000
 002700 FILE SECTION.                                                    00270000
+002710 FD  REPORT1-FD                                                   00271000
+002720     RECORDING MODE IS F                                          00272000
+002730     LABEL RECORDS ARE STANDARD.                                  00273000
+002740 01  REPORT1-RECORD          PIC X(132).                          00274000
 002800                                                                  00280000
 002900*                                                                 00290000
 003000 WORKING-STORAGE SECTION.                                         00300000
@@ -74,13 +80,119 @@
 007400        VALUE IS -1.                                              00740007
 007500 77  LS-ONE                  PIC S9(9) COMP-5                     00750007
 007600        VALUE IS 1.                                               00760007
+007605 77  LS-TWO                  PIC S9(9) COMP-5                     00760500
+007607        VALUE IS 2.                                               00760700
+007609 77  LS-THREE                PIC S9(9) COMP-5                     00760900
+007611        VALUE IS 3.                                               00761100
+007613 77  LS-FOUR                 PIC S9(9) COMP-5                     00761300
+007615        VALUE IS 4.                                               00761500
+007617 77  LS-FIVE                 PIC S9(9) COMP-5                     00761700
+007619        VALUE IS 5.                                               00761900
+007621 77  LS-SIX                  PIC S9(9) COMP-5                     00762100
+007623        VALUE IS 6.                                               00762300
+007610*                                                                 00761000
+007620* Milliseconds SQLITE3-BUSY-TIMEOUT waits/retries internally      00762000
+007630* before returning SQLITE-BUSY, so a transient lock from an       00763000
+007640* overlapping batch window does not abend this job outright.      00764000
+007650 77  LS-BUSY-TIMEOUT-MS       PIC S9(9) COMP-5                    00765000
+007660        VALUE IS 5000.                                            00766000
 007700 77  LS-LIBVERSION-LENGTH    PIC S9(9) COMP-5                     00770035
 007800        VALUE IS 0.                                               00780035
+007710*                                                                 00771000
+007720* Fields supporting a PARM-driven data base path, table name,     00772000
+007730* and row count, the same PARM convention TESTCOB2 uses for its   00773000
+007740* data base path. PARM value is 3 positional comma delimited      00774000
+007750* fields: DBPATH,TABLENAME,ROWCOUNT . Any field left blank uses   00775000
+007760* the built in default shown below.                               00776000
+007770*                                                                 00777000
+007780 77  WS-PARM-DBPATH          PIC X(255).                          00778000
+007790 77  WS-PARM-TABLE           PIC X(30).                           00779000
+007800 77  WS-PARM-ROWS            PIC X(9).                            00780000
+007810 77  WS-PARM-LEN             PIC S9(4) COMP-5.                    00781000
+007820 77  WS-TABLE-NAME           PIC X(30)                            00782000
+007830        VALUE IS 'xz'.                                            00783000
+007840 77  WS-TABLE-NAME-LEN       PIC S9(4) COMP-5.                    00784000
+007850 77  WS-ROW-COUNT            PIC S9(9) COMP-5                     00785000
+007860        VALUE IS 50000.                                           00786000
+007870 77  WS-SQL-PTR              PIC S9(4) COMP-5.                    00787000
+007872*                                                                 00787200
+007874* Chunked commit support: COMMITEVERY is a 4th positional PARM    00787400
+007876* field giving how many rows to insert between COMMITs, and       00787600
+007878* RESTARTROW is a 5th field giving the row number to resume       00787800
+007880* from after a prior run stopped partway through (the row         00788000
+007882* number is echoed to SYSOUT as each chunk is committed).         00788200
+007884*                                                                 00788400
+007886 77  WS-PARM-COMMIT          PIC X(9).                            00788600
+007888 77  WS-PARM-RESTART         PIC X(9).                            00788800
+007890 77  WS-COMMIT-INTERVAL      PIC S9(9) COMP-5                     00789000
+007892        VALUE IS 5000.                                            00789200
+007894 77  WS-RESTART-ROW          PIC S9(9) COMP-5                     00789400
+007896        VALUE IS ZERO.                                            00789600
+007898*                                                                 00789800
+007900* Fields supporting a formatted, paginated report of the          00790000
+007902* SELECT-LOOP results on REPORT1-FD (heading with program name,   00790200
+007904* run date, and page number; a detail line per fetched row)       00790400
+007906* instead of raw DISPLAY output.                                  00790600
+007908*                                                                 00790800
+007910 77  WS-REPORT-LINE          PIC X(132).                          00791000
+007912 77  WS-RPT-PTR              PIC S9(4) COMP-5.                    00791200
+007914 77  WS-RUN-DATE             PIC X(8).                            00791400
+007916 77  WS-PAGE-COUNT           PIC S9(4) COMP-5                     00791600
+007918                         VALUE IS ZERO.                           00791800
+007920 77  WS-PAGE-NUM-DISPLAY     PIC Z(4)9.                           00792000
+007922 77  WS-LINE-COUNT           PIC S9(4) COMP-5                     00792200
+007924                         VALUE IS ZERO.                           00792400
+007926 77  WS-LINES-PER-PAGE       PIC S9(4) COMP-5                     00792600
+007928                         VALUE IS 60.                             00792800
+007930 77  WS-DTL-N-DISPLAY        PIC Z(8)9.                           00793000
+007932**                                                                00793200
+007934** Fields supporting surfacing SQLITE3-ERRCODE/SQLITE3-ERRMSG     00793400
+007936** text on every failure path, in addition to the bare            00793600
+007938** numeric LS-SQL-RC already displayed there.                     00793800
+007940**                                                                00794000
+007942 77  LS-SQL-ERRCODE          PIC S9(9) COMP-5.                    00794200
+007944 77  LS-ERRMSG-POINTER       USAGE IS POINTER.                    00794400
+007946 77  WS-ERRMSG-TEXT          PIC X(255).                          00794600
+007948 77  WS-ERRMSG-LEN           PIC S9(4) COMP-5.                    00794800
+007950*                                                                 00795000
+007952* Control-total reconciliation: the number of rows this run       00795200
+007954* intends to insert (row count minus any restart row), and        00795400
+007956* the SQLITE3-TOTAL-CHANGES snapshot taken just before            00795600
+007958* BEGIN-TRANSACTION so the actual rows inserted (which may        00795800
+007960* span several chunk commits) can be measured against it          00796000
+007962* after the final COMMIT.                                         00796200
+007964*                                                                 00796400
+007966 77  WS-EXPECTED-INSERTS     PIC S9(9) COMP-5.                    00796600
+007968 77  WS-TOTAL-CHANGES-BASE   PIC S9(9) COMP-5.                    00796800
+007970 77  WS-ACTUAL-INSERTS       PIC S9(9) COMP-5.                    00797000
+007972*                                                                 00797200
+007974* Fields supporting an AUDIT_LOG table and a reusable             00797400
+007976* WRITE-AUDIT-LOG paragraph, so every row this loader             00797600
+007978* inserts leaves a change-history trail behind: which             00797800
+007980* table, what operation, before/after values, when (via           00798000
+007982* CEEGMT/LS-LILIAN, the same timing service already used          00798200
+007984* by GET-TIMING-1/GET-TIMING-2), and which job ran it             00798400
+007986* (via the LE CEE3JPI job-information service).                   00798600
+007988*                                                                 00798800
+007990 77  LS-AUDIT-STMT           USAGE IS POINTER.                    00799000
+007992 77  WS-AUDIT-TABLE          PIC X(30).                           00799200
+007994 77  WS-AUDIT-OP             PIC X(10).                           00799400
+007996 77  WS-AUDIT-BEFORE         PIC X(60).                           00799600
+007998 77  WS-AUDIT-AFTER          PIC X(60).                           00799800
+007999 77  WS-AUDIT-VALUE-DISPLAY  PIC Z(8)9.                           00799900
+008010 77  LS-AUDIT-GMT-SECS       USAGE COMP-2.                        00801000
+008012 77  LS-JPI-FUNC             PIC S9(9) COMP-5                     00801200
+008014        VALUE IS 1.                                               00801400
+008016 77  LS-JPI-BUFLEN           PIC S9(9) COMP-5                     00801600
+008018        VALUE IS 8.                                               00801800
+008020 77  LS-JPI-RETLEN           PIC S9(9) COMP-5.                    00802000
+008022 77  WS-JOB-NAME             PIC X(8).                            00802200
 007900 LINKAGE SECTION.                                                 00790000
 008000 01  MVS-PARM.                                                    00800005
 008100     05 MVS-PARM-LENGTH      PIC S9(4) COMP-5.                    00810005
 008200     05 MVS-PARM-VALUE       PIC X(32760).                        00820005
 008300 77  LINKAGE-LIBVERSION      PIC X(101).                          00830035
+008350 77  LINKAGE-ERRMSG-TEXT     PIC X(1024).                         00835000
 008400* MVS-PARM-VALUE LENGTH IS REALLY ONLY THE NUMBER OF CHARACTERS   00840005
 008500* CONTAINED IN MVS-PARM-LENGTH. YOU NEED TO USE REFERENCE         00850005
 008600* MODIFICATION TO MAKE SURE YOU DON'T EXCEED THE ACTUAL LENGTH    00860005
@@ -128,6 +240,11 @@
 012800            UPON SYSOUT                                           01280007
 012900        GOBACK                                                    01290005
 013000     END-IF                                                       01300005
+013002     OPEN OUTPUT REPORT1-FD                                       01300200
+013004     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE               01300400
+013006     MOVE SPACES TO WS-JOB-NAME                                   01300600
+013008     CALL 'CEE3JPI' USING LS-JPI-FUNC, WS-JOB-NAME,               01300800
+013009             LS-JPI-BUFLEN, LS-JPI-RETLEN, LE-FC                  01300900
 013100     .                                                            01310006
 013200 INITIALIZE-SQLITE.                                               01320011
 013300*                                                                 01330011
@@ -142,7 +259,54 @@
 014200* $HOME as it would in a UNIX shell.                              01420011
 014300* Again, in my testing, the OPEN fails with SQLITE-CANTOPEN (14). 01430011
 014400*                                                                 01440011
-014500     MOVE Z'/tmp/testcob1.sqlite3' TO SQL-ZCHAR                   01450034
+014510* Data base path, table name, and row count all come from         01451000
+014520* MVS-PARM, the same PARM driven convention TESTCOB2 uses for     01452000
+014530* its data base path. Format is 3 positional comma delimited      01453000
+014540* fields: DBPATH,TABLENAME,ROWCOUNT . An omitted trailing field   01454000
+014550* or an empty PARM keeps the built in default for that field.     01455000
+014560*                                                                 01456000
+014570     IF MVS-PARM-LENGTH IS EQUAL TO ZERO THEN                     01457000
+014580        MOVE Z'/tmp/testcob1.sqlite3' TO SQL-ZCHAR                01458000
+014590     ELSE                                                         01459000
+014592        MOVE SPACES TO WS-PARM-DBPATH                             01459200
+014594        MOVE SPACES TO WS-PARM-TABLE                              01459400
+014596        MOVE SPACES TO WS-PARM-ROWS                               01459600
+014598        MOVE SPACES TO WS-PARM-COMMIT                             01459800
+014599        MOVE SPACES TO WS-PARM-RESTART                            01459900
+014600        UNSTRING MVS-PARM-VALUE(1:MVS-PARM-LENGTH)                01460000
+014610            DELIMITED BY ','                                      01461000
+014620             INTO WS-PARM-DBPATH, WS-PARM-TABLE,                  01462000
+014622                  WS-PARM-ROWS, WS-PARM-COMMIT, WS-PARM-RESTART   01462200
+014630        END-UNSTRING                                              01463000
+014640        MOVE ZERO TO WS-PARM-LEN                                  01464000
+014650        INSPECT WS-PARM-DBPATH TALLYING WS-PARM-LEN               01465000
+014660                FOR CHARACTERS BEFORE INITIAL SPACE               01466000
+014670        IF WS-PARM-LEN IS GREATER THAN ZERO THEN                  01467000
+014680           MOVE WS-PARM-DBPATH(1:WS-PARM-LEN) TO SQL-ZCHAR        01468000
+014690           MOVE LOW-VALUES TO SQL-ZCHAR(WS-PARM-LEN + 1:1)        01469000
+014700        ELSE                                                      01470000
+014710           MOVE Z'/tmp/testcob1.sqlite3' TO SQL-ZCHAR             01471000
+014720        END-IF                                                    01472000
+014730        IF WS-PARM-TABLE IS NOT EQUAL TO SPACES THEN              01473000
+014740           MOVE WS-PARM-TABLE TO WS-TABLE-NAME                    01474000
+014750        END-IF                                                    01475000
+014760        IF WS-PARM-ROWS IS NOT EQUAL TO SPACES THEN               01476000
+014770           COMPUTE WS-ROW-COUNT = FUNCTION NUMVAL(WS-PARM-ROWS)   01477000
+014780        END-IF                                                    01478000
+014782         IF WS-PARM-COMMIT IS NOT EQUAL TO SPACES THEN            01478200
+014784            COMPUTE WS-COMMIT-INTERVAL =                          01478400
+014786                    FUNCTION NUMVAL(WS-PARM-COMMIT)               01478600
+014788         END-IF                                                   01478800
+014790         IF WS-PARM-RESTART IS NOT EQUAL TO SPACES THEN           01479000
+014792            COMPUTE WS-RESTART-ROW =                              01479200
+014794                    FUNCTION NUMVAL(WS-PARM-RESTART)              01479400
+014796         END-IF                                                   01479600
+014797     END-IF                                                       01479700
+014798     COMPUTE WS-EXPECTED-INSERTS =                                01479800
+014799             WS-ROW-COUNT - WS-RESTART-ROW                        01479900
+014800     MOVE ZERO TO WS-TABLE-NAME-LEN                               01480000
+014810     INSPECT WS-TABLE-NAME TALLYING WS-TABLE-NAME-LEN             01481000
+014820             FOR CHARACTERS BEFORE INITIAL SPACE                  01482000
 014600     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-OPEN              01460007
 014700          BY REFERENCE SQL-ZCHAR                                  01470007
 014800          BY REFERENCE LS-DB                                      01480007
@@ -152,11 +316,23 @@
 015200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                01520007
 015300        DISPLAY 'SQLITE3-OPEN FAILED. RC='                        01530007
 015400           LS-SQL-RC UPON SYSOUT                                  01540007
+015450         PERFORM DISPLAY-SQL-ERROR                                01545000
 015500        GOBACK                                                    01550011
 015600     END-IF                                                       01560007
+015620     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        01562000
+015640         BY VALUE LS-DB                                           01564000
+015660         BY VALUE LS-BUSY-TIMEOUT-MS                              01566000
+015680         RETURNING LS-SQL-RC                                      01568000
+015690     END-CALL                                                     01569000
 015700     .                                                            01570011
 015800 DROP-TABLE.                                                      01580011
-015900     MOVE Z'DROP TABLE xz' TO SQL-ZCHAR                           01590025
+015910     MOVE 1 TO WS-SQL-PTR                                         01591000
+015912     STRING 'DROP TABLE ' DELIMITED BY SIZE                       01591200
+015914         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     01591400
+015916         INTO SQL-ZCHAR                                           01591600
+015918         WITH POINTER WS-SQL-PTR                                  01591800
+015920     END-STRING                                                   01592000
+015922     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   01592200
 016000     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC              01600007
 016100          BY VALUE LS-DB                                          01610007
 016200          BY REFERENCE SQL-ZCHAR                                  01620007
@@ -169,10 +345,18 @@
 016900        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                01690014
 017000        DISPLAY 'DROP TABLE  FAILED. RC='                         01700013
 017100           LS-SQL-RC UPON SYSOUT                                  01710013
+017150         PERFORM DISPLAY-SQL-ERROR                                01715000
 017200     END-IF                                                       01720014
 017300     .                                                            01730011
 017400 CREATE-TABLE.                                                    01740011
-017500     MOVE Z'CREATE TABLE xz(N INTEGER)' TO SQL-ZCHAR              01750025
+017510     MOVE 1 TO WS-SQL-PTR                                         01751000
+017512     STRING 'CREATE TABLE ' DELIMITED BY SIZE                     01751200
+017514         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     01751400
+017516         '(N INTEGER)' DELIMITED BY SIZE                          01751600
+017518         INTO SQL-ZCHAR                                           01751800
+017520         WITH POINTER WS-SQL-PTR                                  01752000
+017522     END-STRING                                                   01752200
+017524     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   01752400
 017600     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC              01760007
 017700          BY VALUE LS-DB                                          01770007
 017800          BY REFERENCE SQL-ZCHAR                                  01780007
@@ -186,11 +370,19 @@
 018600        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                01860011
 018700        DISPLAY 'CREATE TABLE  FAILED. RC='                       01870011
 018800           LS-SQL-RC UPON SYSOUT                                  01880011
+018850         PERFORM DISPLAY-SQL-ERROR                                01885000
 018900        GOBACK                                                    01890011
 019000     END-IF                                                       01900011
 019100     .                                                            01910011
 019200 CREATE-INDEX.                                                    01920011
-019300     MOVE Z'CREATE INDEX r1 ON xz(N)' TO SQL-ZCHAR                01930025
+019310     MOVE 1 TO WS-SQL-PTR                                         01931000
+019312     STRING 'CREATE INDEX r1 ON ' DELIMITED BY SIZE               01931200
+019314         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     01931400
+019316         '(N)' DELIMITED BY SIZE                                  01931600
+019318         INTO SQL-ZCHAR                                           01931800
+019320         WITH POINTER WS-SQL-PTR                                  01932000
+019322     END-STRING                                                   01932200
+019324     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   01932400
 019400     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC              01940007
 019500          BY VALUE LS-DB                                          01950007
 019600          BY REFERENCE SQL-ZCHAR                                  01960007
@@ -204,11 +396,47 @@
 020400        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02040007
 020500        DISPLAY 'CREATE TABLE  FAILED. RC='                       02050007
 020600           LS-SQL-RC UPON SYSOUT                                  02060007
+020650         PERFORM DISPLAY-SQL-ERROR                                02065000
 020700        GOBACK                                                    02070011
 020800     END-IF                                                       02080007
 020900     .                                                            02090011
+020910 CREATE-AUDIT-LOG-TABLE.                                          02091000
+020911      MOVE 1 TO WS-SQL-PTR                                        02091100
+020912      STRING 'CREATE TABLE IF NOT EXISTS AUDIT_LOG (' DELIMITED   02091200
+020913          BY SIZE                                                 02091300
+020914          'TABLE_NAME TEXT, OPERATION TEXT, ' DELIMITED BY SIZE   02091400
+020915          'BEFORE_VALUE TEXT, AFTER_VALUE TEXT, ' DELIMITED       02091500
+020916          BY SIZE                                                 02091600
+020917          'LOG_TIME REAL, JOB_NAME TEXT)' DELIMITED BY SIZE       02091700
+020918          INTO SQL-ZCHAR                                          02091800
+020919          WITH POINTER WS-SQL-PTR                                 02091900
+020920      END-STRING                                                  02092000
+020921      MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                  02092100
+020922      CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC             02092200
+020923           BY VALUE LS-DB                                         02092300
+020924           BY REFERENCE SQL-ZCHAR                                 02092400
+020925           BY VALUE LS-ZERO                                       02092500
+020926           BY VALUE LS-ZERO                                       02092600
+020927           BY VALUE LS-ZERO                                       02092700
+020928           RETURNING LS-SQL-RC                                    02092800
+020929      END-CALL                                                    02092900
+020930      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  02093000
+020931         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               02093100
+020932         DISPLAY 'CREATE AUDIT_LOG TABLE FAILED. RC='             02093200
+020933            LS-SQL-RC UPON SYSOUT                                 02093300
+020934          PERFORM DISPLAY-SQL-ERROR                               02093400
+020935         GOBACK                                                   02093500
+020936      END-IF                                                      02093600
+020937      .                                                           02093700
 021000 PREPARE-INSERT.                                                  02100011
-021100     MOVE Z'INSERT INTO xz(N) VALUES(?)' TO SQL-ZCHAR             02110025
+021110     MOVE 1 TO WS-SQL-PTR                                         02111000
+021112     STRING 'INSERT INTO ' DELIMITED BY SIZE                      02111200
+021114         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     02111400
+021116         '(N) VALUES(?)' DELIMITED BY SIZE                        02111600
+021118         INTO SQL-ZCHAR                                           02111800
+021120         WITH POINTER WS-SQL-PTR                                  02112000
+021122     END-STRING                                                   02112200
+021124     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   02112400
 021200     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-PREPARE           02120007
 021300          BY VALUE LS-DB                                          02130007
 021400          BY REFERENCE SQL-ZCHAR                                  02140007
@@ -222,6 +450,7 @@
 022200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02220007
 022300        DISPLAY 'PREPARE OF INSERT FAILED. RC='                   02230007
 022400           LS-SQL-RC UPON SYSOUT                                  02240007
+022450         PERFORM DISPLAY-SQL-ERROR                                02245000
 022500        GOBACK                                                    02250011
 022600     END-IF                                                       02260007
 022700     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-CHANGES           02270012
@@ -231,7 +460,38 @@
 023100     DISPLAY 'CHANGES BEFORE BEGIN=' LS-SQL-RC                    02310020
 023200       UPON SYSOUT                                                02320011
 023300     .                                                            02330011
+023310 PREPARE-AUDIT-INSERT.                                            02331000
+023312      MOVE 1 TO WS-SQL-PTR                                        02331200
+023314      STRING 'INSERT INTO AUDIT_LOG(TABLE_NAME,OPERATION,'        02331400
+023316          DELIMITED BY SIZE                                       02331600
+023318          'BEFORE_VALUE,AFTER_VALUE,LOG_TIME,JOB_NAME) '          02331800
+023320          DELIMITED BY SIZE                                       02332000
+023322          'VALUES(?,?,?,?,?,?)' DELIMITED BY SIZE                 02332200
+023324          INTO SQL-ZCHAR                                          02332400
+023326          WITH POINTER WS-SQL-PTR                                 02332600
+023328      END-STRING                                                  02332800
+023330      MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                  02333000
+023332      CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-PREPARE          02333200
+023334           BY VALUE LS-DB                                         02333400
+023336           BY REFERENCE SQL-ZCHAR                                 02333600
+023338           BY VALUE LS-MINUS-ONE                                  02333800
+023340           BY REFERENCE LS-AUDIT-STMT                             02334000
+023342           BY VALUE LS-ZERO                                       02334200
+023344           RETURNING LS-SQL-RC                                    02334400
+023346      END-CALL                                                    02334600
+023348      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  02334800
+023350         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               02335000
+023352         DISPLAY 'PREPARE OF AUDIT INSERT FAILED. RC='            02335200
+023354            LS-SQL-RC UPON SYSOUT                                 02335400
+023356          PERFORM DISPLAY-SQL-ERROR                               02335600
+023358         GOBACK                                                   02335800
+023360      END-IF                                                      02336000
+023362      .                                                           02336200
 023400 BEGIN-TRANSACTION.                                               02340011
+023410     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-TOTAL-CHANGES     02341000
+023420          BY VALUE LS-DB                                          02342000
+023430          RETURNING WS-TOTAL-CHANGES-BASE                         02343000
+023440     END-CALL                                                     02344000
 023500     MOVE Z'BEGIN TRANSACTION' TO SQL-ZCHAR                       02350007
 023600     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC              02360007
 023700          BY VALUE LS-DB                                          02370007
@@ -246,14 +506,87 @@
 024600        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02460007
 024700        DISPLAY 'BEGIN TRANSACTION. RC='                          02470007
 024800           LS-SQL-RC UPON SYSOUT                                  02480007
+024850         PERFORM DISPLAY-SQL-ERROR                                02485000
 024900        GOBACK                                                    02490011
 025000     END-IF                                                       02500007
 025100     CALL 'CEEGMT' USING LS-LILIAN, LS-GMT-SECS-1, LE-FC          02510016
+025150     GO TO INSERT-VALUES                                          02515000
 025200     .                                                            02520011
+025210*                                                                 02521000
+025212* Reusable audit paragraph: caller sets WS-AUDIT-TABLE,           02521200
+025214* WS-AUDIT-OP, WS-AUDIT-BEFORE, and WS-AUDIT-AFTER, then          02521400
+025216* PERFORMs this to record the change in AUDIT_LOG. A              02521600
+025218* failure here is logged but does not GOBACK, since a             02521800
+025220* broken audit trail should not itself abend the load.            02522000
+025222*                                                                 02522200
+025230 WRITE-AUDIT-LOG.                                                 02523000
+025232      CALL 'CEEGMT' USING LS-LILIAN, LS-AUDIT-GMT-SECS, LE-FC     02523200
+025234      CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT          02523400
+025236          BY VALUE LS-AUDIT-STMT                                  02523600
+025238          BY VALUE LS-ONE                                         02523800
+025240          BY REFERENCE WS-AUDIT-TABLE                             02524000
+025242          BY VALUE 30                                             02524200
+025244          BY VALUE SQLITE-TRANSIENT                               02524400
+025246          RETURNING LS-SQL-RC                                     02524600
+025248      END-CALL                                                    02524800
+025250      CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT          02525000
+025252          BY VALUE LS-AUDIT-STMT                                  02525200
+025254          BY VALUE LS-TWO                                         02525400
+025256          BY REFERENCE WS-AUDIT-OP                                02525600
+025258          BY VALUE 10                                             02525800
+025260          BY VALUE SQLITE-TRANSIENT                               02526000
+025262          RETURNING LS-SQL-RC                                     02526200
+025264      END-CALL                                                    02526400
+025266      CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT          02526600
+025268          BY VALUE LS-AUDIT-STMT                                  02526800
+025270          BY VALUE LS-THREE                                       02527000
+025272          BY REFERENCE WS-AUDIT-BEFORE                            02527200
+025274          BY VALUE 60                                             02527400
+025276          BY VALUE SQLITE-TRANSIENT                               02527600
+025278          RETURNING LS-SQL-RC                                     02527800
+025280      END-CALL                                                    02528000
+025282      CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT          02528200
+025284          BY VALUE LS-AUDIT-STMT                                  02528400
+025286          BY VALUE LS-FOUR                                        02528600
+025288          BY REFERENCE WS-AUDIT-AFTER                             02528800
+025290          BY VALUE 60                                             02529000
+025292          BY VALUE SQLITE-TRANSIENT                               02529200
+025294          RETURNING LS-SQL-RC                                     02529400
+025296      END-CALL                                                    02529600
+025298      CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-DOUBLE        02529800
+025300          BY VALUE LS-AUDIT-STMT                                  02530000
+025302          BY VALUE LS-FIVE                                        02530200
+025304          BY VALUE LS-AUDIT-GMT-SECS                              02530400
+025306          RETURNING LS-SQL-RC                                     02530600
+025308      END-CALL                                                    02530800
+025310      CALL SQLITE3A USING BY REFERENCE SQLITE3-BIND-TEXT          02531000
+025312          BY VALUE LS-AUDIT-STMT                                  02531200
+025314          BY VALUE LS-SIX                                         02531400
+025316          BY REFERENCE WS-JOB-NAME                                02531600
+025318          BY VALUE 8                                              02531800
+025320          BY VALUE SQLITE-TRANSIENT                               02532000
+025322          RETURNING LS-SQL-RC                                     02532200
+025324      END-CALL                                                    02532400
+025326      CALL SQLITE3A USING BY REFERENCE SQLITE3-STEP               02532600
+025328          BY VALUE LS-AUDIT-STMT                                  02532800
+025330          RETURNING LS-SQL-RC                                     02533000
+025332      END-CALL                                                    02533200
+025334      IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                  02533400
+025336         LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN               02533600
+025338         DISPLAY 'AUDIT LOG INSERT FAILED. RC='                   02533800
+025340            LS-SQL-RC UPON SYSOUT                                 02534000
+025342          PERFORM DISPLAY-SQL-ERROR                               02534200
+025344      END-IF                                                      02534400
+025346      CALL SQLITE3A USING BY REFERENCE SQLITE3-RESET              02534600
+025348          BY VALUE LS-AUDIT-STMT                                  02534800
+025350          RETURNING LS-SQL-RC                                     02535000
+025352      END-CALL                                                    02535200
+025354      .                                                           02535400
 025300 INSERT-VALUES.                                                   02530011
 025400*                                                                 02540011
 025500* Inline PERFORM to insert values.                                02550011
-025600     PERFORM VARYING LS-I FROM 0 BY 1 UNTIL LS-I >= 50000         02560020
+025600     PERFORM VARYING LS-I FROM WS-RESTART-ROW BY 1                02560000
+025602        UNTIL LS-I >= WS-ROW-COUNT                                02560200
 025700* Bind the host variable contents to the prepared statement       02570011
 025800     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-BIND-INT          02580007
 025900          BY VALUE LS-INSERT-STMT                                 02590007
@@ -266,6 +599,7 @@
 026600        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02660007
 026700        DISPLAY 'INSERT BIND FAILED. RC='                         02670011
 026800           LS-SQL-RC UPON SYSOUT                                  02680007
+026850         PERFORM DISPLAY-SQL-ERROR                                02685000
 026900        GOBACK                                                    02690011
 027000     END-IF                                                       02700007
 027100* Actually insert the data.                                       02710011
@@ -280,6 +614,7 @@
 028000        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02800007
 028100        DISPLAY 'INSERT (STEP) FAILED. RC='                       02810007
 028200           LS-SQL-RC UPON SYSOUT                                  02820007
+028250         PERFORM DISPLAY-SQL-ERROR                                02825000
 028300        GOBACK                                                    02830011
 028400     END-IF                                                       02840007
 028500* Do a "reset" to reset the prepared statement for reuse.         02850011
@@ -292,8 +627,54 @@
 029200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02920007
 029300        DISPLAY 'RESET FAILED. RC='                               02930007
 029400           LS-SQL-RC UPON SYSOUT                                  02940007
+029450         PERFORM DISPLAY-SQL-ERROR                                02945000
 029500        GOBACK                                                    02950011
 029600     END-IF                                                       02960007
+029601      MOVE WS-TABLE-NAME TO WS-AUDIT-TABLE                        02960100
+029602      MOVE 'INSERT' TO WS-AUDIT-OP                                02960200
+029603      MOVE SPACES TO WS-AUDIT-BEFORE                              02960300
+029604      MOVE LS-I TO WS-AUDIT-VALUE-DISPLAY                         02960400
+029605      MOVE WS-AUDIT-VALUE-DISPLAY TO WS-AUDIT-AFTER               02960500
+029606      PERFORM WRITE-AUDIT-LOG                                     02960600
+029610* Commit every WS-COMMIT-INTERVAL rows and start a new            02961000
+029612* transaction, so a restart can resume from WS-RESTART-ROW        02961200
+029614* (echoed to SYSOUT below) instead of redoing the whole load.     02961400
+029616      IF FUNCTION MOD(LS-I + 1, WS-COMMIT-INTERVAL) = ZERO THEN   02961600
+029618         MOVE Z'COMMIT TRANSACTION' TO SQL-ZCHAR                  02961800
+029620         CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC          02962000
+029622              BY VALUE LS-DB                                      02962200
+029624              BY REFERENCE SQL-ZCHAR                              02962400
+029626              BY VALUE LS-ZERO                                    02962600
+029628              BY VALUE LS-ZERO                                    02962800
+029630              BY VALUE LS-ZERO                                    02963000
+029632              RETURNING LS-SQL-RC                                 02963200
+029634         END-CALL                                                 02963400
+029636         IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND               02963600
+029638            LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN            02963800
+029640            DISPLAY 'CHUNK COMMIT FAILED. RC='                    02964000
+029642               LS-SQL-RC UPON SYSOUT                              02964200
+029643             PERFORM DISPLAY-SQL-ERROR                            02964300
+029644            GOBACK                                                02964400
+029646         END-IF                                                   02964600
+029648         DISPLAY 'CHECKPOINT: COMMITTED THROUGH ROW=' LS-I        02964800
+029650                 UPON SYSOUT                                      02965000
+029652         MOVE Z'BEGIN TRANSACTION' TO SQL-ZCHAR                   02965200
+029654         CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-EXEC          02965400
+029656              BY VALUE LS-DB                                      02965600
+029658              BY REFERENCE SQL-ZCHAR                              02965800
+029660              BY VALUE LS-ZERO                                    02966000
+029662              BY VALUE LS-ZERO                                    02966200
+029664              BY VALUE LS-ZERO                                    02966400
+029666              RETURNING LS-SQL-RC                                 02966600
+029668         END-CALL                                                 02966800
+029670         IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND               02967000
+029672            LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN            02967200
+029674            DISPLAY 'RESTART BEGIN TRANSACTION FAILED. RC='       02967400
+029676               LS-SQL-RC UPON SYSOUT                              02967600
+029677             PERFORM DISPLAY-SQL-ERROR                            02967700
+029678            GOBACK                                                02967800
+029680         END-IF                                                   02968000
+029682      END-IF                                                      02968200
 029700     END-PERFORM                                                  02970007
 029800* End of INSERT loop                                              02980011
 029900     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-CHANGES           02990012
@@ -313,8 +694,13 @@
 031300        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03130007
 031400        DISPLAY 'FINALIZE FAILED. RC='                            03140007
 031500           LS-SQL-RC UPON SYSOUT                                  03150007
+031550         PERFORM DISPLAY-SQL-ERROR                                03155000
 031600        GOBACK                                                    03160011
 031700     END-IF                                                       03170007
+031710     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-FINALIZE          03171000
+031720          BY VALUE LS-AUDIT-STMT                                  03172000
+031730          RETURNING LS-SQL-RC                                     03173000
+031740     END-CALL                                                     03174000
 031800     .                                                            03180011
 031900 COMMIT-TRANSACTION.                                              03190011
 032000* Commit the data just inserted.                                  03200011
@@ -332,6 +718,7 @@
 033200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03320007
 033300        DISPLAY 'DROP TABLE  FAILED. RC='                         03330007
 033400           LS-SQL-RC UPON SYSOUT                                  03340007
+033450         PERFORM DISPLAY-SQL-ERROR                                03345000
 033500        GOBACK                                                    03350011
 033600     END-IF                                                       03360007
 033700     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-CHANGES           03370012
@@ -340,7 +727,20 @@
 034000     END-CALL                                                     03400011
 034100     DISPLAY 'CHANGES AFTER COMMIT=' LS-SQL-RC                    03410020
 034200             UPON SYSOUT                                          03420014
-034300     .                                                            03430011
+034210      CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-TOTAL-CHANGES    03421000
+034220           BY VALUE LS-DB                                         03422000
+034230           RETURNING LS-SQL-RC                                    03423000
+034240      END-CALL                                                    03424000
+034250      COMPUTE WS-ACTUAL-INSERTS =                                 03425000
+034260              LS-SQL-RC - WS-TOTAL-CHANGES-BASE                   03426000
+034270      IF WS-ACTUAL-INSERTS IS NOT EQUAL TO WS-EXPECTED-INSERTS    03427000
+034280         THEN                                                     03428000
+034290         DISPLAY 'CONTROL TOTAL OUT OF BALANCE. EXPECTED='        03429000
+034300            WS-EXPECTED-INSERTS ' ACTUAL=' WS-ACTUAL-INSERTS      03430000
+034310            UPON SYSOUT                                           03431000
+034320         MOVE +8 TO RETURN-CODE                                   03432000
+034330      END-IF                                                      03433000
+034340     .                                                            03434000
 034400 GET-TIMING-1.                                                    03440011
 034500     CALL 'CEEGMT' USING LS-LILIAN, LS-GMT-SECS-2, LE-FC          03450009
 034600     SUBTRACT LS-GMT-SECS-1 FROM LS-GMT-SECS-2                    03460009
@@ -349,7 +749,14 @@
 034900             UPON SYSOUT                                          03490008
 035000     .                                                            03500007
 035100 PREPARE-SELECT.                                                  03510011
-035200     MOVE Z'SELECT N FROM xz;' TO SQL-ZCHAR                       03520025
+035210     MOVE 1 TO WS-SQL-PTR                                         03521000
+035212     STRING 'SELECT N FROM ' DELIMITED BY SIZE                    03521200
+035214         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     03521400
+035216         ';' DELIMITED BY SIZE                                    03521600
+035218         INTO SQL-ZCHAR                                           03521800
+035220         WITH POINTER WS-SQL-PTR                                  03522000
+035222     END-STRING                                                   03522200
+035224     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   03522400
 035300     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-PREPARE           03530011
 035400          BY VALUE LS-DB                                          03540011
 035500          BY REFERENCE SQL-ZCHAR                                  03550011
@@ -364,6 +771,7 @@
 036400        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03640011
 036500        DISPLAY 'PREPARE OF SELECT FAILED. RC='                   03650011
 036600           LS-SQL-RC UPON SYSOUT                                  03660011
+036650         PERFORM DISPLAY-SQL-ERROR                                03665000
 036700        GOBACK                                                    03670011
 036800     END-IF                                                       03680011
 036900     .                                                            03690011
@@ -372,6 +780,7 @@
 037200     MOVE ZERO TO LS-SQL-RC                                       03720012
 037300     MOVE ZERO TO LS-I                                            03730012
 037400     MOVE ZERO TO LS-RECORD-COUNT                                 03740014
+037401     PERFORM WRITE-REPORT-HEADING                                 03740100
 037500     .                                                            03750011
 037600 SELECT-LOOP.                                                     03760011
 037700* Inline PERFORM to insert values.                                03770011
@@ -392,13 +801,27 @@
 039200     WHEN SQLITE-ROW                                              03920011
 039300D         DISPLAY 'SQLITE-ROW' UPON SYSOUT                        03930014
 039400          ADD +1 TO LS-RECORD-COUNT                               03940014
-039500D         CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-COLUMN-INT   03950018
-039600D              BY VALUE LS-SELECT-STMT                            03960018
-039700D              BY VALUE LS-ZERO                                   03970018
-039800D              RETURNING LS-I                                     03980020
-039900D         END-CALL                                                03990018
-040000D         DISPLAY 'GOT VALUE ' LS-I ' ON CALL ' LS-RECORD-COUNT   04000014
-040100D                 UPON SYSOUT                                     04010019
+039501     CALL 'SQLITE3A' USING BY REFERENCE SQLITE3-COLUMN-INT        03950100
+039502          BY VALUE LS-SELECT-STMT                                 03950200
+039503          BY VALUE LS-ZERO                                        03950300
+039504          RETURNING LS-I                                          03950400
+039505     END-CALL                                                     03950500
+039506D    DISPLAY 'GOT VALUE ' LS-I ' ON CALL ' LS-RECORD-COUNT        03950600
+039507D            UPON SYSOUT                                          03950700
+039508     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN                   03950800
+039509        PERFORM WRITE-REPORT-HEADING                              03950900
+039510     END-IF                                                       03951000
+039511     MOVE LS-I TO WS-DTL-N-DISPLAY                                03951100
+039512     MOVE SPACES TO WS-REPORT-LINE                                03951200
+039513     MOVE 1 TO WS-RPT-PTR                                         03951300
+039514     STRING '   N = ' DELIMITED BY SIZE                           03951400
+039515         WS-DTL-N-DISPLAY DELIMITED BY SIZE                       03951500
+039516         INTO WS-REPORT-LINE                                      03951600
+039517         WITH POINTER WS-RPT-PTR                                  03951700
+039518     END-STRING                                                   03951800
+039519     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        03951900
+039520     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  03952000
+039521     ADD 1 TO WS-LINE-COUNT                                       03952100
 040200          MOVE 0 TO LS-SQL-RC                                     04020016
 040300     WHEN SQLITE-DONE                                             04030011
 040400D         DISPLAY 'SQLITE-DONE' UPON SYSOUT                       04040014
@@ -408,6 +831,7 @@
 040800          DISPLAY 'SELECT FAILED ERROR=' LS-SQL-RC                04080011
 040900                  'COUNT=' LS-RECORD-COUNT                        04090014
 041000                  UPON SYSOUT                                     04100011
+041050           PERFORM DISPLAY-SQL-ERROR                              04105000
 041100          MOVE +8 TO LS-SQL-RC                                    04110011
 041200     END-EVALUATE                                                 04120011
 041300     END-PERFORM                                                  04130011
@@ -422,6 +846,7 @@
 042200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                04220011
 042300        DISPLAY 'FINALIZE FAILED. RC='                            04230011
 042400           LS-SQL-RC UPON SYSOUT                                  04240011
+042450         PERFORM DISPLAY-SQL-ERROR                                04245000
 042500        GOBACK                                                    04250011
 042600     END-IF                                                       04260011
 042700     .                                                            04270011
@@ -433,12 +858,59 @@
 043300     DISPLAY 'SELECT TIME=' LS-GMT-SECS-6 ' '                     04330014
 043400             LS-RECORD-COUNT ' ROWS SELECTED.'                    04340014
 043500             UPON SYSOUT                                          04350011
+043550     GO TO SHUTDOWN                                               04355000
 043600     .                                                            04360011
 043700                                                                  04370011
+043652 WRITE-REPORT-HEADING.                                            04365200
+043654     ADD 1 TO WS-PAGE-COUNT                                       04365400
+043656     MOVE WS-PAGE-COUNT TO WS-PAGE-NUM-DISPLAY                    04365600
+043658     MOVE SPACES TO WS-REPORT-LINE                                04365800
+043660     MOVE 1 TO WS-RPT-PTR                                         04366000
+043662     STRING 'TESTCOB1' DELIMITED BY SIZE                          04366200
+043664         '   RUN DATE: ' DELIMITED BY SIZE                        04366400
+043666         WS-RUN-DATE DELIMITED BY SIZE                            04366600
+043668         '   PAGE: ' DELIMITED BY SIZE                            04366800
+043670         WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE                    04367000
+043672         INTO WS-REPORT-LINE                                      04367200
+043674         WITH POINTER WS-RPT-PTR                                  04367400
+043676     END-STRING                                                   04367600
+043678     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        04367800
+043680     WRITE REPORT1-RECORD AFTER ADVANCING PAGE                    04368000
+043682     MOVE '       N' TO REPORT1-RECORD                            04368200
+043684     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  04368400
+043686     MOVE ZERO TO WS-LINE-COUNT                                   04368600
+043688     .                                                            04368800
+043690                                                                  04369000
 043800 SHUTDOWN.                                                        04380007
 043900     CALL 'SQLITE3A' USING SQLITE3-SHUTDOWN                       04390005
 044000          RETURNING LS-SQL-RC                                     04400020
 044100     END-CALL                                                     04410005
+044150     CLOSE REPORT1-FD                                             04415000
 044200     GOBACK                                                       04420000
 044300     .                                                            04430000
+044310                                                                  04431000
+044320 DISPLAY-SQL-ERROR.                                               04432000
+044322     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRCODE             04432200
+044324         BY VALUE LS-DB                                           04432400
+044326         RETURNING LS-SQL-ERRCODE                                 04432600
+044328     END-CALL                                                     04432800
+044330     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRMSG              04433000
+044332         BY VALUE LS-DB                                           04433200
+044334         RETURNING LS-ERRMSG-POINTER                              04433400
+044336     END-CALL                                                     04433600
+044338     MOVE SPACES TO WS-ERRMSG-TEXT                                04433800
+044340     MOVE ZERO TO WS-ERRMSG-LEN                                   04434000
+044342     IF LS-ERRMSG-POINTER IS NOT EQUAL TO NULL THEN               04434200
+044344        SET ADDRESS OF LINKAGE-ERRMSG-TEXT                        04434400
+044346           TO LS-ERRMSG-POINTER                                   04434600
+044348        INSPECT LINKAGE-ERRMSG-TEXT                               04434800
+044350           TALLYING WS-ERRMSG-LEN                                 04435000
+044352           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                04435200
+044354        MOVE LINKAGE-ERRMSG-TEXT(1:WS-ERRMSG-LEN)                 04435400
+044356           TO WS-ERRMSG-TEXT                                      04435600
+044358     END-IF                                                       04435800
+044360     DISPLAY '  SQLITE ERRCODE=' LS-SQL-ERRCODE                   04436000
+044362         ' ERRMSG=' WS-ERRMSG-TEXT(1:WS-ERRMSG-LEN)               04436200
+044364         UPON SYSOUT                                              04436400
+044366     .                                                            04436600
 044400 END PROGRAM 'TESTCOB1'.                                          04440006
