@@ -0,0 +1,66 @@
+//TESTCRUN PROC DBNAME='/tmp/testcob1.sqlite3',
+//         TABLE=XZ,
+//         ROWS=50000,
+//         LOADIN='&SYSUID..LOAD.INPUT',
+//         LOADLIB='PROD.TESTCOB.LOADLIB'
+//*
+//* TESTCRUN - cataloged procedure driving the TESTCOB1/TESTCOB2/
+//* TESTCOB4 batch-window trio against one SQLite file.
+//*
+//* Symbolic parameters:
+//*   DBNAME  - path to the .sqlite3 file (passed through as the
+//*             first MVS-PARM field every program in this family
+//*             already accepts)
+//*   TABLE   - table name (second MVS-PARM field)
+//*   ROWS    - row count for TESTCOB1's generated load (third
+//*             MVS-PARM field; ignored by TESTCOB2/TESTCOB4)
+//*   LOADIN  - sequential extract dataset for TESTCOB4's ETL load
+//*   LOADLIB - load library containing TESTCOB1/TESTCOB2/TESTCOB4
+//*
+//* STEP01 runs TESTCOB1 to (re)generate the table and its report.
+//* STEP02 runs TESTCOB2 to browse/dump every table for verification.
+//* STEP03 runs TESTCOB4 to load real business records with a
+//* reject file. Each downstream step is bypassed if an earlier
+//* step's RETURN-CODE is above +8, since these programs use +4/+8
+//* for non-fatal conditions (rejected records, control-total out
+//* of balance) that still leave the database usable, and +16 for
+//* the open/parm/DDL failures that mean the database was never
+//* properly set up for the next step to build on.
+//*
+//STEP01   EXEC PGM=TESTCOB1,REGION=0M,
+//         PARM='&DBNAME,&TABLE,&ROWS'
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//REPORT1  DD   DSN=&SYSUID..TESTCOB1.REPORT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*
+//STEP02   EXEC PGM=TESTCOB2,REGION=0M,
+//         PARM='&DBNAME,&TABLE',
+//         COND=(8,LT,STEP01)
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//REPORT1  DD   DSN=&SYSUID..TESTCOB2.REPORT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*
+//STEP03   EXEC PGM=TESTCOB4,REGION=0M,
+//         PARM='&DBNAME,&TABLE',
+//         COND=(8,LT,STEP01)
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//LOADIN   DD   DSN=&LOADIN,DISP=SHR
+//REJECT   DD   DSN=&SYSUID..TESTCOB4.REJECT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//         PEND
+//*
+//* Sample invoking job:
+//*
+//* //TESTCJOB JOB (ACCTNO),'TESTCOB RUN',CLASS=A,MSGCLASS=X
+//* //RUN      EXEC TESTCRUN,DBNAME='/prod/data/orders.sqlite3',
+//* //         TABLE=ORDERS,ROWS=250000,
+//* //         LOADIN='PROD.ORDERS.EXTRACT'
