@@ -0,0 +1,609 @@
+000100 PROCESS DYNAM,NAME,PGMNAME(COMPAT)                               00010000
+000200 PROCESS ADV,AWO,NOC(W),FSRT,FLAG(I,I)                            00020000
+000300 PROCESS INTDATE(ANSI),LANG(EN),LIB,LIST,MAP                      00030000
+000400 PROCESS NONUM,NUMPROC(PFD),OBJ,APOST                             00040000
+000500 PROCESS RENT,NOSEQ,SOURCE,NOSSRANGE,                             00050000
+000600 PROCESS NOTERM,NOTEST,VBREF,                                     00060000
+000700 PROCESS XREF(FULL),ZWB,FASTSRT,AR(E)                             00070000
+000800 ID DIVISION.                                                     00080000
+000900 PROGRAM-ID. 'TESTCOB6'.                                          00090000
+001000 AUTHOR. JOHN MCKOWN.                                             00100000
+001100 INSTALLATION. CBT Tape.                                          00110000
+001200 DATE-WRITTEN.                                                    00120000
+001300 DATE-COMPILED.                                                   00130000
+001400 SECURITY. NONE.                                                  00140000
+001500*                                                                 00150000
+001600* This program is a schema / data dictionary inventory report for 00160000
+001700* an existing SQLITE file. It walks sqlite_master for every table 00170000
+001800* and index the same way TESTCOB2 walks sqlite_master to dump row 00180000
+001900* data, but instead of dumping rows it runs PRAGMA table_info()   00190000
+002000* against each table to list that table's columns (name, declared 00200000
+002100* type, primary key flag) and lists the indexes defined on that   00210000
+002200* table, producing a formatted, paginated report on REPORT1.      00220000
+002300*                                                                 00230000
+002400 ENVIRONMENT DIVISION.                                            00240000
+002500 CONFIGURATION SECTION.                                           00250000
+002600 SOURCE-COMPUTER. IBM-370.                                        00260000
+002700 OBJECT-COMPUTER. IBM-370.                                        00270000
+002800 SPECIAL-NAMES.                                                   00280000
+002900 INPUT-OUTPUT SECTION.                                            00290000
+003000 FILE-CONTROL.                                                    00300000
+003100     SELECT REPORT1-FD ASSIGN TO REPORT1                          00310000
+003200         ORGANIZATION IS SEQUENTIAL.                              00320000
+003300 I-O-CONTROL.                                                     00330000
+003400     APPLY WRITE-ONLY ON REPORT1-FD.                              00340000
+003500*                                                                 00350000
+003600 DATA DIVISION.                                                   00360000
+003700 FILE SECTION.                                                    00370000
+003800 FD  REPORT1-FD                                                   00380000
+003900     RECORDING MODE IS F                                          00390000
+004000     LABEL RECORDS ARE STANDARD.                                  00400000
+004100 01  REPORT1-RECORD          PIC X(132).                          00410000
+004150*                                                                 00415000
+004200*                                                                 00420000
+004300 WORKING-STORAGE SECTION.                                         00430000
+004400 COPY COBSQLTE .                                                  00440000
+004500 01  CEE3DMP-PARAMETERS.                                          00450000
+004600     05 CEE3DMP-TITLE              PIC X(80)                      00460000
+004700        VALUE 'TEST DUMP'.                                        00470000
+004800     05 CEE3DMP-OPTIONS            PIC X(255)                     00480000
+004900        VALUE 'NOTRACE NOENTRY'.                                  00490000
+005000 01  LE-FC.                                                       00500000
+005100     02  CONDITION-TOKEN-VALUE.                                   00510000
+005200     COPY  CEEIGZCT.                                              00520000
+005300         03  CASE-1-CONDITION-ID.                                 00530000
+005400             04  SEVERITY    PIC S9(4) BINARY.                    00540000
+005500             04  MSG-NO      PIC S9(4) BINARY.                    00550000
+005600         03  CASE-2-CONDITION-ID                                  00560000
+005700                   REDEFINES CASE-1-CONDITION-ID.                 00570000
+005800             04  CLASS-CODE  PIC S9(4) BINARY.                    00580000
+005900             04  CAUSE-CODE  PIC S9(4) BINARY.                    00590000
+006000         03  CASE-SEV-CTL    PIC X.                               00600000
+006100         03  FACILITY-ID     PIC XXX.                             00610000
+006200     02  I-S-INFO            PIC S9(9) BINARY.                    00620000
+006300*                                                                 00630000
+006400 LOCAL-STORAGE SECTION.                                           00640000
+006500 01  LS-FULLWORD-RETURN.                                          00650000
+006600     05  LS-SOURCEID-POINTER     POINTER.                         00660000
+006700     05  LS-SOURCEID-BINVALUE    REDEFINES LS-SOURCEID-POINTER    00670000
+006800                                 PIC S9(9) COMP-5.                00680000
+006900 77  LS-COLUMN-NUMBER        PIC S9(9) COMP-5.                    00690000
+007000 77  LS-DB                   USAGE IS POINTER.                    00700000
+007100 77  LS-ZERO                 PIC S9(9) COMP-5                     00710000
+007200                             VALUE IS ZERO.                       00720000
+007300 77  LS-SQL-RC               PIC S9(9) COMP-5.                    00730000
+007400 77  SQL-ZCHAR               PIC X(255).                          00740000
+007500 77  LS-MINUS-ONE            PIC S9(9) COMP-5                     00750000
+007600        VALUE IS -1.                                              00760000
+007700 77  LS-SOURCEID-LENGTH      PIC S9(9) COMP-5.                    00770000
+007800 77  LS-OPEN-FLAGS           PIC S9(9) COMP-5.                    00780000
+007900 77  LS-NULL                 POINTER VALUE IS NULL.               00790000
+008000 77  LS-BUSY-TIMEOUT-MS      PIC S9(9) COMP-5                     00800000
+008100        VALUE IS 5000.                                            00810000
+008200*                                                                 00820000
+008300* DBPATH is the only MVS-PARM field this report needs -- it opens 00830000
+008400* READONLY, like TESTCOB2's original browse mode, since a schema  00840000
+008500* report has no business changing the data base it is describing. 00850000
+008600 77  WS-PARM-DBPATH          PIC X(255).                          00860000
+008700 77  WS-PARM-LEN             PIC S9(4) COMP-5.                    00870000
+008800*                                                                 00880000
+008900* Fields supporting the sqlite_master walk over every table,      00890000
+009000* reusing TESTCOB2's generic table-discovery pattern.             00900000
+009100 77  LS-TABLE-STMT            USAGE IS POINTER.                   00910000
+009200 77  LS-COLUMN-POINTER        USAGE IS POINTER.                   00920000
+009300 77  WS-TABLE-NAME            PIC X(128).                         00930000
+009400 77  WS-TABLE-NAME-LEN        PIC S9(4) COMP-5.                   00940000
+009500*                                                                 00950000
+009600* Fields supporting a PRAGMA table_info(<table>) walk over each   00960000
+009700* table's columns: column name, declared type, and primary key    00970000
+009800* flag (table_info's cid/name/type/notnull/dflt_value/pk result   00980000
+009900* columns -- only name (1), type (2), and pk (5) are reported).   00990000
+010000 77  LS-PRAGMA-STMT           USAGE IS POINTER.                   01000000
+010100 77  WS-COL-NAME              PIC X(128).                         01010000
+010200 77  WS-COL-NAME-LEN          PIC S9(4) COMP-5.                   01020000
+010300 77  WS-COL-TYPE              PIC X(30).                          01030000
+010400 77  WS-COL-TYPE-LEN          PIC S9(4) COMP-5.                   01040000
+010500 77  WS-COL-PK                PIC S9(9) COMP-5.                   01050000
+010600 77  WS-COL-PK-DISPLAY        PIC X(3).                           01060000
+010700*                                                                 01070000
+010800* Fields supporting a sqlite_master WHERE type='index' walk,      01080000
+010900* filtered to the current table via tbl_name, to list which       01090000
+011000* indexes are defined on it.                                      01100000
+011100 77  LS-INDEX-STMT            USAGE IS POINTER.                   01110000
+011200 77  WS-INDEX-NAME            PIC X(128).                         01120000
+011300 77  WS-INDEX-NAME-LEN        PIC S9(4) COMP-5.                   01130000
+011400 77  WS-INDEX-LIST            PIC X(120).                         01140000
+011500 77  WS-INDEX-LIST-PTR        PIC S9(4) COMP-5.                   01150000
+011600 77  WS-INDEX-COUNT           PIC S9(4) COMP-5.                   01160000
+011700 77  WS-SQL-PTR               PIC S9(4) COMP-5.                   01170000
+011800*                                                                 01180000
+011900* Fields supporting a formatted, paginated report of the          01190000
+012000* data dictionary on REPORT1-FD, the same heading/page-break      01200000
+012100* convention TESTCOB1 and TESTCOB2 use for their reports.         01210000
+012200 77  WS-REPORT-LINE          PIC X(132).                          01220000
+012300 77  WS-RPT-PTR              PIC S9(4) COMP-5.                    01230000
+012400 77  WS-RUN-DATE             PIC X(8).                            01240000
+012500 77  WS-PAGE-COUNT           PIC S9(4) COMP-5                     01250000
+012600                         VALUE IS ZERO.                           01260000
+012700 77  WS-PAGE-NUM-DISPLAY     PIC Z(4)9.                           01270000
+012800 77  WS-LINE-COUNT           PIC S9(4) COMP-5                     01280000
+012900                         VALUE IS ZERO.                           01290000
+013000 77  WS-LINES-PER-PAGE       PIC S9(4) COMP-5                     01300000
+013100                         VALUE IS 60.                             01310000
+013200*                                                                 01320000
+013300* Fields supporting surfacing SQLITE3-ERRCODE/SQLITE3-ERRMSG      01330000
+013400* text on every failure path, in addition to the bare numeric     01340000
+013500* LS-SQL-RC already displayed there.                              01350000
+013600 77  LS-SQL-ERRCODE           PIC S9(9) COMP-5.                   01360000
+013700 77  LS-ERRMSG-POINTER        USAGE IS POINTER.                   01370000
+013800 77  WS-ERRMSG-TEXT           PIC X(255).                         01380000
+013900 77  WS-ERRMSG-LEN            PIC S9(4) COMP-5.                   01390000
+014000*                                                                 01400000
+014100 LINKAGE SECTION.                                                 01410000
+014200 01  MVS-PARM.                                                    01420000
+014300     05 MVS-PARM-LENGTH      PIC S9(4) COMP-5.                    01430000
+014400     05 MVS-PARM-VALUE       PIC X(32760).                        01440000
+014500 77  LINKAGE-SOURCEID        PIC X(101).                          01450000
+014600 77  LINKAGE-COLUMN-TEXT     PIC X(1024).                         01460000
+014700* MVS-PARM-VALUE LENGTH IS REALLY ONLY THE NUMBER OF CHARACTERS   01470000
+014800* CONTAINED IN MVS-PARM-LENGTH. YOU NEED TO USE REFERENCE         01480000
+014900* MODIFICATION TO MAKE SURE YOU DON'T EXCEED THE ACTUAL LENGTH    01490000
+015000* PASSED TO THIS PROGRAM.                                         01500000
+015100*                                                                 01510000
+015200 PROCEDURE DIVISION USING MVS-PARM.                               01520000
+015300 START-UP.                                                        01530000
+015400     CALL SQLITE3A USING SQLITE3-LIBVERSION                       01540000
+015500          RETURNING LS-SOURCEID-POINTER                           01550000
+015600     END-CALL                                                     01560000
+015700     IF LS-SOURCEID-POINTER NOT EQUAL TO NULL THEN                01570000
+015800        SET ADDRESS OF LINKAGE-SOURCEID TO LS-SOURCEID-POINTER    01580000
+015900        INSPECT LINKAGE-SOURCEID                                  01590000
+016000                TALLYING LS-SOURCEID-LENGTH                       01600000
+016100                FOR CHARACTERS BEFORE INITIAL LOW-VALUE           01610000
+016200        DISPLAY 'Sqlite version is '                              01620000
+016300                LINKAGE-SOURCEID(1:LS-SOURCEID-LENGTH)            01630000
+016400                UPON SYSOUT                                       01640000
+016500     END-IF                                                       01650000
+016600     CALL SQLITE3A USING SQLITE3-INITIALIZE                       01660000
+016700     RETURNING LS-SQL-RC                                          01670000
+016800     END-CALL                                                     01680000
+016900     IF LS-SQL-RC NOT = SQLITE-OK THEN                            01690000
+017000        DISPLAY 'SQLITE-INITIALIZE FAILED. RC='                   01700000
+017100            RETURN-CODE                                           01710000
+017200            UPON SYSOUT                                           01720000
+017300        GOBACK                                                    01730000
+017400     END-IF                                                       01740000
+017500     OPEN OUTPUT REPORT1-FD                                       01750000
+017600     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE               01760000
+017700     .                                                            01770000
+020200 INITIALIZE-SQLITE.                                               02020000
+020300     IF MVS-PARM-LENGTH IS GREATER THAN 254 THEN                  02030000
+020400        DISPLAY 'INPUT DATA BASE NAME IS TOO LONG.'               02040000
+020500                ' LENGTH=' MVS-PARM-LENGTH                        02050000
+020600                UPON SYSOUT                                       02060000
+020700        MOVE +16 TO RETURN-CODE                                   02070000
+020800     END-IF                                                       02080000
+020900     IF MVS-PARM-LENGTH IS EQUAL TO ZERO THEN                     02090000
+021000        MOVE Z'/tmp/testcob1.sqlite3' TO SQL-ZCHAR                02100000
+021100     ELSE                                                         02110000
+021200        MOVE SPACES TO WS-PARM-DBPATH                             02120000
+021300        MOVE MVS-PARM-VALUE(1:MVS-PARM-LENGTH) TO WS-PARM-DBPATH  02130000
+021400        MOVE ZERO TO WS-PARM-LEN                                  02140000
+021500        INSPECT WS-PARM-DBPATH TALLYING WS-PARM-LEN               02150000
+021600                FOR CHARACTERS BEFORE INITIAL SPACE               02160000
+021700        IF WS-PARM-LEN IS GREATER THAN ZERO THEN                  02170000
+021800           MOVE WS-PARM-DBPATH(1:WS-PARM-LEN) TO SQL-ZCHAR        02180000
+021900           MOVE LOW-VALUES TO SQL-ZCHAR(WS-PARM-LEN + 1:1)        02190000
+022000        ELSE                                                      02200000
+022100           MOVE Z'/tmp/testcob1.sqlite3' TO SQL-ZCHAR             02210000
+022200        END-IF                                                    02220000
+022300     END-IF                                                       02230000
+022400     MOVE SQLITE-OPEN-READONLY TO LS-OPEN-FLAGS                   02240000
+022500     CALL SQLITE3A USING BY REFERENCE SQLITE3-OPEN-V2             02250000
+022600          BY REFERENCE SQL-ZCHAR                                  02260000
+022700          BY REFERENCE LS-DB                                      02270000
+022800          BY VALUE LS-OPEN-FLAGS                                  02280000
+022900          BY VALUE LS-NULL                                        02290000
+023000          RETURNING LS-SQL-RC                                     02300000
+023100     END-CALL                                                     02310000
+023200     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02320000
+023300        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02330000
+023400        DISPLAY 'SQLITE3-OPEN FAILED. RC='                        02340000
+023500           LS-SQL-RC UPON SYSOUT                                  02350000
+023600        PERFORM DISPLAY-SQL-ERROR                                 02360000
+023700        MOVE +16 TO RETURN-CODE                                   02370000
+023800        GOBACK                                                    02380000
+023900     END-IF                                                       02390000
+024000     CALL SQLITE3A USING BY REFERENCE SQLITE3-BUSY-TIMEOUT        02400000
+024100         BY VALUE LS-DB                                           02410000
+024200         BY VALUE LS-BUSY-TIMEOUT-MS                              02420000
+024300         RETURNING LS-SQL-RC                                      02430000
+024400     END-CALL                                                     02440000
+024500     .                                                            02450000
+024600 PREPARE-TABLE-LIST.                                              02460000
+024700     MOVE 1 TO WS-SQL-PTR                                         02470000
+024800     STRING 'SELECT name FROM sqlite_master ' DELIMITED BY SIZE   02480000
+024900           'WHERE type=' DELIMITED BY SIZE                        02490000
+025000           '''table''' DELIMITED BY SIZE                          02500000
+025100           ' ORDER BY name;' DELIMITED BY SIZE                    02510000
+025200           INTO SQL-ZCHAR                                         02520000
+025300           WITH POINTER WS-SQL-PTR                                02530000
+025400     END-STRING                                                   02540000
+025500     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   02550000
+025600     CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2          02560000
+025700         BY VALUE LS-DB                                           02570000
+025800         BY REFERENCE SQL-ZCHAR                                   02580000
+025900         BY VALUE LS-MINUS-ONE                                    02590000
+026000         BY REFERENCE LS-TABLE-STMT                               02600000
+026100         BY VALUE LS-ZERO                                         02610000
+026200         RETURNING LS-SQL-RC                                      02620000
+026300     END-CALL                                                     02630000
+026400     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   02640000
+026500        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                02650000
+026600        DISPLAY 'PREPARE OF TABLE LIST FAILED. RC='               02660000
+026700           LS-SQL-RC UPON SYSOUT                                  02670000
+026800        PERFORM DISPLAY-SQL-ERROR                                 02680000
+026900        GOBACK                                                    02690000
+027000     END-IF                                                       02700000
+027100     PERFORM WRITE-REPORT-HEADING                                 02710000
+027200     .                                                            02720000
+027300 TABLE-LOOP.                                                      02730000
+027400     MOVE +0 TO LS-SQL-RC                                         02740000
+027500     PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                 02750000
+027600       CALL SQLITE3A USING                                        02760000
+027700           BY REFERENCE SQLITE3-STEP                              02770000
+027800           BY VALUE LS-TABLE-STMT                                 02780000
+027900           RETURNING LS-SQL-RC                                    02790000
+028000       END-CALL                                                   02800000
+028100       EVALUATE LS-SQL-RC                                         02810000
+028200       WHEN SQLITE-ROW                                            02820000
+028300            PERFORM GET-TABLE-NAME                                02830000
+028400            PERFORM DESCRIBE-TABLE                                02840000
+028500            MOVE +0 TO LS-SQL-RC                                  02850000
+028600       WHEN SQLITE-DONE                                           02860000
+028700            MOVE +4 TO LS-SQL-RC                                  02870000
+028800       WHEN OTHER                                                 02880000
+028900            DISPLAY 'TABLE LIST STEP FAILED. RC='                 02890000
+029000               LS-SQL-RC UPON SYSOUT                              02900000
+029100            PERFORM DISPLAY-SQL-ERROR                             02910000
+029200            MOVE -2 TO LS-SQL-RC                                  02920000
+029300       END-EVALUATE                                               02930000
+029400     END-PERFORM                                                  02940000
+029500     CALL SQLITE3A USING                                          02950000
+029600         BY REFERENCE SQLITE3-FINALIZE                            02960000
+029700         BY VALUE LS-TABLE-STMT                                   02970000
+029800         RETURNING LS-SQL-RC                                      02980000
+029900     END-CALL                                                     02990000
+030000     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   03000000
+030100        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03010000
+030200        DISPLAY 'TABLE LIST FINALIZE FAILED. RC='                 03020000
+030300           LS-SQL-RC UPON SYSOUT                                  03030000
+030400        PERFORM DISPLAY-SQL-ERROR                                 03040000
+030500        GOBACK                                                    03050000
+030600     END-IF                                                       03060000
+030650     PERFORM SHUTDOWN                                             03065000
+030670     GOBACK                                                       03067000
+030700     .                                                            03070000
+030800 GET-TABLE-NAME.                                                  03080000
+030900     MOVE +0 TO LS-COLUMN-NUMBER                                  03090000
+031000     CALL SQLITE3A USING                                          03100000
+031100         BY REFERENCE SQLITE3-COLUMN-TEXT                         03110000
+031200         BY VALUE LS-TABLE-STMT                                   03120000
+031300         BY VALUE LS-COLUMN-NUMBER                                03130000
+031400         RETURNING LS-COLUMN-POINTER                              03140000
+031500     END-CALL                                                     03150000
+031600     MOVE SPACES TO WS-TABLE-NAME                                 03160000
+031700     MOVE ZERO TO WS-TABLE-NAME-LEN                               03170000
+031800     IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN               03180000
+031900        SET ADDRESS OF LINKAGE-COLUMN-TEXT TO LS-COLUMN-POINTER   03190000
+032000        INSPECT LINKAGE-COLUMN-TEXT TALLYING WS-TABLE-NAME-LEN    03200000
+032100           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                03210000
+032200        MOVE LINKAGE-COLUMN-TEXT(1:WS-TABLE-NAME-LEN)             03220000
+032300           TO WS-TABLE-NAME                                       03230000
+032400     END-IF                                                       03240000
+032500     DISPLAY 'TABLE: ' WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)         03250000
+032600        UPON SYSOUT                                               03260000
+032700     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN                   03270000
+032800        PERFORM WRITE-REPORT-HEADING                              03280000
+032900     END-IF                                                       03290000
+033000     MOVE SPACES TO WS-REPORT-LINE                                03300000
+033100     MOVE 1 TO WS-RPT-PTR                                         03310000
+033200     STRING 'TABLE: ' DELIMITED BY SIZE                           03320000
+033300         WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE     03330000
+033400         INTO WS-REPORT-LINE                                      03340000
+033500         WITH POINTER WS-RPT-PTR                                  03350000
+033600     END-STRING                                                   03360000
+033700     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        03370000
+033800     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  03380000
+033900     ADD 1 TO WS-LINE-COUNT                                       03390000
+034000     .                                                            03400000
+034050*                                                                 03405000
+034100 DESCRIBE-TABLE.                                                  03410000
+034200     PERFORM LIST-TABLE-INDEXES                                   03420000
+034300     MOVE 1 TO WS-SQL-PTR                                         03430000
+034400     STRING 'PRAGMA table_info(' DELIMITED BY SIZE                03440000
+034500           WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE   03450000
+034600           ');' DELIMITED BY SIZE                                 03460000
+034700           INTO SQL-ZCHAR                                         03470000
+034800           WITH POINTER WS-SQL-PTR                                03480000
+034900     END-STRING                                                   03490000
+035000     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   03500000
+035100     CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2          03510000
+035200         BY VALUE LS-DB                                           03520000
+035300         BY REFERENCE SQL-ZCHAR                                   03530000
+035400         BY VALUE LS-MINUS-ONE                                    03540000
+035500         BY REFERENCE LS-PRAGMA-STMT                              03550000
+035600         BY VALUE LS-ZERO                                         03560000
+035700         RETURNING LS-SQL-RC                                      03570000
+035800     END-CALL                                                     03580000
+035900     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   03590000
+036000        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03600000
+036100        DISPLAY 'PRAGMA TABLE_INFO OF '                           03610000
+036200           WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                     03620000
+036300           ' FAILED. RC=' LS-SQL-RC UPON SYSOUT                   03630000
+036400        PERFORM DISPLAY-SQL-ERROR                                 03640000
+036500        GOBACK                                                    03650000
+036600     END-IF                                                       03660000
+036700     MOVE +0 TO LS-SQL-RC                                         03670000
+036800     PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                 03680000
+036900       CALL SQLITE3A USING                                        03690000
+037000           BY REFERENCE SQLITE3-STEP                              03700000
+037100           BY VALUE LS-PRAGMA-STMT                                03710000
+037200           RETURNING LS-SQL-RC                                    03720000
+037300       END-CALL                                                   03730000
+037400       EVALUATE LS-SQL-RC                                         03740000
+037500       WHEN SQLITE-ROW                                            03750000
+037600            PERFORM DESCRIBE-ONE-COLUMN                           03760000
+037700            MOVE +0 TO LS-SQL-RC                                  03770000
+037800       WHEN SQLITE-DONE                                           03780000
+037900            MOVE +4 TO LS-SQL-RC                                  03790000
+038000       WHEN OTHER                                                 03800000
+038100            DISPLAY 'TABLE_INFO STEP FAILED FOR '                 03810000
+038200               WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                 03820000
+038300               ' RC=' LS-SQL-RC UPON SYSOUT                       03830000
+038400            PERFORM DISPLAY-SQL-ERROR                             03840000
+038500            MOVE -2 TO LS-SQL-RC                                  03850000
+038600       END-EVALUATE                                               03860000
+038700     END-PERFORM                                                  03870000
+038800     CALL SQLITE3A USING                                          03880000
+038900         BY REFERENCE SQLITE3-FINALIZE                            03890000
+039000         BY VALUE LS-PRAGMA-STMT                                  03900000
+039100         RETURNING LS-SQL-RC                                      03910000
+039200     END-CALL                                                     03920000
+039300     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   03930000
+039400        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                03940000
+039500        DISPLAY 'TABLE_INFO FINALIZE FAILED FOR '                 03950000
+039600           WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                     03960000
+039700           ' RC=' LS-SQL-RC UPON SYSOUT                           03970000
+039800        PERFORM DISPLAY-SQL-ERROR                                 03980000
+039900        GOBACK                                                    03990000
+040000     END-IF                                                       04000000
+040100     .                                                            04010000
+040200 DESCRIBE-ONE-COLUMN.                                             04020000
+040300     MOVE +1 TO LS-COLUMN-NUMBER                                  04030000
+040400     CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-TEXT         04040000
+040500         BY VALUE LS-PRAGMA-STMT                                  04050000
+040600         BY VALUE LS-COLUMN-NUMBER                                04060000
+040700         RETURNING LS-COLUMN-POINTER                              04070000
+040800     END-CALL                                                     04080000
+040900     MOVE SPACES TO WS-COL-NAME                                   04090000
+041000     MOVE ZERO TO WS-COL-NAME-LEN                                 04100000
+041100     IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN               04110000
+041200        SET ADDRESS OF LINKAGE-COLUMN-TEXT TO LS-COLUMN-POINTER   04120000
+041300        INSPECT LINKAGE-COLUMN-TEXT TALLYING WS-COL-NAME-LEN      04130000
+041400           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                04140000
+041500        MOVE LINKAGE-COLUMN-TEXT(1:WS-COL-NAME-LEN) TO WS-COL-NAME04150000
+041600     END-IF                                                       04160000
+041700     MOVE +2 TO LS-COLUMN-NUMBER                                  04170000
+041800     CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-TEXT         04180000
+041900         BY VALUE LS-PRAGMA-STMT                                  04190000
+042000         BY VALUE LS-COLUMN-NUMBER                                04200000
+042100         RETURNING LS-COLUMN-POINTER                              04210000
+042200     END-CALL                                                     04220000
+042300     MOVE SPACES TO WS-COL-TYPE                                   04230000
+042400     MOVE ZERO TO WS-COL-TYPE-LEN                                 04240000
+042500     IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN               04250000
+042600        SET ADDRESS OF LINKAGE-COLUMN-TEXT TO LS-COLUMN-POINTER   04260000
+042700        INSPECT LINKAGE-COLUMN-TEXT TALLYING WS-COL-TYPE-LEN      04270000
+042800           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                04280000
+042900        MOVE LINKAGE-COLUMN-TEXT(1:WS-COL-TYPE-LEN) TO WS-COL-TYPE04290000
+043000     END-IF                                                       04300000
+043100     MOVE +5 TO LS-COLUMN-NUMBER                                  04310000
+043200     CALL SQLITE3A USING BY REFERENCE SQLITE3-COLUMN-INT          04320000
+043300         BY VALUE LS-PRAGMA-STMT                                  04330000
+043400         BY VALUE LS-COLUMN-NUMBER                                04340000
+043500         RETURNING WS-COL-PK                                      04350000
+043600     END-CALL                                                     04360000
+043700     IF WS-COL-PK IS GREATER THAN ZERO THEN                       04370000
+043800        MOVE 'YES' TO WS-COL-PK-DISPLAY                           04380000
+043900     ELSE                                                         04390000
+044000        MOVE 'NO ' TO WS-COL-PK-DISPLAY                           04400000
+044100     END-IF                                                       04410000
+044200     DISPLAY '    COLUMN=' WS-COL-NAME(1:WS-COL-NAME-LEN)         04420000
+044300         ' TYPE=' WS-COL-TYPE(1:WS-COL-TYPE-LEN)                  04430000
+044400         ' PK=' WS-COL-PK-DISPLAY UPON SYSOUT                     04440000
+044500     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN                   04450000
+044600        PERFORM WRITE-REPORT-HEADING                              04460000
+044700     END-IF                                                       04470000
+044800     MOVE SPACES TO WS-REPORT-LINE                                04480000
+044900     MOVE 1 TO WS-RPT-PTR                                         04490000
+045000     STRING '    COLUMN=' DELIMITED BY SIZE                       04500000
+045100         WS-COL-NAME(1:WS-COL-NAME-LEN) DELIMITED BY SIZE         04510000
+045200         ' TYPE=' DELIMITED BY SIZE                               04520000
+045300         WS-COL-TYPE(1:WS-COL-TYPE-LEN) DELIMITED BY SIZE         04530000
+045400         ' PK=' DELIMITED BY SIZE                                 04540000
+045500         WS-COL-PK-DISPLAY DELIMITED BY SIZE                      04550000
+045600         INTO WS-REPORT-LINE                                      04560000
+045700         WITH POINTER WS-RPT-PTR                                  04570000
+045800     END-STRING                                                   04580000
+045900     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        04590000
+046000     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  04600000
+046100     ADD 1 TO WS-LINE-COUNT                                       04610000
+046200     .                                                            04620000
+046300 LIST-TABLE-INDEXES.                                              04630000
+046400     MOVE 1 TO WS-SQL-PTR                                         04640000
+046500     STRING 'SELECT name FROM sqlite_master ' DELIMITED BY SIZE   04650000
+046600           'WHERE type=' DELIMITED BY SIZE                        04660000
+046700           '''index''' DELIMITED BY SIZE                          04670000
+046800           ' AND tbl_name=' DELIMITED BY SIZE                     04680000
+046900           '''' DELIMITED BY SIZE                                 04690000
+047000           WS-TABLE-NAME(1:WS-TABLE-NAME-LEN) DELIMITED BY SIZE   04700000
+047100           '''' DELIMITED BY SIZE                                 04710000
+047200           ' ORDER BY name;' DELIMITED BY SIZE                    04720000
+047300           INTO SQL-ZCHAR                                         04730000
+047400           WITH POINTER WS-SQL-PTR                                04740000
+047500     END-STRING                                                   04750000
+047600     MOVE LOW-VALUES TO SQL-ZCHAR(WS-SQL-PTR:1)                   04760000
+047700     CALL SQLITE3A USING BY REFERENCE SQLITE3-PREPARE-V2          04770000
+047800         BY VALUE LS-DB                                           04780000
+047900         BY REFERENCE SQL-ZCHAR                                   04790000
+048000         BY VALUE LS-MINUS-ONE                                    04800000
+048100         BY REFERENCE LS-INDEX-STMT                               04810000
+048200         BY VALUE LS-ZERO                                         04820000
+048300         RETURNING LS-SQL-RC                                      04830000
+048400     END-CALL                                                     04840000
+048500     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   04850000
+048600        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                04860000
+048700        DISPLAY 'PREPARE OF INDEX LIST FOR '                      04870000
+048800           WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                     04880000
+048900           ' FAILED. RC=' LS-SQL-RC UPON SYSOUT                   04890000
+049000        PERFORM DISPLAY-SQL-ERROR                                 04900000
+049100        GOBACK                                                    04910000
+049200     END-IF                                                       04920000
+049300     MOVE SPACES TO WS-INDEX-LIST                                 04930000
+049400     MOVE 1 TO WS-INDEX-LIST-PTR                                  04940000
+049500     MOVE ZERO TO WS-INDEX-COUNT                                  04950000
+049600     MOVE +0 TO LS-SQL-RC                                         04960000
+049700     PERFORM UNTIL LS-SQL-RC IS NOT EQUAL TO ZERO                 04970000
+049800       CALL SQLITE3A USING                                        04980000
+049900           BY REFERENCE SQLITE3-STEP                              04990000
+050000           BY VALUE LS-INDEX-STMT                                 05000000
+050100           RETURNING LS-SQL-RC                                    05010000
+050200       END-CALL                                                   05020000
+050300       EVALUATE LS-SQL-RC                                         05030000
+050400       WHEN SQLITE-ROW                                            05040000
+050500            MOVE +0 TO LS-COLUMN-NUMBER                           05050000
+050600            CALL SQLITE3A USING                                   05060000
+050700                BY REFERENCE SQLITE3-COLUMN-TEXT                  05070000
+050800                BY VALUE LS-INDEX-STMT                            05080000
+050900                BY VALUE LS-COLUMN-NUMBER                         05090000
+051000                RETURNING LS-COLUMN-POINTER                       05100000
+051100            END-CALL                                              05110000
+051200            MOVE SPACES TO WS-INDEX-NAME                          05120000
+051300            MOVE ZERO TO WS-INDEX-NAME-LEN                        05130000
+051400            IF LS-COLUMN-POINTER IS NOT EQUAL TO NULL THEN        05140000
+051500               SET ADDRESS OF LINKAGE-COLUMN-TEXT                 05150000
+051600                  TO LS-COLUMN-POINTER                            05160000
+051700               INSPECT LINKAGE-COLUMN-TEXT                        05170000
+051800                  TALLYING WS-INDEX-NAME-LEN                      05180000
+051900                  FOR CHARACTERS BEFORE INITIAL LOW-VALUE         05190000
+052000               MOVE LINKAGE-COLUMN-TEXT(1:WS-INDEX-NAME-LEN)      05200000
+052100                  TO WS-INDEX-NAME                                05210000
+052200            END-IF                                                05220000
+052300            IF WS-INDEX-COUNT IS GREATER THAN ZERO THEN           05230000
+052400               STRING ', ' DELIMITED BY SIZE                      05240000
+052500                   INTO WS-INDEX-LIST                             05250000
+052600                   WITH POINTER WS-INDEX-LIST-PTR                 05260000
+052700               END-STRING                                         05270000
+052800            END-IF                                                05280000
+052900            STRING WS-INDEX-NAME(1:WS-INDEX-NAME-LEN)             05290000
+053000                DELIMITED BY SIZE                                 05300000
+053100                INTO WS-INDEX-LIST                                05310000
+053200                WITH POINTER WS-INDEX-LIST-PTR                    05320000
+053300            END-STRING                                            05330000
+053400            ADD 1 TO WS-INDEX-COUNT                               05340000
+053500            MOVE +0 TO LS-SQL-RC                                  05350000
+053600       WHEN SQLITE-DONE                                           05360000
+053700            MOVE +4 TO LS-SQL-RC                                  05370000
+053800       WHEN OTHER                                                 05380000
+053900            DISPLAY 'INDEX LIST STEP FAILED FOR '                 05390000
+054000               WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                 05400000
+054100               ' RC=' LS-SQL-RC UPON SYSOUT                       05410000
+054200            PERFORM DISPLAY-SQL-ERROR                             05420000
+054300            MOVE -2 TO LS-SQL-RC                                  05430000
+054400       END-EVALUATE                                               05440000
+054500     END-PERFORM                                                  05450000
+054600     CALL SQLITE3A USING                                          05460000
+054700         BY REFERENCE SQLITE3-FINALIZE                            05470000
+054800         BY VALUE LS-INDEX-STMT                                   05480000
+054900         RETURNING LS-SQL-RC                                      05490000
+055000     END-CALL                                                     05500000
+055100     IF LS-SQL-RC IS NOT EQUAL TO SQLITE-OK AND                   05510000
+055200        LS-SQL-RC IS NOT EQUAL TO SQLITE-DONE THEN                05520000
+055300        DISPLAY 'INDEX LIST FINALIZE FAILED FOR '                 05530000
+055400           WS-TABLE-NAME(1:WS-TABLE-NAME-LEN)                     05540000
+055500           ' RC=' LS-SQL-RC UPON SYSOUT                           05550000
+055600        PERFORM DISPLAY-SQL-ERROR                                 05560000
+055700        GOBACK                                                    05570000
+055800     END-IF                                                       05580000
+055900     IF WS-INDEX-COUNT IS EQUAL TO ZERO THEN                      05590000
+056000        MOVE '(NONE)' TO WS-INDEX-LIST                            05600000
+056100     END-IF                                                       05610000
+056200     DISPLAY '  INDEXES: ' WS-INDEX-LIST UPON SYSOUT              05620000
+056300     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN                   05630000
+056400        PERFORM WRITE-REPORT-HEADING                              05640000
+056500     END-IF                                                       05650000
+056600     MOVE SPACES TO WS-REPORT-LINE                                05660000
+056700     MOVE 1 TO WS-RPT-PTR                                         05670000
+056800     STRING '  INDEXES: ' DELIMITED BY SIZE                       05680000
+056900         WS-INDEX-LIST DELIMITED BY SIZE                          05690000
+057000         INTO WS-REPORT-LINE                                      05700000
+057100         WITH POINTER WS-RPT-PTR                                  05710000
+057200     END-STRING                                                   05720000
+057300     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        05730000
+057400     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  05740000
+057500     ADD 1 TO WS-LINE-COUNT                                       05750000
+057600     .                                                            05760000
+057700 WRITE-REPORT-HEADING.                                            05770000
+057800     ADD 1 TO WS-PAGE-COUNT                                       05780000
+057900     MOVE WS-PAGE-COUNT TO WS-PAGE-NUM-DISPLAY                    05790000
+058000     MOVE SPACES TO WS-REPORT-LINE                                05800000
+058100     MOVE 1 TO WS-RPT-PTR                                         05810000
+058200     STRING 'TESTCOB6' DELIMITED BY SIZE                          05820000
+058300         '   RUN DATE: ' DELIMITED BY SIZE                        05830000
+058400         WS-RUN-DATE DELIMITED BY SIZE                            05840000
+058500         '   PAGE: ' DELIMITED BY SIZE                            05850000
+058600         WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE                    05860000
+058700         INTO WS-REPORT-LINE                                      05870000
+058800         WITH POINTER WS-RPT-PTR                                  05880000
+058900     END-STRING                                                   05890000
+059000     MOVE WS-REPORT-LINE TO REPORT1-RECORD                        05900000
+059100     WRITE REPORT1-RECORD AFTER ADVANCING PAGE                    05910000
+059200     MOVE 'DATA DICTIONARY: TABLE/COLUMN/INDEX' TO REPORT1-RECORD 05920000
+059300     WRITE REPORT1-RECORD AFTER ADVANCING 1 LINE                  05930000
+059400     MOVE ZERO TO WS-LINE-COUNT                                   05940000
+059500     .                                                            05950000
+059550*                                                                 05955000
+059600 SHUTDOWN.                                                        05960000
+059700     CALL SQLITE3A USING SQLITE3-SHUTDOWN                         05970000
+059800          RETURNING LS-SQL-RC                                     05980000
+059900     END-CALL                                                     05990000
+060000     CLOSE REPORT1-FD                                             06000000
+060100     GOBACK                                                       06010000
+060200     .                                                            06020000
+060210                                                                  06021000
+060220 DISPLAY-SQL-ERROR.                                               06022000
+060222     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRCODE             06022200
+060224         BY VALUE LS-DB                                           06022400
+060226         RETURNING LS-SQL-ERRCODE                                 06022600
+060228     END-CALL                                                     06022800
+060230     CALL SQLITE3A USING BY REFERENCE SQLITE3-ERRMSG              06023000
+060232         BY VALUE LS-DB                                           06023200
+060234         RETURNING LS-ERRMSG-POINTER                              06023400
+060236     END-CALL                                                     06023600
+060238     MOVE SPACES TO WS-ERRMSG-TEXT                                06023800
+060240     MOVE ZERO TO WS-ERRMSG-LEN                                   06024000
+060242     IF LS-ERRMSG-POINTER IS NOT EQUAL TO NULL THEN               06024200
+060244        SET ADDRESS OF LINKAGE-COLUMN-TEXT                        06024400
+060246           TO LS-ERRMSG-POINTER                                   06024600
+060248        INSPECT LINKAGE-COLUMN-TEXT                               06024800
+060250           TALLYING WS-ERRMSG-LEN                                 06025000
+060252           FOR CHARACTERS BEFORE INITIAL LOW-VALUE                06025200
+060254        MOVE LINKAGE-COLUMN-TEXT(1:WS-ERRMSG-LEN)                 06025400
+060256           TO WS-ERRMSG-TEXT                                      06025600
+060258     END-IF                                                       06025800
+060260     DISPLAY '  SQLITE ERRCODE=' LS-SQL-ERRCODE                   06026000
+060262         ' ERRMSG=' WS-ERRMSG-TEXT(1:WS-ERRMSG-LEN)               06026200
+060264         UPON SYSOUT                                              06026400
+060266     .                                                            06026600
+060300 END PROGRAM 'TESTCOB6'.                                          06030000
